@@ -14,15 +14,7 @@
        FILE SECTION.
 
        FD USERS-FILE.
-           01 USER-RECORD.
-           05 USER-ACC-NO     PIC 9(16).
-           05 USER-NAME       PIC X(25).
-           05 USER-NRC        PIC X(20).
-           05 USER-ACC-TYPE   PIC X(10).
-           05 USER-BALANCE    PIC 9(15)V99.
-           05 USER-PIN        PIC X(4).
-           05 USER-STATUS     PIC X(8).
-           05 USER-REG-DATE   PIC X(10).
+           COPY "USER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
 
@@ -30,6 +22,12 @@
        01 END-FILE            PIC X VALUE 'N'.
        01 USER-CHOICE         PIC X.
        01 SEARCH-ACCNO        PIC 9(16).
+       01 SEARCH-TERM         PIC X(25).
+       01 WS-MATCH-FOUND      PIC X VALUE 'N'.
+       01 WS-SCAN-END         PIC X VALUE 'N'.
+       01 WS-ROW-COUNT        PIC 9(4) VALUE 0.
+       01 WS-PAGE-SIZE        PIC 9(4) VALUE 10.
+       01 WS-PAUSE-KEY        PIC X.
        01 formatedMessage     PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
 
        01 cleanBalance      PIC X(20).
@@ -52,18 +50,19 @@
 
        LINKAGE SECTION.
        01 Temp PIC 9.
-       01 ADMIN-CHOICE PIC 9.
+       01 ADMIN-CHOICE PIC 99.
        PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE.
         MOVE "0" TO USER-CHOICE
            IF ADMIN-CHOICE=2
 
-           PERFORM UNTIL USER-CHOICE = "3"
+           PERFORM UNTIL USER-CHOICE = "4"
                DISPLAY "=============================="
                DISPLAY " 1. View All Users"
                DISPLAY " 2. Search User by Account No"
-               DISPLAY " 3. Back to ATM Menu... "
+               DISPLAY " 3. Search User by Name/NRC"
+               DISPLAY " 4. Back to ATM Menu... "
                DISPLAY "=============================="
-               DISPLAY "Enter choice (1/2/3): "
+               DISPLAY "Enter choice (1/2/3/4): "
                ACCEPT USER-CHOICE
 
                EVALUATE USER-CHOICE
@@ -74,6 +73,9 @@
                        PERFORM SEARCH-USER
 
                    WHEN "3"
+                       PERFORM SEARCH-USER-BY-NAME
+
+                   WHEN "4"
                        DISPLAY "Returning to ATM Menu... "
                        GOBACK
                    WHEN OTHER
@@ -87,6 +89,7 @@
        VIEW-ALL-USERS.
 
            MOVE "N" TO END-FILE
+           MOVE 0 TO WS-ROW-COUNT
            OPEN INPUT USERS-FILE
 
            IF USERS-STATUS NOT = "00"
@@ -122,6 +125,7 @@
                MOVE WS-DISPLAY-BALANCE TO F-BALANCE
 
                DISPLAY WS-FORMATTED-LINE
+               PERFORM PAGE-BREAK-CHECK
 
                READ USERS-FILE
                    AT END
@@ -136,6 +140,15 @@
            DISPLAY "       END OF USER LIST"
            CLOSE USERS-FILE.
 
+       PAGE-BREAK-CHECK.
+           ADD 1 TO WS-ROW-COUNT
+           IF WS-ROW-COUNT >= WS-PAGE-SIZE
+               DISPLAY "-- press any key for next page --"
+                   WITH NO ADVANCING
+               ACCEPT WS-PAUSE-KEY
+               MOVE 0 TO WS-ROW-COUNT
+           END-IF.
+
        SEARCH-USER.
            DISPLAY "Enter Account Number to search: "
            ACCEPT SEARCH-ACCNO
@@ -160,4 +173,64 @@
            END-READ
 
            CLOSE USERS-FILE.
+
+       SEARCH-USER-BY-NAME.
+           DISPLAY "Enter Name or NRC No to search: "
+           ACCEPT SEARCH-TERM
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(SEARCH-TERM))
+               TO SEARCH-TERM
+
+           MOVE "N" TO WS-SCAN-END
+           MOVE "N" TO WS-MATCH-FOUND
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE 0 TO USER-ACC-NO
+           OPEN INPUT USERS-FILE
+
+           START USERS-FILE KEY IS NOT LESS THAN USER-ACC-NO
+               INVALID KEY
+                   MOVE "Y" TO WS-SCAN-END
+           END-START
+
+       DISPLAY "+----------------+----------"WITH NO ADVANCING
+       DISPLAY"-----------------+--------+--"WITH NO ADVANCING
+       DISPLAY"----------+-----------------------+"
+       DISPLAY "| ACC-NO         | "WITH NO ADVANCING
+       DISPLAY"         NAME             |"WITH NO ADVANCING
+       DISPLAY"STATUS  | TYPE       |          BALANCE      |"
+       DISPLAY "+----------------+----------"WITH NO ADVANCING
+       DISPLAY"-----------------+--------+--"WITH NO ADVANCING
+       DISPLAY"----------+-----------------------+"
+
+           PERFORM UNTIL WS-SCAN-END = "Y"
+               READ USERS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SCAN-END
+                   NOT AT END
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(USER-NAME))
+                               = SEARCH-TERM
+                           OR FUNCTION UPPER-CASE(FUNCTION
+                               TRIM(USER-NRC)) = SEARCH-TERM
+                           MOVE "Y" TO WS-MATCH-FOUND
+                           MOVE USER-ACC-NO     TO F-ACC-NO
+                           MOVE USER-NAME       TO F-NAME
+                           MOVE USER-STATUS     TO F-STATUS
+                           MOVE USER-ACC-TYPE   TO F-TYPE
+                           MOVE USER-BALANCE    TO WS-DISPLAY-BALANCE
+                           MOVE WS-DISPLAY-BALANCE TO F-BALANCE
+                           DISPLAY WS-FORMATTED-LINE
+                           PERFORM PAGE-BREAK-CHECK
+                       END-IF
+               END-READ
+           END-PERFORM
+
+       DISPLAY "+----------------+----------"WITH NO ADVANCING
+       DISPLAY"-----------------+--------+--"WITH NO ADVANCING
+       DISPLAY"----------+-----------------------+"
+
+           IF WS-MATCH-FOUND NOT = "Y"
+               DISPLAY "No matching users found."
+           END-IF
+
+           CLOSE USERS-FILE.
+
            END PROGRAM View.
