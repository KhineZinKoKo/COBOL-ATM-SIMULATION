@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdateContact.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE            PIC X(120).
+
+       FD  USER-FILE.
+           COPY "USER-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCNO              PIC 9(16).
+       01  WS-CONFIRM            PIC X(1).
+       01  FILE-STATUS           PIC XX.
+       01  WS-AGAIN              PIC X VALUE 'Y'.
+       01  DUMMY                 PIC X.
+       01  AUDIT-STATUS          PIC XX.
+       01  WS-AUDIT-DATE         PIC 9(8).
+       01  WS-AUDIT-TIME         PIC 9(6).
+       01  UPDATED-ACC-NO        PIC 9(16).
+       01  WS-LINKED-INPUT       PIC 9(16).
+       01  WS-LINKED-OK          PIC X VALUE 'Y'.
+       01  WS-DATE               PIC X(10).
+       01  WS-HOLD-RECORD        PIC X(269).
+
+       LINKAGE SECTION.
+       01 TEMP       PIC 9.
+       01 ADMIN-CHOICE    PIC 99.
+       01 LNK-OPERATOR-ID PIC X(20).
+
+       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE, LNK-OPERATOR-ID.
+       MAIN-PROCEDURE.
+
+           IF ADMIN-CHOICE = 9
+
+           DISPLAY "==================================================="
+           "============="
+           DISPLAY "               UPDATE CUSTOMER CONTACT DETAILS "
+           DISPLAY "==================================================="
+           "============="
+
+           OPEN I-O USER-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening USERS.DAT. Status: " FILE-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-AGAIN NOT = 'Y' AND WS-AGAIN NOT = 'y'
+           DISPLAY "Enter Account Number: "
+           ACCEPT WS-ACCNO
+           MOVE WS-ACCNO TO USER-ACC-NO
+
+           READ USER-FILE KEY IS USER-ACC-NO
+           INVALID KEY
+               DISPLAY "Account not found!"
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+           NOT INVALID KEY
+               IF FILE-STATUS = "51"
+           DISPLAY "Account is locked by another transaction. "
+           "Try again shortly."
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+               ELSE
+           DISPLAY "==================================================="
+           "============="
+           DISPLAY "                 Current Contact Details           "
+           DISPLAY "==================================================="
+           "============="
+                   DISPLAY "Account No    : " USER-ACC-NO
+                   DISPLAY "User Name     : " USER-NAME
+                   DISPLAY "Phone         : " USER-PHONE
+                   DISPLAY "Address       : " USER-ADDRESS
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+                   DISPLAY "Enter New Phone Number : "
+                   ACCEPT USER-PHONE
+                   DISPLAY "Enter New Address : "
+                   ACCEPT USER-ADDRESS
+                   DISPLAY "Linked Account (for overdraft pull), "
+                       "current: " USER-LINKED-ACC
+                   DISPLAY "Enter New Linked Account No, leave as 0 "
+                       "for none: "
+                   ACCEPT WS-LINKED-INPUT
+                   IF WS-LINKED-INPUT = 0
+                       MOVE 0 TO USER-LINKED-ACC
+                   ELSE
+                       PERFORM VALIDATE-LINKED-ACC
+                       IF WS-LINKED-OK = 'Y'
+                           MOVE WS-LINKED-INPUT TO USER-LINKED-ACC
+                       ELSE
+                           DISPLAY "Linked account unchanged."
+                       END-IF
+                   END-IF
+
+            DISPLAY "Save these contact details? (Y/N): "
+                   ACCEPT WS-CONFIRM
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+                       IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                       REWRITE USER-RECORD
+                           INVALID KEY
+                           DISPLAY "Error: Unable to update contact "
+                               "details!"
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+                           NOT INVALID KEY
+                       DISPLAY "Contact details updated successfully!"
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+                       MOVE USER-ACC-NO TO UPDATED-ACC-NO
+                       PERFORM WRITE-AUDIT-LOG
+                       END-REWRITE
+                   ELSE
+                       DISPLAY "Contact update cancelled by admin."
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+                   END-IF
+               END-IF
+           END-READ
+
+            DISPLAY "Do you want to update contact details for "
+            "another account? (Y/N): "
+               ACCEPT WS-AGAIN
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+           END-PERFORM
+
+           CLOSE USER-FILE
+           MOVE 'Y' TO WS-AGAIN
+           DISPLAY "Press ENTER to return to ATM Menu..."
+           ACCEPT DUMMY
+           END-IF
+
+           GOBACK.
+
+       VALIDATE-LINKED-ACC.
+           MOVE 'Y' TO WS-LINKED-OK
+           IF WS-LINKED-INPUT = USER-ACC-NO
+               DISPLAY "Cannot link an account to itself."
+               MOVE 'N' TO WS-LINKED-OK
+           ELSE
+               MOVE USER-RECORD TO WS-HOLD-RECORD
+               MOVE WS-LINKED-INPUT TO USER-ACC-NO
+               READ USER-FILE KEY IS USER-ACC-NO
+                   INVALID KEY
+                       DISPLAY "Linked account does not exist."
+                       MOVE 'N' TO WS-LINKED-OK
+                   NOT INVALID KEY
+                       IF USER-STATUS NOT = "ACTIVE"
+                           DISPLAY "Linked account is not active."
+                           MOVE 'N' TO WS-LINKED-OK
+                       END-IF
+               END-READ
+               MOVE WS-HOLD-RECORD TO USER-RECORD
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           STRING
+               WS-AUDIT-DATE DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               ",CONTACT_UPDATE," DELIMITED BY SIZE
+               UPDATED-ACC-NO DELIMITED BY SIZE
+               ",N/A,UPDATED," DELIMITED BY SIZE
+               FUNCTION TRIM(LNK-OPERATOR-ID) DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM UpdateContact.
