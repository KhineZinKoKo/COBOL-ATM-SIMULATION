@@ -7,7 +7,8 @@
            SELECT USER-FILE ASSIGN TO "USERS.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS ACC-NO
+               RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STATUS.
 
            SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
@@ -15,38 +16,62 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TRANSACTION-ID
                ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
                FILE STATUS IS TRANS-STATUS.
 
+           SELECT TRAN-CONTROL-FILE ASSIGN TO "TRANCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CTL-STATUS.
+
+           SELECT RECEIPT-FILE ASSIGN TO DYNAMIC RECEIPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-STATUS.
+
+           SELECT PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMS-STATUS.
+
+           SELECT DECLINED-FILE ASSIGN TO "DECLINEDTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECLINED-STATUS.
+
+           SELECT SUSPICIOUS-FILE ASSIGN TO "SUSPICIOUS-ACTIVITY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUSPICIOUS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD USER-FILE.
-       01 USER-RECORD.
-           05 ACC-NO         PIC 9(16).
-           05 USER-NAME      PIC X(25).
-           05 USER-NRC       PIC X(20).
-           05 ACC-TYPE       PIC X(10).
-           05 ACC-BALANCE    PIC 9(15)V99.
-           05 ACC-PIN        PIC X(4).
-           05 ACC-STATUS     PIC X(6).
-           05 ACC-DATE       PIC X(10).
+           COPY "USER-RECORD.cpy".
 
        FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRANSACTION-ID  PIC 9(5).
-           05 TRANSACTION-CDE PIC 9(8).
-           05 TR-ACC-NO       PIC 9(16).
-           05 TR-RECEIVER-NO  PIC 9(16).
-           05 TR-TYPE         PIC 9(1).
-           05 TR-DATE         PIC 9(8).
-           05 TR-TIME         PIC 9(6).
-           05 TR-AMOUNT       PIC 9(15)V99.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD TRAN-CONTROL-FILE.
+           COPY "TRAN-CONTROL.cpy".
+
+       FD RECEIPT-FILE.
+       01 RECEIPT-LINE            PIC X(100).
+
+       FD PARAMS-FILE.
+       01 PARAM-LINE               PIC X(80).
+
+       FD DECLINED-FILE.
+       01 DECLINED-LINE            PIC X(120).
+
+       FD SUSPICIOUS-FILE.
+       01 SUSPICIOUS-LINE          PIC X(120).
 
        WORKING-STORAGE SECTION.
        01 WS-RANDOM         USAGE COMP-1 VALUE 0.
        01 UNIQUE-ID         PIC 9(8).
        01 FILE-STATUS         PIC XX.
        01 TRANS-STATUS        PIC XX.
+       01 CTL-STATUS          PIC XX.
        01 LAST-TRANSACTION-ID PIC 9(5) VALUE ZEROS.
        01 WS-TODAY            PIC 9(8).
        01 WS-DATE             PIC X(10).
@@ -57,6 +82,36 @@
        01 UNIQUE-FOUND        PIC X VALUE 'N'.
        01 WS-MS               PIC 9(8).
        01 FORMAT-BALANCE        PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.ZZ.
+       01 WS-FEE-AMOUNT          PIC 9(15)V99 VALUE 0.
+       01 RECEIPT-FILENAME      PIC X(30).
+       01 RECEIPT-STATUS        PIC XX.
+
+       01 PARAMS-STATUS           PIC XX.
+       01 WS-PARAM-NAME           PIC X(20).
+       01 WS-PARAM-VALUE          PIC X(20).
+       01 WS-DAILY-XFER-LIMIT     PIC 9(15)V99 VALUE 50000.
+       01 WS-AML-THRESHOLD        PIC 9(15)V99 VALUE 1000000.
+       01 WS-BUSINESS-DATE        PIC 9(8) VALUE 0.
+       01 WS-DAILY-XFER-TOTAL     PIC 9(15)V99 VALUE 0.
+       01 WS-SCAN-STATUS          PIC X VALUE 'N'.
+       01 WS-XFER-AMT-SO-FAR      PIC 9(15)V99.
+       01 WS-LIMIT-OK             PIC X VALUE 'Y'.
+
+       01 DECLINED-STATUS         PIC XX.
+       01 WS-DECLINE-DATE         PIC 9(8).
+       01 WS-DECLINE-TIME         PIC 9(6).
+       01 WS-DECLINE-REASON       PIC X(40).
+
+       01 SUSPICIOUS-STATUS       PIC XX.
+       01 WS-SUSP-DATE            PIC 9(8).
+       01 WS-SUSP-TIME            PIC 9(6).
+
+       01 WS-SHORTFALL            PIC 9(15)V99 VALUE 0.
+       01 WS-LINKED-MIN-BALANCE   PIC 9(15)V99 VALUE 0.
+       01 WS-OVERDRAFT-PULLED     PIC X VALUE 'N'.
+
+       01 WS-HOLD-RECORD1         PIC X(269).
+       01 WS-HOLD-RECORD2         PIC X(269).
 
        01 LNK-USER1.
            05 LNK1-ACC-NO         PIC 9(16).
@@ -64,9 +119,12 @@
            05 LNK1-USER-NRC       PIC X(20).
            05 LNK1-ACC-TYPE       PIC X(10).
            05 LNK1-ACC-BALANCE    PIC 9(15)V99.
-           05 LNK1-ACC-PIN        PIC X(4).
-           05 LNK1-ACC-STATUS     PIC X(6).
+           05 LNK1-ACC-PIN-SALT   PIC 9(4).
+           05 LNK1-ACC-PIN-HASH   PIC 9(10).
+           05 LNK1-ACC-STATUS     PIC X(8).
            05 LNK1-ACC-DATE       PIC X(10).
+           05 LNK1-ACC-PIN-FORCE  PIC X(1).
+           05 LNK1-LINKED-ACC     PIC 9(16).
 
        01 LNK-USER2.
            05 LNK2-ACC-NO         PIC 9(16).
@@ -74,27 +132,62 @@
            05 LNK2-USER-NRC       PIC X(20).
            05 LNK2-ACC-TYPE       PIC X(10).
            05 LNK2-ACC-BALANCE    PIC 9(15)V99.
-           05 LNK2-ACC-PIN        PIC X(4).
-           05 LNK2-ACC-STATUS     PIC X(6).
+           05 LNK2-ACC-PIN-SALT   PIC 9(4).
+           05 LNK2-ACC-PIN-HASH   PIC 9(10).
+           05 LNK2-ACC-STATUS     PIC X(8).
            05 LNK2-ACC-DATE       PIC X(10).
+           05 LNK2-ACC-PIN-FORCE  PIC X(1).
+           05 LNK2-LINKED-ACC     PIC 9(16).
 
        LINKAGE SECTION.
        01 LNK-ACC1            PIC 9(16).
        01 LNK-ACC2            PIC 9(16).
        01 TRANSFER-AMOUNT     PIC 9(15)V99.
        01 RTN-AMOUNT     PIC 9(15)V99.
+       01 LNK-OPERATOR-ID     PIC X(20).
 
        PROCEDURE DIVISION USING
-           LNK-ACC1 LNK-ACC2 TRANSFER-AMOUNT RTN-AMOUNT.
+           LNK-ACC1 LNK-ACC2 TRANSFER-AMOUNT RTN-AMOUNT
+           LNK-OPERATOR-ID.
 
        MAIN-PARH.
+           PERFORM READ-PARAMS
            PERFORM READ-FILE
            PERFORM TRANSFER
            GOBACK.
 
+       READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF PARAMS-STATUS = "00"
+               PERFORM UNTIL PARAMS-STATUS NOT = "00"
+                   READ PARAMS-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           UNSTRING PARAM-LINE DELIMITED BY ","
+                               INTO WS-PARAM-NAME WS-PARAM-VALUE
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "DAILYTRANSFERLIMIT"
+                               COMPUTE WS-DAILY-XFER-LIMIT =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "AMLTHRESHOLD"
+                               COMPUTE WS-AML-THRESHOLD =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "BUSINESSDATE"
+                               COMPUTE WS-BUSINESS-DATE =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMS-FILE
+           END-IF.
+
        READ-FILE.
-           OPEN INPUT USER-FILE
-           MOVE LNK-ACC1 TO ACC-NO
+           OPEN I-O USER-FILE
+           MOVE LNK-ACC1 TO USER-ACC-NO
            READ USER-FILE
                INVALID KEY
                    PERFORM ZERO-USER1
@@ -102,7 +195,17 @@
                    PERFORM COPY-TO-LNK1
            END-READ
 
-           MOVE LNK-ACC2 TO ACC-NO
+           IF FILE-STATUS = "51"
+               DISPLAY "[WARNING]: Sender account is locked by "
+                   "another transaction. Try again shortly."
+               MOVE "Transfer declined - sender account locked" TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               GOBACK
+           END-IF
+
+           MOVE LNK-ACC2 TO USER-ACC-NO
            READ USER-FILE
                INVALID KEY
                    PERFORM ZERO-USER2
@@ -110,7 +213,15 @@
                    PERFORM COPY-TO-LNK2
            END-READ
 
-           CLOSE USER-FILE.
+           IF FILE-STATUS = "51"
+               DISPLAY "[WARNING]: Receiver account is locked by "
+                   "another transaction. Try again shortly."
+               MOVE "Transfer declined - receiver account locked" TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               GOBACK
+           END-IF.
 
        GENERATE-RANDOM.
            COMPUTE WS-RANDOM = FUNCTION RANDOM
@@ -123,8 +234,53 @@
            MOVE LNK1-ACC-BALANCE TO TEMP-MONEY1
            MOVE LNK2-ACC-BALANCE TO TEMP-MONEY2
 
-           IF TEMP-MONEY1 >= TRANSFER-AMOUNT
-               COMPUTE TEMP-MONEY1 = TEMP-MONEY1 - TRANSFER-AMOUNT
+           IF LNK1-ACC-STATUS = "LOCKED" OR LNK1-ACC-STATUS = "INACTIVE"
+               DISPLAY "[WARNING]: Sender account status is "
+                   LNK1-ACC-STATUS " - transfer not allowed."
+               MOVE "Transfer declined - sender account " TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               MOVE LNK1-ACC-BALANCE TO RTN-AMOUNT
+               GOBACK
+           END-IF
+
+           IF LNK2-ACC-STATUS = "LOCKED" OR LNK2-ACC-STATUS = "INACTIVE"
+               DISPLAY "[WARNING]: Receiver account status is "
+                   LNK2-ACC-STATUS " - transfer not allowed."
+               MOVE "Transfer declined - receiver account " TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               MOVE LNK1-ACC-BALANCE TO RTN-AMOUNT
+               GOBACK
+           END-IF
+
+           PERFORM DETERMINE-FEE
+           PERFORM CHECK-DAILY-LIMIT
+
+           IF WS-LIMIT-OK NOT = 'Y'
+               DISPLAY "[WARNING]: This transfer would exceed the "
+                   "daily transfer limit for this account."
+               MOVE "Transfer declined - daily limit exceeded" TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               MOVE LNK1-ACC-BALANCE TO RTN-AMOUNT
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-OVERDRAFT-PULLED
+           IF TEMP-MONEY1 < TRANSFER-AMOUNT + WS-FEE-AMOUNT
+              AND LNK1-LINKED-ACC NOT = 0
+              AND LNK1-LINKED-ACC NOT = LNK-ACC1
+              AND LNK1-LINKED-ACC NOT = LNK-ACC2
+               PERFORM PULL-FROM-LINKED-ACCOUNT
+           END-IF
+
+           IF TEMP-MONEY1 >= TRANSFER-AMOUNT + WS-FEE-AMOUNT
+               COMPUTE TEMP-MONEY1 =
+                   TEMP-MONEY1 - TRANSFER-AMOUNT - WS-FEE-AMOUNT
                COMPUTE TEMP-MONEY2 = TEMP-MONEY2 + TRANSFER-AMOUNT
 
                MOVE TEMP-MONEY1 TO LNK1-ACC-BALANCE
@@ -132,56 +288,209 @@
 
                PERFORM WRITE-FILE
                PERFORM WRITE-TRANSACTION
+               IF WS-FEE-AMOUNT > 0
+                   PERFORM WRITE-FEE-TRANSACTION
+               END-IF
+               PERFORM WRITE-RECEIPT
+               IF TRANSFER-AMOUNT > WS-AML-THRESHOLD
+                   PERFORM WRITE-SUSPICIOUS
+               END-IF
                DISPLAY "============================================"
                DISPLAY "Sender ID       : " LNK1-ACC-NO
                DISPLAY "Receiver ID     : " LNK2-ACC-NO
                DISPLAY "Transaction ID  : " TRANSACTION-CDE
                MOVE TRANSFER-AMOUNT TO FORMAT-BALANCE
                DISPLAY "Transfer Amount : " FORMAT-BALANCE
+               MOVE WS-FEE-AMOUNT TO FORMAT-BALANCE
+               DISPLAY "Transfer Fee    : " FORMAT-BALANCE
                MOVE LNK1-ACC-BALANCE TO FORMAT-BALANCE
                DISPLAY "New Balance     : "FORMAT-BALANCE
+               IF WS-OVERDRAFT-PULLED = 'Y'
+                   MOVE WS-SHORTFALL TO FORMAT-BALANCE
+                   DISPLAY "Pulled from linked acct "
+                       LNK1-LINKED-ACC ": " FORMAT-BALANCE
+               END-IF
                DISPLAY "--------------------------------------------"
                DISPLAY "Transfer successful."
                DISPLAY "============================================"
            ELSE
                DISPLAY "[WARNING]: Insufficient funds in sender "
                "account."
+               MOVE "Transfer declined - insufficient funds" TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
            END-IF
+           CLOSE USER-FILE
            MOVE LNK1-ACC-BALANCE TO RTN-AMOUNT
            GOBACK.
 
-       WRITE-FILE.
-           OPEN I-O USER-FILE
+       CHECK-DAILY-LIMIT.
+           MOVE 'Y' TO WS-LIMIT-OK
+           MOVE 0 TO WS-DAILY-XFER-TOTAL
+           MOVE 'N' TO WS-SCAN-STATUS
 
-           MOVE LNK1-ACC-NO      TO ACC-NO
-           MOVE LNK1-USER-NAME   TO USER-NAME
-           MOVE LNK1-USER-NRC    TO USER-NRC
-           MOVE LNK1-ACC-TYPE    TO ACC-TYPE
-           MOVE LNK1-ACC-BALANCE TO ACC-BALANCE
-           MOVE LNK1-ACC-PIN     TO ACC-PIN
-           MOVE LNK1-ACC-STATUS  TO ACC-STATUS
-           MOVE LNK1-ACC-DATE    TO ACC-DATE
-           REWRITE USER-RECORD
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-TODAY
+
+           IF WS-BUSINESS-DATE NOT = 0
+               MOVE WS-BUSINESS-DATE TO WS-TODAY
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           MOVE 0 TO TRANSACTION-ID
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TRANSACTION-ID
+               INVALID KEY MOVE 'Y' TO WS-SCAN-STATUS
+           END-START
+
+           PERFORM UNTIL WS-SCAN-STATUS = 'Y'
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-SCAN-STATUS
+                   NOT AT END
+                       IF TR-ACC-NO = LNK-ACC1 AND TR-TYPE = 3
+                          AND TR-DATE = WS-TODAY
+                           COMPUTE WS-XFER-AMT-SO-FAR =
+                               TR-AMOUNT + (TR-DECIMAL / 100)
+                           ADD WS-XFER-AMT-SO-FAR TO WS-DAILY-XFER-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+
+           IF WS-DAILY-XFER-TOTAL + TRANSFER-AMOUNT >
+              WS-DAILY-XFER-LIMIT
+               MOVE 'N' TO WS-LIMIT-OK
+           END-IF.
+
+       PULL-FROM-LINKED-ACCOUNT.
+           COMPUTE WS-SHORTFALL =
+               TRANSFER-AMOUNT + WS-FEE-AMOUNT - TEMP-MONEY1
+           IF WS-SHORTFALL NOT > 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LNK1-LINKED-ACC TO USER-ACC-NO
+           READ USER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF USER-STATUS NOT = "ACTIVE"
+                       CONTINUE
+                   ELSE
+                       PERFORM DETERMINE-LINKED-MIN-BALANCE
+                       IF (USER-BALANCE - WS-SHORTFALL) <
+                          WS-LINKED-MIN-BALANCE
+                           CONTINUE
+                       ELSE
+                           SUBTRACT WS-SHORTFALL FROM USER-BALANCE
+                           REWRITE USER-RECORD
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   ADD WS-SHORTFALL TO TEMP-MONEY1
+                                   MOVE 'Y' TO WS-OVERDRAFT-PULLED
+                                   PERFORM WRITE-OVERDRAFT-TRANSACTION
+                           END-REWRITE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       DETERMINE-LINKED-MIN-BALANCE.
+           EVALUATE FUNCTION UPPER-CASE(USER-ACC-TYPE)
+               WHEN "SAVINGS"
+                   MOVE 1000 TO WS-LINKED-MIN-BALANCE
+               WHEN "SPECIAL"
+                   MOVE 5000 TO WS-LINKED-MIN-BALANCE
+               WHEN OTHER
+                   MOVE 0 TO WS-LINKED-MIN-BALANCE
+           END-EVALUATE.
+
+       WRITE-OVERDRAFT-TRANSACTION.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-TODAY
+
+           IF WS-BUSINESS-DATE NOT = 0
+               MOVE WS-BUSINESS-DATE TO WS-TODAY
+           END-IF
+
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-TIME(1:2) DELIMITED BY SIZE
+                  WS-TIME(3:2) DELIMITED BY SIZE
+                  WS-TIME(5:2) DELIMITED BY SIZE
+                  INTO WS-CUR-TIME
+
+           OPEN I-O TRANSACTION-FILE
+
+           MOVE 'N' TO UNIQUE-FOUND
+           PERFORM UNTIL UNIQUE-FOUND = 'Y'
+               PERFORM GENERATE-RANDOM
+               MOVE UNIQUE-ID TO TRANSACTION-CDE
+
+               START TRANSACTION-FILE KEY IS = TRANSACTION-CDE
+                   INVALID KEY
+                       MOVE 'Y' TO UNIQUE-FOUND
+                   NOT INVALID KEY
+                       PERFORM GENERATE-RANDOM
+               END-START
+           END-PERFORM
+
+           PERFORM GET-NEXT-TRANSACTION-ID
+
+           MOVE UNIQUE-ID           TO TRANSACTION-CDE
+           MOVE LAST-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE LNK1-LINKED-ACC     TO TR-ACC-NO
+           MOVE LNK-ACC1            TO TR-RECEIVER-NO
+           MOVE 3                   TO TR-TYPE
+           MOVE WS-TODAY            TO TR-DATE
+           MOVE WS-CUR-TIME         TO TR-TIME
+           MOVE LNK-OPERATOR-ID     TO TR-OPERATOR-ID
+           COMPUTE TR-AMOUNT  = FUNCTION INTEGER-PART(WS-SHORTFALL)
+           COMPUTE TR-DECIMAL = FUNCTION MOD(WS-SHORTFALL * 100, 100)
+
+           WRITE TRANSACTION-RECORD INVALID KEY
+               DISPLAY "[ERROR]: Writing overdraft transaction "
+                   "record failed."
+           END-WRITE
+
+           CLOSE TRANSACTION-FILE.
 
-           MOVE LNK2-ACC-NO      TO ACC-NO
-           MOVE LNK2-USER-NAME   TO USER-NAME
-           MOVE LNK2-USER-NRC    TO USER-NRC
-           MOVE LNK2-ACC-TYPE    TO ACC-TYPE
-           MOVE LNK2-ACC-BALANCE TO ACC-BALANCE
-           MOVE LNK2-ACC-PIN     TO ACC-PIN
-           MOVE LNK2-ACC-STATUS  TO ACC-STATUS
-           MOVE LNK2-ACC-DATE    TO ACC-DATE
+       DETERMINE-FEE.
+           EVALUATE FUNCTION UPPER-CASE(LNK1-ACC-TYPE)
+               WHEN "SPECIAL"
+                   COMPUTE WS-FEE-AMOUNT ROUNDED =
+                       TRANSFER-AMOUNT * 0.005
+               WHEN "SAVINGS"
+                   MOVE 50 TO WS-FEE-AMOUNT
+               WHEN OTHER
+                   MOVE 100 TO WS-FEE-AMOUNT
+           END-EVALUATE.
+
+       WRITE-FILE.
+           MOVE WS-HOLD-RECORD1  TO USER-RECORD
+           MOVE LNK1-ACC-BALANCE TO USER-BALANCE
            REWRITE USER-RECORD
 
-           CLOSE USER-FILE.
+           MOVE WS-HOLD-RECORD2  TO USER-RECORD
+           MOVE LNK2-ACC-BALANCE TO USER-BALANCE
+           REWRITE USER-RECORD.
 
        WRITE-TRANSACTION.
+           MOVE 'N' TO UNIQUE-FOUND
            ACCEPT WS-DATE FROM DATE
            STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
                   WS-DATE(3:2) DELIMITED BY SIZE
                   WS-DATE(5:2) DELIMITED BY SIZE
                   INTO WS-TODAY
 
+           IF WS-BUSINESS-DATE NOT = 0
+               MOVE WS-BUSINESS-DATE TO WS-TODAY
+           END-IF
+
            ACCEPT WS-TIME FROM TIME
            DISPLAY WS-TIME
            STRING WS-TIME(1:2) DELIMITED BY SIZE
@@ -205,63 +514,215 @@
                END-START
            END-PERFORM
 
+           PERFORM GET-NEXT-TRANSACTION-ID
+
+           MOVE UNIQUE-ID           TO TRANSACTION-CDE
+           MOVE LAST-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE LNK-ACC1            TO TR-ACC-NO
+           MOVE LNK-ACC2            TO TR-RECEIVER-NO
+           MOVE 3                   TO TR-TYPE
+           MOVE WS-TODAY            TO TR-DATE
+           MOVE WS-CUR-TIME         TO TR-TIME
+           MOVE LNK-OPERATOR-ID     TO TR-OPERATOR-ID
+           COMPUTE TR-AMOUNT  = FUNCTION INTEGER-PART(TRANSFER-AMOUNT)
+           COMPUTE TR-DECIMAL = FUNCTION MOD(TRANSFER-AMOUNT * 100, 100)
+
+           WRITE TRANSACTION-RECORD INVALID KEY
+               DISPLAY "[ERROR]: Writing transaction record is failed."
+           END-WRITE
+
+           CLOSE TRANSACTION-FILE.
+
+       WRITE-FEE-TRANSACTION.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-TODAY
+
+           IF WS-BUSINESS-DATE NOT = 0
+               MOVE WS-BUSINESS-DATE TO WS-TODAY
+           END-IF
+
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-TIME(1:2) DELIMITED BY SIZE
+                  WS-TIME(3:2) DELIMITED BY SIZE
+                  WS-TIME(5:2) DELIMITED BY SIZE
+                  INTO WS-CUR-TIME
+
+           OPEN I-O TRANSACTION-FILE
+
            MOVE 'N' TO UNIQUE-FOUND
-           MOVE 0 TO TRANSACTION-ID
-           START TRANSACTION-FILE KEY IS >= TRANSACTION-ID
-               INVALID KEY CONTINUE
-           END-START
+           PERFORM UNTIL UNIQUE-FOUND = 'Y'
+               PERFORM GENERATE-RANDOM
+               MOVE UNIQUE-ID TO TRANSACTION-CDE
 
-           PERFORM UNTIL TRANS-STATUS NOT = "00"
-               READ TRANSACTION-FILE NEXT
-                   AT END EXIT PERFORM
-                   NOT AT END
-                       MOVE TRANSACTION-ID TO LAST-TRANSACTION-ID
-               END-READ
+               START TRANSACTION-FILE KEY IS = TRANSACTION-CDE
+                   INVALID KEY
+                       MOVE 'Y' TO UNIQUE-FOUND
+                   NOT INVALID KEY
+                       PERFORM GENERATE-RANDOM
+               END-START
            END-PERFORM
 
-           ADD 1 TO LAST-TRANSACTION-ID
+           PERFORM GET-NEXT-TRANSACTION-ID
 
            MOVE UNIQUE-ID           TO TRANSACTION-CDE
            MOVE LAST-TRANSACTION-ID TO TRANSACTION-ID
            MOVE LNK-ACC1            TO TR-ACC-NO
-           MOVE LNK-ACC2            TO TR-RECEIVER-NO
-           MOVE 3                   TO TR-TYPE
+           MOVE 0                   TO TR-RECEIVER-NO
+           MOVE 6                   TO TR-TYPE     *> 6 = Transfer fee
            MOVE WS-TODAY            TO TR-DATE
            MOVE WS-CUR-TIME         TO TR-TIME
-           MOVE TRANSFER-AMOUNT     TO TR-AMOUNT
+           MOVE LNK-OPERATOR-ID     TO TR-OPERATOR-ID
+           COMPUTE TR-AMOUNT  = FUNCTION INTEGER-PART(WS-FEE-AMOUNT)
+           COMPUTE TR-DECIMAL = FUNCTION MOD(WS-FEE-AMOUNT * 100, 100)
 
            WRITE TRANSACTION-RECORD INVALID KEY
-               DISPLAY "[ERROR]: Writing transaction record is failed."
+               DISPLAY "[ERROR]: Writing fee transaction is failed."
            END-WRITE
 
            CLOSE TRANSACTION-FILE.
 
        ZERO-USER1.
-           MOVE 0 TO LNK1-ACC-NO LNK1-ACC-BALANCE
+           MOVE 0 TO LNK1-ACC-NO LNK1-ACC-BALANCE LNK1-LINKED-ACC
+           MOVE 0 TO LNK1-ACC-PIN-SALT LNK1-ACC-PIN-HASH
            MOVE SPACES TO
                LNK1-USER-NAME LNK1-USER-NRC LNK1-ACC-TYPE
-               LNK1-ACC-PIN LNK1-ACC-STATUS LNK1-ACC-DATE.
+               LNK1-ACC-STATUS LNK1-ACC-DATE LNK1-ACC-PIN-FORCE.
 
        ZERO-USER2.
            DISPLAY "[ERROR]: Receiver account is not found..."
+           MOVE "Transfer declined - receiver account not found" TO
+               WS-DECLINE-REASON
+           PERFORM WRITE-DECLINED
+           CLOSE USER-FILE
            GOBACK.
 
        COPY-TO-LNK1.
-           MOVE ACC-NO         TO LNK1-ACC-NO
+           MOVE USER-RECORD    TO WS-HOLD-RECORD1
+           MOVE USER-ACC-NO    TO LNK1-ACC-NO
            MOVE USER-NAME      TO LNK1-USER-NAME
            MOVE USER-NRC       TO LNK1-USER-NRC
-           MOVE ACC-TYPE       TO LNK1-ACC-TYPE
-           MOVE ACC-BALANCE    TO LNK1-ACC-BALANCE
-           MOVE ACC-PIN        TO LNK1-ACC-PIN
-           MOVE ACC-STATUS     TO LNK1-ACC-STATUS
-           MOVE ACC-DATE       TO LNK1-ACC-DATE.
+           MOVE USER-ACC-TYPE  TO LNK1-ACC-TYPE
+           MOVE USER-BALANCE   TO LNK1-ACC-BALANCE
+           MOVE USER-PIN-SALT  TO LNK1-ACC-PIN-SALT
+           MOVE USER-PIN-HASH  TO LNK1-ACC-PIN-HASH
+           MOVE USER-STATUS    TO LNK1-ACC-STATUS
+           MOVE USER-REG-DATE  TO LNK1-ACC-DATE
+           MOVE USER-PIN-FORCE TO LNK1-ACC-PIN-FORCE
+           MOVE USER-LINKED-ACC TO LNK1-LINKED-ACC.
 
        COPY-TO-LNK2.
-           MOVE ACC-NO         TO LNK2-ACC-NO
+           MOVE USER-RECORD    TO WS-HOLD-RECORD2
+           MOVE USER-ACC-NO    TO LNK2-ACC-NO
            MOVE USER-NAME      TO LNK2-USER-NAME
            MOVE USER-NRC       TO LNK2-USER-NRC
-           MOVE ACC-TYPE       TO LNK2-ACC-TYPE
-           MOVE ACC-BALANCE    TO LNK2-ACC-BALANCE
-           MOVE ACC-PIN        TO LNK2-ACC-PIN
-           MOVE ACC-STATUS     TO LNK2-ACC-STATUS
-           MOVE ACC-DATE       TO LNK2-ACC-DATE.
+           MOVE USER-ACC-TYPE  TO LNK2-ACC-TYPE
+           MOVE USER-BALANCE   TO LNK2-ACC-BALANCE
+           MOVE USER-PIN-SALT  TO LNK2-ACC-PIN-SALT
+           MOVE USER-PIN-HASH  TO LNK2-ACC-PIN-HASH
+           MOVE USER-STATUS    TO LNK2-ACC-STATUS
+           MOVE USER-REG-DATE  TO LNK2-ACC-DATE
+           MOVE USER-PIN-FORCE TO LNK2-ACC-PIN-FORCE
+           MOVE USER-LINKED-ACC TO LNK2-LINKED-ACC.
+
+       WRITE-DECLINED.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-DECLINE-DATE
+           ACCEPT WS-DECLINE-TIME FROM TIME
+           OPEN EXTEND DECLINED-FILE
+           STRING
+               WS-DECLINE-DATE DELIMITED BY SIZE
+               WS-DECLINE-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LNK-ACC1 DELIMITED BY SIZE
+               ",TRANSFER," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DECLINE-REASON) DELIMITED BY SIZE
+               INTO DECLINED-LINE
+           END-STRING
+           WRITE DECLINED-LINE
+           CLOSE DECLINED-FILE.
+
+       WRITE-SUSPICIOUS.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-SUSP-DATE
+           ACCEPT WS-SUSP-TIME FROM TIME
+           OPEN EXTEND SUSPICIOUS-FILE
+           STRING
+               WS-SUSP-DATE DELIMITED BY SIZE
+               WS-SUSP-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LNK-ACC1 DELIMITED BY SIZE
+               ",TRANSFER," DELIMITED BY SIZE
+               TRANSFER-AMOUNT DELIMITED BY SIZE
+               INTO SUSPICIOUS-LINE
+           END-STRING
+           WRITE SUSPICIOUS-LINE
+           CLOSE SUSPICIOUS-FILE.
+
+       WRITE-RECEIPT.
+           STRING "RECEIPT-" TRANSACTION-CDE ".txt"
+               DELIMITED BY SIZE INTO RECEIPT-FILENAME
+
+           OPEN OUTPUT RECEIPT-FILE
+
+           WRITE RECEIPT-LINE FROM "==== ATM TRANSFER RECEIPT ===="
+           STRING "Transaction ID : " TRANSACTION-CDE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Sender Acc No  : " LNK1-ACC-NO
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Receiver Acc No: " LNK2-ACC-NO
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE TRANSFER-AMOUNT TO FORMAT-BALANCE
+           STRING "Transfer Amount: " FORMAT-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE WS-FEE-AMOUNT TO FORMAT-BALANCE
+           STRING "Transfer Fee   : " FORMAT-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE LNK1-ACC-BALANCE TO FORMAT-BALANCE
+           STRING "New Balance    : " FORMAT-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Date           : " WS-TODAY
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Time           : " WS-CUR-TIME
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           WRITE RECEIPT-LINE FROM "==============================="
+
+           CLOSE RECEIPT-FILE.
+
+       GET-NEXT-TRANSACTION-ID.
+           OPEN I-O TRAN-CONTROL-FILE
+           IF CTL-STATUS = "35"
+               OPEN OUTPUT TRAN-CONTROL-FILE
+               CLOSE TRAN-CONTROL-FILE
+               OPEN I-O TRAN-CONTROL-FILE
+           END-IF
+
+           MOVE 1 TO CTL-KEY
+           READ TRAN-CONTROL-FILE KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE 1 TO LAST-TRANSACTION-ID
+                   WRITE TRAN-CONTROL-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE CTL-LAST-TRANSACTION-ID TO LAST-TRANSACTION-ID
+                   REWRITE TRAN-CONTROL-RECORD
+           END-READ
+
+           CLOSE TRAN-CONTROL-FILE.
