@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Beneficiary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT BENEFIC-FILE ASSIGN TO "BENEFIC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BENEFIC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+           COPY "USER-RECORD.cpy".
+
+       FD  BENEFIC-FILE.
+       01  BENEFIC-LINE           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS             PIC XX.
+       01  BENEFIC-STATUS          PIC XX.
+       01  DUMMY                   PIC X.
+       01  WS-MENU-CHOICE          PIC 9.
+       01  WS-NICKNAME             PIC X(15).
+       01  WS-RECV-ACCNO           PIC 9(16).
+       01  WS-PICK                 PIC 9(4).
+       01  WS-FIELD1               PIC X(16).
+       01  WS-FIELD2               PIC X(15).
+       01  WS-FIELD3               PIC X(16).
+
+       01  BENEF-TABLE.
+           05 BENEF-COUNT          PIC 9(4) VALUE 0.
+           05 BENEF-ENTRY OCCURS 500 TIMES.
+               10 BENEF-OWNER      PIC 9(16).
+               10 BENEF-NICK       PIC X(15).
+               10 BENEF-ACCNO      PIC 9(16).
+       01  BN-IDX                  PIC 9(4).
+       01  WS-MATCH-COUNT          PIC 9(4).
+       01  WS-DUP-FOUND            PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LNK-USER-ID             PIC 9(16).
+       01  LNK-MODE                PIC 9.
+       01  LNK-RECEIVER-ID         PIC 9(16).
+
+       PROCEDURE DIVISION USING LNK-USER-ID, LNK-MODE, LNK-RECEIVER-ID.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-BENEFICIARIES
+
+           IF LNK-MODE = 1
+               PERFORM PICK-BENEFICIARY
+               GOBACK
+           END-IF
+
+           MOVE 9 TO WS-MENU-CHOICE
+           PERFORM UNTIL WS-MENU-CHOICE = 4
+               DISPLAY "=============================================="
+               DISPLAY "              MANAGE BENEFICIARIES"
+               DISPLAY "=============================================="
+               DISPLAY " 1. List My Beneficiaries"
+               DISPLAY " 2. Add Beneficiary"
+               DISPLAY " 3. Delete Beneficiary"
+               DISPLAY " 4. Back to ATM Menu"
+               DISPLAY "=============================================="
+               DISPLAY "Enter choice (1-4): "
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM LIST-BENEFICIARIES
+                   WHEN 2
+                       PERFORM ADD-BENEFICIARY
+                   WHEN 3
+                       PERFORM DELETE-BENEFICIARY
+                   WHEN 4
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid choice. Try again."
+               END-EVALUATE
+           END-PERFORM
+
+           GOBACK.
+
+       LOAD-BENEFICIARIES.
+           MOVE 0 TO BENEF-COUNT
+           OPEN INPUT BENEFIC-FILE
+           IF BENEFIC-STATUS = "00"
+               PERFORM UNTIL BENEFIC-STATUS NOT = "00"
+                   READ BENEFIC-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO BENEF-COUNT
+                           UNSTRING BENEFIC-LINE DELIMITED BY ","
+                               INTO WS-FIELD1 WS-FIELD2 WS-FIELD3
+                           MOVE FUNCTION NUMVAL(WS-FIELD1)
+                               TO BENEF-OWNER(BENEF-COUNT)
+                           MOVE FUNCTION TRIM(WS-FIELD2)
+                               TO BENEF-NICK(BENEF-COUNT)
+                           MOVE FUNCTION NUMVAL(WS-FIELD3)
+                               TO BENEF-ACCNO(BENEF-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE BENEFIC-FILE
+           END-IF.
+
+       SAVE-BENEFICIARIES.
+           OPEN OUTPUT BENEFIC-FILE
+           PERFORM VARYING BN-IDX FROM 1 BY 1
+                   UNTIL BN-IDX > BENEF-COUNT
+               STRING BENEF-OWNER(BN-IDX) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(BENEF-NICK(BN-IDX))
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   BENEF-ACCNO(BN-IDX) DELIMITED BY SIZE
+                   INTO BENEFIC-LINE
+               WRITE BENEFIC-LINE
+           END-PERFORM
+           CLOSE BENEFIC-FILE.
+
+       LIST-BENEFICIARIES.
+           MOVE 0 TO WS-MATCH-COUNT
+           DISPLAY "---- Your saved beneficiaries ----"
+           PERFORM VARYING BN-IDX FROM 1 BY 1
+                   UNTIL BN-IDX > BENEF-COUNT
+               IF BENEF-OWNER(BN-IDX) = LNK-USER-ID
+                   ADD 1 TO WS-MATCH-COUNT
+                   DISPLAY WS-MATCH-COUNT ". " BENEF-NICK(BN-IDX)
+                       " -> " BENEF-ACCNO(BN-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "(none saved yet)"
+           END-IF.
+
+       ADD-BENEFICIARY.
+           DISPLAY "Enter a nickname for this beneficiary: "
+           ACCEPT WS-NICKNAME
+           MOVE FUNCTION TRIM(WS-NICKNAME) TO WS-NICKNAME
+
+           MOVE "N" TO WS-DUP-FOUND
+           PERFORM VARYING BN-IDX FROM 1 BY 1
+                   UNTIL BN-IDX > BENEF-COUNT
+               IF BENEF-OWNER(BN-IDX) = LNK-USER-ID
+                   AND BENEF-NICK(BN-IDX) = WS-NICKNAME
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-DUP-FOUND = "Y"
+               DISPLAY "You already have a beneficiary with that "
+                   "nickname."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter the beneficiary's account number: "
+           ACCEPT WS-RECV-ACCNO
+
+           IF WS-RECV-ACCNO = LNK-USER-ID
+               DISPLAY "You cannot save your own account as a "
+                   "beneficiary."
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT USER-FILE
+           MOVE WS-RECV-ACCNO TO USER-ACC-NO
+           READ USER-FILE KEY IS USER-ACC-NO
+               INVALID KEY
+                   DISPLAY "That account number does not exist."
+                   CLOSE USER-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE USER-FILE
+
+           IF BENEF-COUNT >= 500
+               DISPLAY "Beneficiary list is full. Cannot add more."
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO BENEF-COUNT
+           MOVE LNK-USER-ID TO BENEF-OWNER(BENEF-COUNT)
+           MOVE WS-NICKNAME TO BENEF-NICK(BENEF-COUNT)
+           MOVE WS-RECV-ACCNO TO BENEF-ACCNO(BENEF-COUNT)
+           PERFORM SAVE-BENEFICIARIES
+           DISPLAY "Beneficiary saved."
+
+       DELETE-BENEFICIARY.
+           PERFORM LIST-BENEFICIARIES
+           IF WS-MATCH-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter the number of the beneficiary to delete "
+               "(0 to cancel): "
+           ACCEPT WS-PICK
+           IF WS-PICK = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM VARYING BN-IDX FROM 1 BY 1
+                   UNTIL BN-IDX > BENEF-COUNT
+               IF BENEF-OWNER(BN-IDX) = LNK-USER-ID
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = WS-PICK
+                       MOVE 0 TO BENEF-OWNER(BN-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM COMPACT-BENEFICIARIES
+           PERFORM SAVE-BENEFICIARIES
+           DISPLAY "Beneficiary deleted (if a matching number was "
+               "found).".
+
+       COMPACT-BENEFICIARIES.
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM VARYING BN-IDX FROM 1 BY 1
+                   UNTIL BN-IDX > BENEF-COUNT
+               IF BENEF-OWNER(BN-IDX) NOT = 0
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE BENEF-ENTRY(BN-IDX)
+                       TO BENEF-ENTRY(WS-MATCH-COUNT)
+               END-IF
+           END-PERFORM
+           MOVE WS-MATCH-COUNT TO BENEF-COUNT.
+
+       PICK-BENEFICIARY.
+           MOVE 0 TO LNK-RECEIVER-ID
+           PERFORM LIST-BENEFICIARIES
+           IF WS-MATCH-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter the number of the beneficiary to transfer "
+               "to (0 to cancel and type an account number instead): "
+           ACCEPT WS-PICK
+           IF WS-PICK = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM VARYING BN-IDX FROM 1 BY 1
+                   UNTIL BN-IDX > BENEF-COUNT
+               IF BENEF-OWNER(BN-IDX) = LNK-USER-ID
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-MATCH-COUNT = WS-PICK
+                       MOVE BENEF-ACCNO(BN-IDX) TO LNK-RECEIVER-ID
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM Beneficiary.
