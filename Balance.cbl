@@ -18,15 +18,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD USERS-FILE.
-       01 USER-RECORD.
-           05 USER-ACC-NO     PIC 9(16).
-           05 USER-NAME       PIC X(25).
-           05 USER-NRC        PIC X(20).
-           05 USER-ACC-TYPE   PIC X(10).
-           05 USER-BALANCE    PIC 9(15)V99.
-           05 USER-PIN        PIC 9(4).
-           05 USER-STATUS     PIC X(8).
-           05 USER-REG-DATE   PIC X(10).
+           COPY "USER-RECORD.cpy".
 
       ******************************************************************
        WORKING-STORAGE SECTION.
