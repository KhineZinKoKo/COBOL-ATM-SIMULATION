@@ -0,0 +1,20 @@
+      *> Shared SCHEDULEDTRANSFERS.DAT record layout. A customer-owned
+      *> standing order: FROM-ACC is debited and TO-ACC is credited
+      *> for AMOUNT whenever NEXT-DATE is reached, then NEXT-DATE is
+      *> advanced according to FREQUENCY (or the entry is marked DONE
+      *> for a one-off transfer).
+       01 SCHEDULED-TRANSFER-RECORD.
+           05 SCHED-ID            PIC 9(8).
+           05 SCHED-FROM-ACC      PIC 9(16).
+           05 SCHED-TO-ACC        PIC 9(16).
+           05 SCHED-AMOUNT        PIC 9(15)V99.
+           05 SCHED-FREQUENCY     PIC X(7).
+               88 SCHED-ONCE      VALUE "ONCE".
+               88 SCHED-WEEKLY    VALUE "WEEKLY".
+               88 SCHED-MONTHLY   VALUE "MONTHLY".
+           05 SCHED-NEXT-DATE     PIC 9(8).
+           05 SCHED-STATUS        PIC X(9).
+               88 SCHED-ACTIVE    VALUE "ACTIVE".
+               88 SCHED-DONE      VALUE "DONE".
+               88 SCHED-CANCELLED VALUE "CANCELLED".
+           05 SCHED-OPERATOR-ID   PIC X(20).
