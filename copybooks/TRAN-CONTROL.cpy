@@ -0,0 +1,7 @@
+      *> Shared TRANCTL.DAT record layout: a single control record
+      *> holding the last-used TRANSACTION-ID, so posting a
+      *> transaction only needs one keyed read/rewrite instead of a
+      *> full scan of TRANSACTIONS.dat.
+       01 TRAN-CONTROL-RECORD.
+           05 CTL-KEY                  PIC 9(1).
+           05 CTL-LAST-TRANSACTION-ID  PIC 9(5).
