@@ -0,0 +1,7 @@
+      *> Shared ADMINS.DAT record layout. ADMIN-USERNAME is the record
+      *> key. ADMIN-ROLE gates which ADMIN-MENU options a logged-in
+      *> admin can reach (e.g. SUPERVISOR vs TELLER).
+       01 ADMIN-RECORD.
+           05 ADMIN-USERNAME  PIC X(20).
+           05 ADMIN-PASSWORD  PIC X(20).
+           05 ADMIN-ROLE      PIC X(10).
