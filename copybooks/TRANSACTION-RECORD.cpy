@@ -0,0 +1,15 @@
+      *> Shared TRANSACTIONS.dat record layout. Included by every
+      *> program that opens TRANSACTIONS.dat so a field added here
+      *> doesn't need to be hand-copied into each program's own FD.
+       01 TRANSACTION-RECORD.
+           05 TRANSACTION-ID     PIC 9(5).
+           05 TRANSACTION-CDE    PIC 9(8).
+           05 TR-ACC-NO          PIC 9(16).
+           05 TR-RECEIVER-NO     PIC 9(16).
+           05 TR-TYPE            PIC 9(1).
+           05 TR-DATE            PIC 9(8).
+           05 TR-TIME            PIC 9(6).
+           05 TR-AMOUNT          PIC 9(15).
+           05 TR-DECIMAL         PIC 9(2).
+           05 TR-OPERATOR-ID     PIC X(20).
+           05 TR-REVERSED        PIC X VALUE "N".
