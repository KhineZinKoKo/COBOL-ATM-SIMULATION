@@ -0,0 +1,20 @@
+      *> Shared USERS.DAT record layout. Included by every program that
+      *> opens USERS.DAT so a field added here doesn't need to be
+      *> hand-copied (and hand-drifted) into each program's own FD.
+       01 USER-RECORD.
+           05 USER-ACC-NO     PIC 9(16).
+           05 USER-NAME       PIC X(25).
+           05 USER-NRC        PIC X(20).
+           05 USER-ACC-TYPE   PIC X(10).
+           05 USER-BALANCE    PIC 9(15)V99.
+           05 USER-PIN-SALT   PIC 9(4).
+           05 USER-PIN-HASH   PIC 9(10).
+           05 USER-STATUS     PIC X(8).
+           05 USER-REG-DATE   PIC X(10).
+           05 USER-PIN-FORCE  PIC X(1).
+           05 USER-PHONE      PIC X(15).
+           05 USER-ADDRESS    PIC X(40).
+           05 USER-EOD-BALANCE PIC 9(15)V99.
+           05 USER-SEC-QUESTION PIC X(40).
+           05 USER-SEC-ANSWER PIC X(20).
+           05 USER-LINKED-ACC PIC 9(16).
