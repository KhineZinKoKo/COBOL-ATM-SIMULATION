@@ -0,0 +1,14 @@
+      *> Shared REPORTCTL.DAT record layout: one control record per
+      *> calendar month, carrying forward a running month-to-date
+      *> total so Monthly_Daily_Report does not have to rescan the
+      *> whole month's TRANSACTIONS.dat just to show a cumulative
+      *> figure after a daily run.
+       01 REPORT-CONTROL-RECORD.
+           05 RC-YEAR-MONTH         PIC X(6).
+           05 RC-MTD-DEPOSIT        PIC 9(15)V99.
+           05 RC-MTD-WITHDRAW       PIC 9(15)V99.
+           05 RC-MTD-TRANSFER       PIC 9(15)V99.
+           05 RC-MTD-INTEREST       PIC 9(15)V99.
+           05 RC-MTD-FEE            PIC 9(15)V99.
+           05 RC-MTD-REVERSAL       PIC 9(15)V99.
+           05 RC-LAST-UPDATE-DATE   PIC X(8).
