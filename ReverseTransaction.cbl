@@ -0,0 +1,334 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReverseTransaction.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               FILE STATUS IS USERS-STATUS.
+
+           SELECT TRAN-CONTROL-FILE ASSIGN TO "TRANCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD USER-FILE.
+           COPY "USER-RECORD.cpy".
+
+       FD TRAN-CONTROL-FILE.
+           COPY "TRAN-CONTROL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  TRANS-STATUS          PIC XX.
+       01  USERS-STATUS          PIC XX.
+       01  CTL-STATUS            PIC XX.
+
+       01  WS-LOOKUP-CDE         PIC 9(8).
+       01  WS-AGAIN              PIC X VALUE 'Y'.
+       01  WS-CONFIRM            PIC X VALUE 'N'.
+       01  WS-CAN-REVERSE        PIC X VALUE 'N'.
+       01  WS-REJECT-REASON      PIC X(40).
+       01  T-TYPE                PIC X(9).
+       01  TR-YEAR               PIC 9(4).
+       01  TR-MONTH               PIC 9(2).
+       01  TR-DAY                PIC 9(2).
+       01  TR-HOUR               PIC 9(2).
+       01  TR-MINUTES            PIC 9(2).
+       01  TR-SECONDS            PIC 9(2).
+       01  BALANCE               PIC 9(15)V99.
+       01  FormatV               PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-ORIG-ID            PIC 9(5).
+       01  WS-ORIG-FROM          PIC 9(16).
+       01  WS-ORIG-TO            PIC 9(16).
+       01  WS-ORIG-TYPE          PIC 9(1).
+       01  WS-ORIG-AMOUNT        PIC 9(15)V99.
+
+       01  UNIQUE-ID             PIC 9(8).
+       01  WS-RANDOM             USAGE COMP-1 VALUE 0.
+       01  UNIQUE-FOUND          PIC X VALUE 'N'.
+       01  WS-TODAY              PIC 9(8).
+       01  WS-DATE               PIC X(10).
+       01  WS-CUR-TIME           PIC X(6).
+       01  WS-TIME               PIC 9(8).
+       01  LAST-TRANSACTION-ID   PIC 9(5).
+
+       LINKAGE SECTION.
+       01 TEMP             PIC 9.
+       01 ADMIN-CHOICE     PIC 99.
+       01 WS-OPERATOR-ID   PIC X(20).
+
+       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE, WS-OPERATOR-ID.
+       MAIN-PROCEDURE.
+
+           IF ADMIN-CHOICE = 12
+
+           DISPLAY "==================================================="
+           "============="
+           DISPLAY "               ADMIN TRANSACTION REVERSAL "
+           DISPLAY "==================================================="
+           "============="
+
+           OPEN I-O TRANSACTION-FILE
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "Error opening TRANSACTIONS.dat. Status: "
+                   TRANS-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-AGAIN NOT = 'Y' AND WS-AGAIN NOT = 'y'
+               DISPLAY "Enter Transaction Code to reverse: "
+               ACCEPT WS-LOOKUP-CDE
+               MOVE WS-LOOKUP-CDE TO TRANSACTION-CDE
+
+               READ TRANSACTION-FILE KEY IS TRANSACTION-CDE
+                   INVALID KEY
+                       DISPLAY "No transaction found with that code."
+                   NOT INVALID KEY
+                       PERFORM PROCESS-REVERSAL
+               END-READ
+
+               DISPLAY "Reverse another transaction? (Y/N): "
+               ACCEPT WS-AGAIN
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+
+           END-IF
+           GOBACK.
+
+       PROCESS-REVERSAL.
+           MOVE 'Y' TO WS-CAN-REVERSE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF TR-REVERSED = 'Y'
+               MOVE 'N' TO WS-CAN-REVERSE
+               MOVE "This transaction was already reversed."
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-CAN-REVERSE = 'Y' AND
+              TR-TYPE NOT = 1 AND TR-TYPE NOT = 2 AND TR-TYPE NOT = 3
+               MOVE 'N' TO WS-CAN-REVERSE
+               MOVE "Only deposit/withdraw/transfer reversible."
+                   TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-CAN-REVERSE = 'N'
+               DISPLAY WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DISPLAY-TRANSACTION
+
+           DISPLAY "Reverse this transaction? (Y/N): "
+           ACCEPT WS-CONFIRM
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+           IF WS-CONFIRM NOT = 'Y'
+               DISPLAY "Reversal cancelled."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE TRANSACTION-ID TO WS-ORIG-ID
+           MOVE TR-ACC-NO      TO WS-ORIG-FROM
+           MOVE TR-RECEIVER-NO TO WS-ORIG-TO
+           MOVE TR-TYPE        TO WS-ORIG-TYPE
+           COMPUTE WS-ORIG-AMOUNT = TR-AMOUNT + (TR-DECIMAL / 100)
+
+           PERFORM APPLY-BALANCE-REVERSAL
+
+           MOVE 'Y' TO TR-REVERSED
+           REWRITE TRANSACTION-RECORD INVALID KEY
+               DISPLAY "[ERROR]: Could not flag original "
+                   "transaction as reversed."
+           END-REWRITE
+
+           PERFORM WRITE-REVERSAL-ENTRY
+
+           DISPLAY "Transaction " WS-ORIG-ID " reversed successfully."
+
+       APPLY-BALANCE-REVERSAL.
+           OPEN I-O USER-FILE
+
+           EVALUATE WS-ORIG-TYPE
+               WHEN 1
+                   MOVE WS-ORIG-FROM TO USER-ACC-NO
+                   READ USER-FILE KEY IS USER-ACC-NO
+                       INVALID KEY
+                           DISPLAY "[ERROR]: Account " WS-ORIG-FROM
+                               " not found - balance not adjusted."
+                       NOT INVALID KEY
+                           SUBTRACT WS-ORIG-AMOUNT FROM USER-BALANCE
+                           REWRITE USER-RECORD
+                   END-READ
+               WHEN 2
+                   MOVE WS-ORIG-FROM TO USER-ACC-NO
+                   READ USER-FILE KEY IS USER-ACC-NO
+                       INVALID KEY
+                           DISPLAY "[ERROR]: Account " WS-ORIG-FROM
+                               " not found - balance not adjusted."
+                       NOT INVALID KEY
+                           ADD WS-ORIG-AMOUNT TO USER-BALANCE
+                           REWRITE USER-RECORD
+                   END-READ
+               WHEN 3
+                   MOVE WS-ORIG-FROM TO USER-ACC-NO
+                   READ USER-FILE KEY IS USER-ACC-NO
+                       INVALID KEY
+                           DISPLAY "[ERROR]: Account " WS-ORIG-FROM
+                               " not found - balance not adjusted."
+                       NOT INVALID KEY
+                           ADD WS-ORIG-AMOUNT TO USER-BALANCE
+                           REWRITE USER-RECORD
+                   END-READ
+
+                   MOVE WS-ORIG-TO TO USER-ACC-NO
+                   READ USER-FILE KEY IS USER-ACC-NO
+                       INVALID KEY
+                           DISPLAY "[ERROR]: Account " WS-ORIG-TO
+                               " not found - balance not adjusted."
+                       NOT INVALID KEY
+                           SUBTRACT WS-ORIG-AMOUNT FROM USER-BALANCE
+                           REWRITE USER-RECORD
+                   END-READ
+           END-EVALUATE
+
+           CLOSE USER-FILE.
+
+       WRITE-REVERSAL-ENTRY.
+           MOVE 'N' TO UNIQUE-FOUND
+           PERFORM UNTIL UNIQUE-FOUND = 'Y'
+               PERFORM GENERATE-RANDOM
+               MOVE UNIQUE-ID TO TRANSACTION-CDE
+
+               START TRANSACTION-FILE KEY IS = TRANSACTION-CDE
+                   INVALID KEY
+                       MOVE 'Y' TO UNIQUE-FOUND
+                   NOT INVALID KEY
+                       PERFORM GENERATE-RANDOM
+               END-START
+           END-PERFORM
+
+           PERFORM GET-NEXT-TRANSACTION-ID
+
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-TODAY
+
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-TIME(1:2) DELIMITED BY SIZE
+                  WS-TIME(3:2) DELIMITED BY SIZE
+                  WS-TIME(5:2) DELIMITED BY SIZE
+                  INTO WS-CUR-TIME
+
+           MOVE UNIQUE-ID           TO TRANSACTION-CDE
+           MOVE LAST-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE WS-ORIG-FROM        TO TR-ACC-NO
+           EVALUATE WS-ORIG-TYPE
+               WHEN 2
+      *> Reversing a withdrawal credits the account back; there is
+      *> no real receiver, so TR-RECEIVER-NO = TR-ACC-NO marks this
+      *> leg as a credit instead of the usual debit.
+                   MOVE WS-ORIG-FROM TO TR-RECEIVER-NO
+               WHEN OTHER
+                   MOVE WS-ORIG-TO   TO TR-RECEIVER-NO
+           END-EVALUATE
+           MOVE 4                   TO TR-TYPE     *> 4 = Reversal
+           MOVE WS-TODAY            TO TR-DATE
+           MOVE WS-CUR-TIME         TO TR-TIME
+           MOVE WS-OPERATOR-ID      TO TR-OPERATOR-ID
+           MOVE "N"                 TO TR-REVERSED
+           COMPUTE TR-AMOUNT  = FUNCTION INTEGER-PART(WS-ORIG-AMOUNT)
+           COMPUTE TR-DECIMAL = FUNCTION MOD(WS-ORIG-AMOUNT * 100, 100)
+
+           WRITE TRANSACTION-RECORD INVALID KEY
+               DISPLAY "[ERROR]: Writing reversal transaction "
+                   "record failed."
+           END-WRITE.
+
+       GET-NEXT-TRANSACTION-ID.
+           OPEN I-O TRAN-CONTROL-FILE
+           IF CTL-STATUS = "35"
+               OPEN OUTPUT TRAN-CONTROL-FILE
+               CLOSE TRAN-CONTROL-FILE
+               OPEN I-O TRAN-CONTROL-FILE
+           END-IF
+
+           MOVE 1 TO CTL-KEY
+           READ TRAN-CONTROL-FILE KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE 1 TO LAST-TRANSACTION-ID
+                   WRITE TRAN-CONTROL-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE CTL-LAST-TRANSACTION-ID TO LAST-TRANSACTION-ID
+                   REWRITE TRAN-CONTROL-RECORD
+           END-READ
+
+           CLOSE TRAN-CONTROL-FILE.
+
+       GENERATE-RANDOM.
+           COMPUTE WS-RANDOM = FUNCTION RANDOM
+           COMPUTE UNIQUE-ID = (WS-RANDOM * 89999999) + 10000000.
+
+       DISPLAY-TRANSACTION.
+           EVALUATE TR-TYPE
+               WHEN 1
+                   MOVE "DEPOSIT  " TO T-TYPE
+               WHEN 2
+                   MOVE "WITHDRAW " TO T-TYPE
+               WHEN 3
+                   MOVE "TRANSFER " TO T-TYPE
+           END-EVALUATE
+
+           MOVE TR-DATE(1:4) TO TR-YEAR
+           MOVE TR-DATE(5:2) TO TR-MONTH
+           MOVE TR-DATE(7:2) TO TR-DAY
+
+           MOVE TR-TIME(1:2) TO TR-HOUR
+           MOVE TR-TIME(3:2) TO TR-MINUTES
+           MOVE TR-TIME(5:2) TO TR-SECONDS
+
+           MOVE TR-AMOUNT TO BALANCE
+           COMPUTE BALANCE = BALANCE + (TR-DECIMAL / 100)
+           MOVE BALANCE TO FormatV
+
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+           DISPLAY "Transaction ID   : " TRANSACTION-ID
+           DISPLAY "Transaction Code : " TRANSACTION-CDE
+           DISPLAY "From Account     : " TR-ACC-NO
+           DISPLAY "To Account       : " TR-RECEIVER-NO
+           DISPLAY "Type             : " T-TYPE
+           DISPLAY "Date             : " TR-YEAR "-" TR-MONTH "-"
+               TR-DAY
+           DISPLAY "Time             : " TR-HOUR ":" TR-MINUTES ":"
+               TR-SECONDS
+           DISPLAY "Amount           : " FormatV
+           DISPLAY "Operator         : " TR-OPERATOR-ID
+           DISPLAY "---------------------------------------------------"
+           "-------------".
+
+       END PROGRAM ReverseTransaction.
