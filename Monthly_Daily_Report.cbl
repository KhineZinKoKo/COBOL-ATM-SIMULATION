@@ -14,28 +14,46 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-CSV-STATUS.
 
+           SELECT DETAIL-FILE ASSIGN TO DYNAMIC DETAIL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DETAIL-STATUS.
+
+           SELECT PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMS-STATUS.
+
+           SELECT REPORT-CONTROL-FILE ASSIGN TO "REPORTCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RC-YEAR-MONTH
+               FILE STATUS IS RC-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRANSACTION-ID     PIC 9(5).
-           05 TRANSACTION-CODE   PIC 9(8).
-           05 ACCOUNT-NO         PIC X(16).
-           05 RECEIVER-NO        PIC X(16).
-           05 TRANSFER-TYPE      PIC 9(1).
-           05 TRANSFER-DATE      PIC 9(8).
-           05 TRANSFER-TIME      PIC 9(6).
-           05 TRANSFER-MONEY     PIC 9(15).
-           05 TRANSFER-DECIMAL   PIC 9(2).
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD REPORT-CONTROL-FILE.
+           COPY "REPORT-CONTROL.cpy".
 
        FD REPORT-FILE.
        01 REPORT-LINE            PIC X(200).
 
+       FD DETAIL-FILE.
+       01 DETAIL-LINE            PIC X(200).
+
+       FD PARAMS-FILE.
+       01 PARAM-LINE             PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS         PIC XX.
        01 WS-CSV-STATUS          PIC XX.
+       01 WS-DETAIL-STATUS       PIC XX.
+       01 DETAIL-FILENAME        PIC X(60).
+       01 DISPLAY-DETAIL-AMOUNT  PIC ZZZZZZZZZZZ9.99.
+       01 WS-TYPE-NAME           PIC X(8).
        01 WS-END-FILE            PIC X VALUE "N".
            88 END-FILE           VALUE "Y".
            88 NOT-END-FILE       VALUE "N".
@@ -44,59 +62,140 @@
        01 WS-REPORT-CHOICE       PIC X(1).
            88 DAILY-REPORT       VALUE 'D' 'd'.
            88 MONTHLY-REPORT     VALUE 'M' 'm'.
+           88 RANGE-REPORT       VALUE 'R' 'r'.
 
        01 WS-REPORT-DATE         PIC X(8).
        01 WS-REPORT-MONTH        PIC X(6).
-       01 REPORT-FILENAME        PIC X(30).
+       01 WS-REPORT-FROM-DATE    PIC X(8).
+       01 WS-REPORT-TO-DATE      PIC X(8).
+       01 REPORT-FILENAME        PIC X(60).
+
+       01 WS-REPORT-YEAR         PIC X(4).
+       01 WS-REPORT-MONTH-DIR    PIC X(2).
+       01 WS-REPORT-DIR          PIC X(30).
+       01 WS-MKDIR-CMD           PIC X(60).
+       01 WS-RETENTION-DAYS      PIC 9(4) VALUE 90.
+       01 WS-RETENTION-DAYS-EDT  PIC Z(3)9.
+       01 WS-PURGE-CMD           PIC X(100).
 
        01 CURRENT-ACC            PIC X(16) VALUE SPACES.
        01 DISPLAY-AMOUNT         PIC ZZZZZZZZZZZ9.99.
        01 DISPLAY-AMOUNT1        PIC ZZZZZZZZZZZ9.99.
        01 DISPLAY-AMOUNT2        PIC ZZZZZZZZZZZ9.99.
        01 DISPLAY-AMOUNT3        PIC ZZZZZZZZZZZ9.99.
+       01 DISPLAY-AMOUNT4        PIC ZZZZZZZZZZZ9.99.
+       01 DISPLAY-AMOUNT5        PIC ZZZZZZZZZZZ9.99.
+       01 DISPLAY-AMOUNT6        PIC ZZZZZZZZZZZ9.99.
        01 WS-AMOUNT-NUMERIC      PIC 9(15)V99.
 
        01 ACC-TOTAL-DEPOSIT      PIC 9(15)V99 VALUE 0.
        01 ACC-TOTAL-WITHDRAW     PIC 9(15)V99 VALUE 0.
        01 ACC-TOTAL-TRANSFER     PIC 9(15)V99 VALUE 0.
+       01 ACC-TOTAL-INTEREST     PIC 9(15)V99 VALUE 0.
+       01 ACC-TOTAL-FEE          PIC 9(15)V99 VALUE 0.
+       01 ACC-TOTAL-REVERSAL     PIC 9(15)V99 VALUE 0.
 
        01 GTOTAL-DEPOSIT         PIC 9(15)V99 VALUE 0.
        01 GTOTAL-WITHDRAW        PIC 9(15)V99 VALUE 0.
        01 GTOTAL-TRANSFER        PIC 9(15)V99 VALUE 0.
+       01 GTOTAL-INTEREST        PIC 9(15)V99 VALUE 0.
+       01 GTOTAL-FEE             PIC 9(15)V99 VALUE 0.
+       01 GTOTAL-REVERSAL        PIC 9(15)V99 VALUE 0.
        01 CHECK PIC 9(1).
 
+       01 RC-STATUS              PIC XX.
+       01 WS-MTD-YEAR-MONTH      PIC X(6).
+
        01 WS-LAST-ACC            PIC X(16) VALUE SPACES.
 
        01 RECORDS-TABLE.
-           05 RECORD-ENTRY OCCURS 1000 TIMES.
+           05 RECORD-ENTRY OCCURS 20000 TIMES.
               10 R-ACCOUNT-NO     PIC X(16).
               10 R-TRANSFER-TYPE  PIC 9.
               10 R-DATE           PIC X(8).
               10 R-AMOUNT         PIC 9(15)V99.
 
-       01 RECORD-COUNT           PIC 9(4) VALUE 0.
-       01 I                      PIC 9(4).
-       01 J                      PIC 9(4).
+       01 WS-TABLE-MAX           PIC 9(5) VALUE 20000.
+       01 WS-TABLE-WARNED        PIC X VALUE "N".
+           88 TABLE-WARNED-YES   VALUE "Y".
+
+       01 RECORD-COUNT           PIC 9(5) VALUE 0.
+       01 I                      PIC 9(5).
+       01 J                      PIC 9(5).
        01 TEMP-ACC               PIC X(16).
        01 TEMP-TYPE              PIC 9.
        01 TEMP-DATE              PIC X(8).
        01 TEMP-AMOUNT            PIC 9(15)V99.
+
+       01 WS-SORT-KEY            PIC 9 VALUE 1.
+           88 SORT-BY-ACCOUNT    VALUE 1.
+           88 SORT-BY-AMOUNT     VALUE 2.
+           88 SORT-BY-DATE       VALUE 3.
+           88 SORT-BY-TYPE       VALUE 4.
+       01 WS-FILTER-TYPE         PIC 9 VALUE 0.
+       01 WS-SWAP-NEEDED         PIC X VALUE "N".
+           88 SWAP-NEEDED        VALUE "Y".
+
+       01 PARAMS-STATUS          PIC XX.
+       01 WS-PARAM-NAME          PIC X(20).
+       01 WS-PARAM-VALUE         PIC X(20).
+       01 WS-BUSINESS-DATE       PIC 9(8) VALUE 0.
+       01 WS-CUR-DATE            PIC X(10).
+       01 WS-TODAYS-DATE         PIC 9(8).
+
        LINKAGE SECTION.
        01 Temp PIC 9.
-       01 ADMIN-CHOICE PIC 9.
+       01 ADMIN-CHOICE PIC 99.
        PROCEDURE DIVISION USING TEMP,ADMIN-CHOICE.
        MAIN-PROCEDURE.
        IF ADMIN-CHOICE=6
 
+           PERFORM READ-PARAMS
            PERFORM Monthly-Daily.
            GOBACK.
+
+       READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF PARAMS-STATUS = "00"
+               PERFORM UNTIL PARAMS-STATUS NOT = "00"
+                   READ PARAMS-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           UNSTRING PARAM-LINE DELIMITED BY ","
+                               INTO WS-PARAM-NAME WS-PARAM-VALUE
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "BUSINESSDATE"
+                               COMPUTE WS-BUSINESS-DATE =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "REPORTRETENTIONDAYS"
+                               COMPUTE WS-RETENTION-DAYS =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMS-FILE
+           END-IF.
+
        Monthly-Daily.
+           MOVE 0 TO RECORD-COUNT
+           MOVE 0 TO GTOTAL-DEPOSIT
+           MOVE 0 TO GTOTAL-WITHDRAW
+           MOVE 0 TO GTOTAL-TRANSFER
+           MOVE 0 TO GTOTAL-INTEREST
+           MOVE 0 TO GTOTAL-FEE
+           MOVE 0 TO GTOTAL-REVERSAL
+           MOVE "N" TO WS-TABLE-WARNED
+
            DISPLAY " "
            DISPLAY "                ATM TRANSACTION REPORT"
            DISPLAY "-----------------------------------------"
            "---------------"
            DISPLAY "Enter 'D' for Daily Report. "
            DISPLAY "Enter 'M' for Monlhty Report. "
+           DISPLAY "Enter 'R' for Date-Range Report. "
            DISPLAY "Enter Other key for ATM Menu."
 
            ACCEPT WS-REPORT-CHOICE
@@ -104,23 +203,79 @@
            EVALUATE TRUE
 
                WHEN DAILY-REPORT
+                   IF WS-BUSINESS-DATE NOT = 0
+                       MOVE WS-BUSINESS-DATE TO WS-TODAYS-DATE
+                   ELSE
+                       ACCEPT WS-CUR-DATE FROM DATE
+                       STRING "20" WS-CUR-DATE(1:2) DELIMITED BY SIZE
+                           WS-CUR-DATE(3:2) DELIMITED BY SIZE
+                           WS-CUR-DATE(5:2) DELIMITED BY SIZE
+                           INTO WS-TODAYS-DATE
+                   END-IF
                    DISPLAY " "
-                   DISPLAY "Enter Report Date (YYYYMMDD): "
+                   DISPLAY "Enter Report Date (YYYYMMDD) "
+                       "[default " WS-TODAYS-DATE "]: "
                    ACCEPT WS-REPORT-DATE
-                   STRING "REPORT-" WS-REPORT-DATE ".csv"
+                   IF WS-REPORT-DATE = SPACES OR WS-REPORT-DATE = ZEROS
+                       MOVE WS-TODAYS-DATE TO WS-REPORT-DATE
+                   END-IF
+                   MOVE WS-REPORT-DATE(1:4) TO WS-REPORT-YEAR
+                   MOVE WS-REPORT-DATE(5:2) TO WS-REPORT-MONTH-DIR
+                   PERFORM ENSURE-REPORT-DIR
+                   STRING WS-REPORT-DIR DELIMITED BY SPACE
+                       "REPORT-" WS-REPORT-DATE ".csv"
                        DELIMITED BY SIZE INTO REPORT-FILENAME
+                   STRING WS-REPORT-DIR DELIMITED BY SPACE
+                       "DETAIL-" WS-REPORT-DATE ".csv"
+                       DELIMITED BY SIZE INTO DETAIL-FILENAME
                WHEN MONTHLY-REPORT
                    DISPLAY " "
                    DISPLAY "Enter Report Month (YYYYMM): "
                    ACCEPT WS-REPORT-MONTH
-                   STRING "REPORT-" WS-REPORT-MONTH ".csv"
+                   MOVE WS-REPORT-MONTH(1:4) TO WS-REPORT-YEAR
+                   MOVE WS-REPORT-MONTH(5:2) TO WS-REPORT-MONTH-DIR
+                   PERFORM ENSURE-REPORT-DIR
+                   STRING WS-REPORT-DIR DELIMITED BY SPACE
+                   "REPORT-" WS-REPORT-MONTH ".csv"
                    DELIMITED BY SIZE INTO REPORT-FILENAME
+                   STRING WS-REPORT-DIR DELIMITED BY SPACE
+                   "DETAIL-" WS-REPORT-MONTH ".csv"
+                   DELIMITED BY SIZE INTO DETAIL-FILENAME
+               WHEN RANGE-REPORT
+                   DISPLAY " "
+                   DISPLAY "Enter From Date (YYYYMMDD): "
+                   ACCEPT WS-REPORT-FROM-DATE
+                   DISPLAY "Enter To Date (YYYYMMDD): "
+                   ACCEPT WS-REPORT-TO-DATE
+                   MOVE WS-REPORT-FROM-DATE(1:4) TO WS-REPORT-YEAR
+                   MOVE WS-REPORT-FROM-DATE(5:2) TO WS-REPORT-MONTH-DIR
+                   PERFORM ENSURE-REPORT-DIR
+                   STRING WS-REPORT-DIR DELIMITED BY SPACE
+                   "REPORT-" WS-REPORT-FROM-DATE "-"
+                       WS-REPORT-TO-DATE ".csv"
+                       DELIMITED BY SIZE INTO REPORT-FILENAME
+                   STRING WS-REPORT-DIR DELIMITED BY SPACE
+                       "DETAIL-" WS-REPORT-FROM-DATE "-"
+                       WS-REPORT-TO-DATE ".csv"
+                       DELIMITED BY SIZE INTO DETAIL-FILENAME
                WHEN OTHER
                    DISPLAY "Returning to ATM Menu..."
                    CLOSE TRANSACTION-FILE
                    GOBACK *> To Go ADMIN MENU
            END-EVALUATE
 
+           DISPLAY " "
+           DISPLAY "Sort by (1.Account 2.Amount-Desc 3.Date 4.Type) "
+               "[default 1]: "
+           ACCEPT WS-SORT-KEY
+           IF WS-SORT-KEY < 1 OR WS-SORT-KEY > 4
+               MOVE 1 TO WS-SORT-KEY
+           END-IF
+
+           DISPLAY "Filter by type (0.All 1.Deposit 2.Withdraw "
+               "3.Transfer 5.Interest 6.Fee) [default 0]: "
+           ACCEPT WS-FILTER-TYPE
+
            OPEN INPUT TRANSACTION-FILE
 
            PERFORM UNTIL END-FILE
@@ -132,21 +287,76 @@
            CLOSE TRANSACTION-FILE
 
            PERFORM SORT-TABLE
-           PERFORM GENERATE-REPORT.
+           PERFORM GENERATE-REPORT
+
+           IF DAILY-REPORT AND CHECK NOT EQUAL 0
+               PERFORM UPDATE-MTD-TOTALS
+           END-IF
+
+           PERFORM PURGE-OLD-REPORTS.
+
+       ENSURE-REPORT-DIR.
+
+           STRING "REPORTS/" DELIMITED BY SIZE
+               WS-REPORT-YEAR DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-REPORT-MONTH-DIR DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               INTO WS-REPORT-DIR
+
+           STRING "mkdir -p " DELIMITED BY SIZE
+               WS-REPORT-DIR DELIMITED BY SPACE
+               INTO WS-MKDIR-CMD
+           CALL "SYSTEM" USING WS-MKDIR-CMD.
+
+       PURGE-OLD-REPORTS.
+
+           *> Best-effort housekeeping: delete report/detail CSVs under
+           *> REPORTS/ that are older than the configured retention
+           *> window. CALL "SYSTEM" has no status to check, so this is
+           *> fire-and-forget like the rest of this paragraph's output.
+           MOVE WS-RETENTION-DAYS TO WS-RETENTION-DAYS-EDT
+           STRING "find REPORTS -type f -name '*.csv' -mtime +"
+               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RETENTION-DAYS-EDT) DELIMITED BY SIZE
+               " -delete 2>/dev/null" DELIMITED BY SIZE
+               INTO WS-PURGE-CMD
+           CALL "SYSTEM" USING WS-PURGE-CMD.
 
        STORE-IN-TABLE.
 
-           IF (DAILY-REPORT AND TRANSFER-DATE = WS-REPORT-DATE) OR
-              (MONTHLY-REPORT AND TRANSFER-DATE(1:6) = WS-REPORT-MONTH)
-               ADD 1 TO RECORD-COUNT
-               MOVE ACCOUNT-NO TO R-ACCOUNT-NO(RECORD-COUNT)
-               MOVE TRANSFER-TYPE TO R-TRANSFER-TYPE(RECORD-COUNT)
-               MOVE TRANSFER-DATE TO R-DATE(RECORD-COUNT)
-               COMPUTE WS-AMOUNT-NUMERIC =
-                    FUNCTION NUMVAL(TRANSFER-MONEY)
-                  + FUNCTION NUMVAL(TRANSFER-DECIMAL) / 100
-               MOVE WS-AMOUNT-NUMERIC TO R-AMOUNT(RECORD-COUNT)
-               ADD 1 TO CHECK
+           IF (DAILY-REPORT AND TR-DATE = WS-REPORT-DATE) OR
+              (MONTHLY-REPORT AND TR-DATE(1:6) = WS-REPORT-MONTH)
+              OR (RANGE-REPORT AND
+                  TR-DATE >= WS-REPORT-FROM-DATE AND
+                  TR-DATE <= WS-REPORT-TO-DATE)
+               IF WS-FILTER-TYPE NOT = 0
+                  AND TR-TYPE NOT = WS-FILTER-TYPE
+                   CONTINUE
+               ELSE
+               IF RECORD-COUNT >= WS-TABLE-MAX
+                   IF NOT TABLE-WARNED-YES
+                       SET TABLE-WARNED-YES TO TRUE
+                       DISPLAY "========================="
+                       DISPLAY "WARNING: report row limit ("
+                           WS-TABLE-MAX ") reached - remaining "
+                           "transactions for this period are not "
+                           "included. Narrow the date range to see "
+                           "them."
+                       DISPLAY "========================="
+                   END-IF
+               ELSE
+                   ADD 1 TO RECORD-COUNT
+                   MOVE TR-ACC-NO TO R-ACCOUNT-NO(RECORD-COUNT)
+                   MOVE TR-TYPE TO R-TRANSFER-TYPE(RECORD-COUNT)
+                   MOVE TR-DATE TO R-DATE(RECORD-COUNT)
+                   COMPUTE WS-AMOUNT-NUMERIC =
+                        FUNCTION NUMVAL(TR-AMOUNT)
+                      + FUNCTION NUMVAL(TR-DECIMAL) / 100
+                   MOVE WS-AMOUNT-NUMERIC TO R-AMOUNT(RECORD-COUNT)
+                   ADD 1 TO CHECK
+               END-IF
+               END-IF
            ELSE
                DISPLAY "========================="
                DISPLAY "DATA NOT FOUND........."
@@ -157,7 +367,27 @@
        SORT-TABLE.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= RECORD-COUNT
                PERFORM VARYING J FROM I BY 1 UNTIL J > RECORD-COUNT
-                   IF R-ACCOUNT-NO(I) > R-ACCOUNT-NO(J)
+                   MOVE "N" TO WS-SWAP-NEEDED
+                   EVALUATE TRUE
+                       WHEN SORT-BY-AMOUNT
+                           IF R-AMOUNT(I) < R-AMOUNT(J)
+                               MOVE "Y" TO WS-SWAP-NEEDED
+                           END-IF
+                       WHEN SORT-BY-DATE
+                           IF R-DATE(I) > R-DATE(J)
+                               MOVE "Y" TO WS-SWAP-NEEDED
+                           END-IF
+                       WHEN SORT-BY-TYPE
+                           IF R-TRANSFER-TYPE(I) > R-TRANSFER-TYPE(J)
+                               MOVE "Y" TO WS-SWAP-NEEDED
+                           END-IF
+                       WHEN OTHER
+                           IF R-ACCOUNT-NO(I) > R-ACCOUNT-NO(J)
+                               MOVE "Y" TO WS-SWAP-NEEDED
+                           END-IF
+                   END-EVALUATE
+
+                   IF SWAP-NEEDED
                        MOVE R-ACCOUNT-NO(I) TO TEMP-ACC
                        MOVE R-TRANSFER-TYPE(I) TO TEMP-TYPE
                        MOVE R-DATE(I) TO TEMP-DATE
@@ -180,6 +410,9 @@
 
            IF CHECK NOT EQUAL 0
            OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT DETAIL-FILE
+           WRITE DETAIL-LINE FROM
+               "ACCOUNT,TYPE,DATE,AMOUNT"
 
            PERFORM WRITE-CSV-TITLE-AND-HEADER
            DISPLAY " "
@@ -189,13 +422,19 @@
            DISPLAY "|                     USER TRANSACTION "
            "DAILY-REPORT                      |"
            ELSE
+           IF MONTHLY-REPORT
            DISPLAY "|                     USER TRANSACTION "
            "MONTHLY-REPORT                    |"
+           ELSE
+           DISPLAY "|                     USER TRANSACTION "
+           "RANGE-REPORT                      |"
+           END-IF
            END-IF
            DISPLAY "+--------------------------------------------------"
            "----------------------+"
            DISPLAY "|    ACCOUNT NO    |     DEPOSIT     |   "
-           "WITHDRAW      |    TRANSFER     |"
+           "WITHDRAW      |    TRANSFER     |    INTEREST     |"
+           "       FEE        |      REVERSAL     |"
            DISPLAY "+-------------------------------------------------"
            "-----------------------+"
 
@@ -203,6 +442,9 @@
            MOVE 0 TO ACC-TOTAL-DEPOSIT
            MOVE 0 TO ACC-TOTAL-WITHDRAW
            MOVE 0 TO ACC-TOTAL-TRANSFER
+           MOVE 0 TO ACC-TOTAL-INTEREST
+           MOVE 0 TO ACC-TOTAL-FEE
+           MOVE 0 TO ACC-TOTAL-REVERSAL
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > RECORD-COUNT
                IF WS-LAST-ACC NOT = SPACES AND
@@ -211,9 +453,13 @@
                    MOVE 0 TO ACC-TOTAL-DEPOSIT
                    MOVE 0 TO ACC-TOTAL-WITHDRAW
                    MOVE 0 TO ACC-TOTAL-TRANSFER
+                   MOVE 0 TO ACC-TOTAL-INTEREST
+                   MOVE 0 TO ACC-TOTAL-FEE
+                   MOVE 0 TO ACC-TOTAL-REVERSAL
                END-IF
 
                MOVE R-ACCOUNT-NO(I) TO WS-LAST-ACC
+               PERFORM WRITE-DETAIL-LINE
 
                EVALUATE R-TRANSFER-TYPE(I)
                    WHEN 1
@@ -225,6 +471,15 @@
                    WHEN 3
                        ADD R-AMOUNT(I) TO ACC-TOTAL-TRANSFER
                        ADD R-AMOUNT(I) TO GTOTAL-TRANSFER
+                   WHEN 5
+                       ADD R-AMOUNT(I) TO ACC-TOTAL-INTEREST
+                       ADD R-AMOUNT(I) TO GTOTAL-INTEREST
+                   WHEN 6
+                       ADD R-AMOUNT(I) TO ACC-TOTAL-FEE
+                       ADD R-AMOUNT(I) TO GTOTAL-FEE
+                   WHEN 4
+                       ADD R-AMOUNT(I) TO ACC-TOTAL-REVERSAL
+                       ADD R-AMOUNT(I) TO GTOTAL-REVERSAL
                END-EVALUATE
            END-PERFORM
 
@@ -235,9 +490,13 @@
            MOVE GTOTAL-DEPOSIT TO DISPLAY-AMOUNT1
            MOVE GTOTAL-WITHDRAW TO DISPLAY-AMOUNT2
            MOVE GTOTAL-TRANSFER TO DISPLAY-AMOUNT3
+           MOVE GTOTAL-INTEREST TO DISPLAY-AMOUNT4
+           MOVE GTOTAL-FEE TO DISPLAY-AMOUNT5
+           MOVE GTOTAL-REVERSAL TO DISPLAY-AMOUNT6
            DISPLAY "|   GRAND TOTAL    | "
            DISPLAY-AMOUNT1 " | " DISPLAY-AMOUNT2 " | "
-           DISPLAY-AMOUNT3 " |"
+           DISPLAY-AMOUNT3 " | " DISPLAY-AMOUNT4 " | "
+           DISPLAY-AMOUNT5 " | " DISPLAY-AMOUNT6 " |"
            DISPLAY "+================================="
            "=======================================+"
            DISPLAY "Excel file is successfully created..."
@@ -245,28 +504,121 @@
                "GRAND TOTAL,"
                DISPLAY-AMOUNT1 DELIMITED BY SIZE ","
                DISPLAY-AMOUNT2 DELIMITED BY SIZE ","
-               DISPLAY-AMOUNT3 DELIMITED BY SIZE
+               DISPLAY-AMOUNT3 DELIMITED BY SIZE ","
+               DISPLAY-AMOUNT4 DELIMITED BY SIZE ","
+               DISPLAY-AMOUNT5 DELIMITED BY SIZE ","
+               DISPLAY-AMOUNT6 DELIMITED BY SIZE
                INTO REPORT-LINE
            END-STRING
            WRITE REPORT-LINE
 
            CLOSE REPORT-FILE
+           CLOSE DETAIL-FILE
+           DISPLAY "Detail CSV is successfully created..."
 
            END-IF.
 
+       UPDATE-MTD-TOTALS.
+           MOVE WS-REPORT-DATE(1:6) TO WS-MTD-YEAR-MONTH
+
+           OPEN I-O REPORT-CONTROL-FILE
+           IF RC-STATUS = "35"
+               OPEN OUTPUT REPORT-CONTROL-FILE
+               CLOSE REPORT-CONTROL-FILE
+               OPEN I-O REPORT-CONTROL-FILE
+           END-IF
+
+           MOVE WS-MTD-YEAR-MONTH TO RC-YEAR-MONTH
+           READ REPORT-CONTROL-FILE KEY IS RC-YEAR-MONTH
+               INVALID KEY
+                   MOVE WS-MTD-YEAR-MONTH TO RC-YEAR-MONTH
+                   MOVE GTOTAL-DEPOSIT TO RC-MTD-DEPOSIT
+                   MOVE GTOTAL-WITHDRAW TO RC-MTD-WITHDRAW
+                   MOVE GTOTAL-TRANSFER TO RC-MTD-TRANSFER
+                   MOVE GTOTAL-INTEREST TO RC-MTD-INTEREST
+                   MOVE GTOTAL-FEE TO RC-MTD-FEE
+                   MOVE GTOTAL-REVERSAL TO RC-MTD-REVERSAL
+                   MOVE WS-REPORT-DATE TO RC-LAST-UPDATE-DATE
+                   WRITE REPORT-CONTROL-RECORD
+               NOT INVALID KEY
+                   IF RC-LAST-UPDATE-DATE NOT = WS-REPORT-DATE
+                       ADD GTOTAL-DEPOSIT TO RC-MTD-DEPOSIT
+                       ADD GTOTAL-WITHDRAW TO RC-MTD-WITHDRAW
+                       ADD GTOTAL-TRANSFER TO RC-MTD-TRANSFER
+                       ADD GTOTAL-INTEREST TO RC-MTD-INTEREST
+                       ADD GTOTAL-FEE TO RC-MTD-FEE
+                       ADD GTOTAL-REVERSAL TO RC-MTD-REVERSAL
+                       MOVE WS-REPORT-DATE TO RC-LAST-UPDATE-DATE
+                       REWRITE REPORT-CONTROL-RECORD
+                   ELSE
+                       DISPLAY "Month-to-date totals already "
+                           "include today's report."
+                   END-IF
+           END-READ
+
+           MOVE RC-MTD-DEPOSIT TO DISPLAY-AMOUNT1
+           MOVE RC-MTD-WITHDRAW TO DISPLAY-AMOUNT2
+           MOVE RC-MTD-TRANSFER TO DISPLAY-AMOUNT3
+           MOVE RC-MTD-INTEREST TO DISPLAY-AMOUNT4
+           MOVE RC-MTD-FEE TO DISPLAY-AMOUNT5
+           MOVE RC-MTD-REVERSAL TO DISPLAY-AMOUNT6
+           DISPLAY " "
+           DISPLAY "+------- MONTH-TO-DATE TOTALS (" RC-YEAR-MONTH
+               ") -------+"
+           DISPLAY "MTD Deposit  : " DISPLAY-AMOUNT1
+           DISPLAY "MTD Withdraw : " DISPLAY-AMOUNT2
+           DISPLAY "MTD Transfer : " DISPLAY-AMOUNT3
+           DISPLAY "MTD Interest : " DISPLAY-AMOUNT4
+           DISPLAY "MTD Fee      : " DISPLAY-AMOUNT5
+           DISPLAY "MTD Reversal : " DISPLAY-AMOUNT6
+           DISPLAY "+-----------------------------------------+"
+
+           CLOSE REPORT-CONTROL-FILE.
+
+       WRITE-DETAIL-LINE.
+           EVALUATE R-TRANSFER-TYPE(I)
+               WHEN 1 MOVE "DEPOSIT " TO WS-TYPE-NAME
+               WHEN 2 MOVE "WITHDRAW" TO WS-TYPE-NAME
+               WHEN 3 MOVE "TRANSFER" TO WS-TYPE-NAME
+               WHEN 4 MOVE "REVERSAL" TO WS-TYPE-NAME
+               WHEN 5 MOVE "INTEREST" TO WS-TYPE-NAME
+               WHEN 6 MOVE "FEE     " TO WS-TYPE-NAME
+               WHEN OTHER MOVE "OTHER   " TO WS-TYPE-NAME
+           END-EVALUATE
+           MOVE R-AMOUNT(I) TO DISPLAY-DETAIL-AMOUNT
+           STRING
+               R-ACCOUNT-NO(I) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-TYPE-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               R-DATE(I) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               DISPLAY-DETAIL-AMOUNT DELIMITED BY SIZE
+               INTO DETAIL-LINE
+           END-STRING
+           WRITE DETAIL-LINE.
+
        WRITE-SUMMARY.
            MOVE ACC-TOTAL-DEPOSIT TO DISPLAY-AMOUNT1
            MOVE ACC-TOTAL-WITHDRAW TO DISPLAY-AMOUNT2
            MOVE ACC-TOTAL-TRANSFER TO DISPLAY-AMOUNT3
+           MOVE ACC-TOTAL-INTEREST TO DISPLAY-AMOUNT4
+           MOVE ACC-TOTAL-FEE TO DISPLAY-AMOUNT5
+           MOVE ACC-TOTAL-REVERSAL TO DISPLAY-AMOUNT6
 
            DISPLAY "| " WS-LAST-ACC " | " DISPLAY-AMOUNT1 " | "
-           DISPLAY-AMOUNT2 " | " DISPLAY-AMOUNT3 " |"
+           DISPLAY-AMOUNT2 " | " DISPLAY-AMOUNT3 " | "
+           DISPLAY-AMOUNT4 " | " DISPLAY-AMOUNT5 " | "
+           DISPLAY-AMOUNT6 " |"
 
            STRING
                WS-LAST-ACC DELIMITED BY SIZE
                "," DISPLAY-AMOUNT1 DELIMITED BY SIZE
                "," DISPLAY-AMOUNT2 DELIMITED BY SIZE
                "," DISPLAY-AMOUNT3 DELIMITED BY SIZE
+               "," DISPLAY-AMOUNT4 DELIMITED BY SIZE
+               "," DISPLAY-AMOUNT5 DELIMITED BY SIZE
+               "," DISPLAY-AMOUNT6 DELIMITED BY SIZE
                INTO REPORT-LINE
            END-STRING
            WRITE REPORT-LINE.
@@ -286,6 +638,7 @@
                END-STRING
                WRITE REPORT-LINE
            ELSE
+           IF MONTHLY-REPORT
                STRING
                    "ATM Transaction Report - Monthly Report"
                    DELIMITED BY SIZE
@@ -299,6 +652,26 @@
                    INTO REPORT-LINE
                END-STRING
                WRITE REPORT-LINE
+           ELSE
+               STRING
+                   "ATM Transaction Report - Range Report"
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               STRING
+                   "Report Range: " WS-REPORT-FROM-DATE " to "
+                   WS-REPORT-TO-DATE
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-IF
            END-IF
 
-           WRITE REPORT-LINE FROM "ACCOUNT,DEPOSIT,WITHDRAW,TRANSFER".
+           STRING
+               "ACCOUNT,DEPOSIT,WITHDRAW,TRANSFER,INTEREST,FEE,"
+               "REVERSAL" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
