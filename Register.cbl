@@ -6,10 +6,22 @@
        FILE-CONTROL.
            SELECT USERS-FILE ASSIGN TO "USERS.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS USER-ACC-NO
                FILE STATUS IS USERS-STATUS.
 
+           SELECT ACCTYPE-FILE ASSIGN TO "ACCTYPES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCTYPE-STATUS.
+
+           SELECT BATCH-FILE ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-STATUS.
+
+           SELECT NRC-CODE-FILE ASSIGN TO "NRCCODES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NRC-CODE-STATUS.
+
            *> SELECT TRANSACTIONS-FILE ASSIGN TO "TRANSACTIONS.DAT"
                *> ORGANIZATION IS LINE SEQUENTIAL
                *> ACCESS MODE IS SEQUENTIAL
@@ -19,15 +31,16 @@
        FILE SECTION.
 
        FD USERS-FILE.
-       01 USER-RECORD.
-           05 USER-ACC-NO     PIC 9(16).
-           05 USER-NAME       PIC X(25).
-           05 USER-NRC        PIC X(20).
-           05 USER-ACC-TYPE   PIC X(10).
-           05 USER-BALANCE    PIC 9(15)V99.
-           05 USER-PIN        PIC 9(4).
-           05 USER-STATUS     PIC X(8).
-           05 USER-REG-DATE   PIC X(10).
+           COPY "USER-RECORD.cpy".
+
+       FD ACCTYPE-FILE.
+       01 ACCTYPE-LINE              PIC X(40).
+
+       FD BATCH-FILE.
+       01 BATCH-LINE                PIC X(200).
+
+       FD NRC-CODE-FILE.
+       01 NRC-CODE-LINE             PIC X(40).
 
        *> FD TRANSACTIONS-FILE.
        *> 01 TRANS-RECORD        PIC X(100).
@@ -37,7 +50,13 @@
        01 TRANS-STATUS        PIC XX.
 
        01 WS-CHOICE           PIC X.
-       01 WS-MANUAL-ACCNO     PIC X(16).
+       01 WS-MANUAL-ACCNO     PIC 9(16).
+       01 WS-ACCNO-DIGITS     REDEFINES WS-MANUAL-ACCNO.
+           05 WS-ACCNO-DIGIT  PIC 9 OCCURS 16 TIMES.
+       01 WS-CHECK-SUM        PIC 9(3) VALUE 0.
+       01 WS-CHECK-IDX        PIC 9(2) VALUE 0.
+       01 WS-EXPECTED-CHECK   PIC 9 VALUE 0.
+       01 WS-VALID-CHECK      PIC X VALUE "N".
        01 WS-DATE             PIC 9(8).
        01 WS-YEAR             PIC 9(4).
        01 WS-MONTH            PIC 9(2).
@@ -60,13 +79,74 @@
        77 NRC-LENGTH      PIC 99.
        77 VALID-NRC       PIC X VALUE "N".
 
+       01 WS-NEW-PIN       PIC 9(4).
+       01 WS-PIN-RANDOM    USAGE COMP-1 VALUE 0.
+       01 WS-MIN-BALANCE   PIC 9(15)V99 VALUE 0.
+       01 WS-NEW-ACC-NO    PIC 9(16).
+       01 WS-DUP-NRC       PIC X VALUE "N".
+       01 WS-SCAN-END      PIC X VALUE "N".
+
+       01 WS-SEC-SETUP     PIC X VALUE "N".
+
+       01 ACCTYPE-STATUS   PIC XX.
+       01 WS-VALID-ACCTYPE PIC X VALUE "N".
+       01 ACCTYPE-TABLE.
+           05 ACCTYPE-COUNT     PIC 9(2) VALUE 0.
+           05 ACCTYPE-ENTRY OCCURS 20 TIMES.
+               10 AT-TYPE       PIC X(10).
+               10 AT-RATE       PIC 9V9999.
+               10 AT-MIN-BAL    PIC 9(15)V99.
+       01 AT-IDX            PIC 9(2).
+       01 WS-PARAM-VALUE    PIC X(10).
+       01 WS-PARAM-VALUE2   PIC X(20).
+
+       01 NRC-CODE-STATUS     PIC XX.
+       01 WS-VALID-NRC-CODE   PIC X VALUE "N".
+       01 NRC-CODE-TABLE.
+           05 NRC-CODE-COUNT    PIC 9(3) VALUE 0.
+           05 NRC-CODE-ENTRY OCCURS 200 TIMES.
+               10 NC-REGION     PIC X(2).
+               10 NC-TOWNSHIP   PIC X(6).
+       01 NC-IDX             PIC 9(3).
+
+       01 WS-REG-MODE        PIC X VALUE "S".
+       01 BATCH-STATUS       PIC XX.
+       01 WS-BATCH-FILENAME  PIC X(30).
+       01 WS-BATCH-EOF       PIC X VALUE "N".
+       01 WS-BATCH-LINENO    PIC 9(5) VALUE 0.
+       01 WS-BATCH-SUCCESS   PIC 9(5) VALUE 0.
+       01 WS-BATCH-REJECT    PIC 9(5) VALUE 0.
+       01 WS-BATCH-SEQ       PIC 9(8) VALUE 0.
+       01 WS-ROW-OK          PIC X VALUE "Y".
+       01 WS-REJECT-REASON   PIC X(40).
+
+       01 BR-NAME            PIC X(25).
+       01 BR-NRC             PIC X(20).
+       01 BR-ACCTYPE         PIC X(10).
+       01 BR-BALANCE-TEXT    PIC X(20).
+       01 BR-PHONE           PIC X(15).
+       01 BR-ADDRESS         PIC X(40).
+
        LINKAGE SECTION.
        01 Temp PIC 9.
-       01 ADMIN-CHOICE PIC 9.
+       01 ADMIN-CHOICE PIC 99.
        PROCEDURE DIVISION USING TEMP,ADMIN-CHOICE.
        IF ADMIN-CHOICE=1
+            DISPLAY "Enter S for Single registration, "
+                "B for Batch registration from file: "
+            ACCEPT WS-REG-MODE
+            IF WS-REG-MODE = "B" OR WS-REG-MODE = "b"
+                OPEN I-O USERS-FILE
+                PERFORM READ-ACCTYPES
+                PERFORM READ-NRC-CODES
+                PERFORM REGISTER-BATCH
+                CLOSE USERS-FILE
+                GOBACK
+            END-IF
             MOVE "Y" TO ADD-ANOTHER
        OPEN I-O USERS-FILE
+       PERFORM READ-ACCTYPES
+       PERFORM READ-NRC-CODES
        PERFORM UNTIL ADD-ANOTHER NOT = 'Y'
        DISPLAY "=== REGISTER NEW USER ==="
        DISPLAY "Enter A for Auto Account Number,"WITH NO ADVANCING
@@ -74,8 +154,17 @@
        ACCEPT WS-CHOICE
 
            IF WS-CHOICE = "M" OR WS-CHOICE = "m"
-                   DISPLAY "Enter Account Number : "
-                   ACCEPT WS-MANUAL-ACCNO
+                   MOVE "N" TO WS-VALID-CHECK
+                   PERFORM UNTIL WS-VALID-CHECK = "Y"
+                       DISPLAY "Enter Account Number (16 digits, "
+                           "last digit is a check digit): "
+                       ACCEPT WS-MANUAL-ACCNO
+                       PERFORM VALIDATE-CHECK-DIGIT
+                       IF WS-VALID-CHECK NOT = "Y"
+                           DISPLAY "Invalid account number: check "
+                               "digit mismatch. Please re-enter."
+                       END-IF
+                   END-PERFORM
                    MOVE WS-MANUAL-ACCNO TO USER-ACC-NO
            ELSE
 
@@ -87,6 +176,8 @@
            MOVE WS-AUTO-ACCNO TO USER-ACC-NO
            END-IF
 
+       MOVE USER-ACC-NO TO WS-NEW-ACC-NO
+
        READ USERS-FILE
            INVALID KEY
 
@@ -113,10 +204,10 @@
         MOVE REST-NRC(10:6)  TO NRC-NUMBER
 
         IF OPEN-BRACKET = "(" AND
-       CLOSE-BRACKET = ")" AND
-       TOWNSHIP-CODE IS ALPHABETIC AND
-       NATIONALITY = "N" AND
-       NRC-NUMBER IS NUMERIC
+           CLOSE-BRACKET = ")" AND
+           TOWNSHIP-CODE IS ALPHABETIC AND
+           NATIONALITY = "N" AND
+           NRC-NUMBER IS NUMERIC
 
        MOVE "Y" TO VALID-NRC
        ELSE
@@ -127,18 +218,88 @@
        DISPLAY "NRC must follow format like "WITH NO ADVANCING
        DISPLAY"12/KAYAYA(N)123456 — exactly 15 characters after '/'"
        END-IF
-       END-PERFORM
 
-                   DISPLAY "Enter Account Type(SPECIAL/SAVINGS)  : "
-                   ACCEPT USER-ACC-TYPE
+       IF VALID-NRC = "Y"
+           PERFORM VALIDATE-NRC-CODE
+           IF WS-VALID-NRC-CODE NOT = "Y"
+               MOVE "N" TO VALID-NRC
+               DISPLAY "Unknown region/township code. Region and "
+                   "township must match an entry in NRCCODES.DAT."
+           END-IF
+       END-IF
 
-                   DISPLAY "Enter Initial Balance : "
-                   ACCEPT USER-BALANCE
+       IF VALID-NRC = "Y"
+           PERFORM CHECK-DUPLICATE-NRC
+           IF WS-DUP-NRC = "Y"
+               MOVE "N" TO VALID-NRC
+               DISPLAY "This NRC is already registered to another "
+                   "account. Enter a different NRC."
+           END-IF
+       END-IF
+       END-PERFORM
+
+                   MOVE "N" TO WS-VALID-ACCTYPE
+                   PERFORM UNTIL WS-VALID-ACCTYPE = "Y"
+                       DISPLAY "Enter Account Type(SPECIAL/SAVINGS)  : "
+                       ACCEPT USER-ACC-TYPE
+                       MOVE FUNCTION UPPER-CASE(USER-ACC-TYPE)
+                           TO USER-ACC-TYPE
+                       PERFORM VALIDATE-ACCTYPE
+                       IF WS-VALID-ACCTYPE NOT = "Y"
+                           DISPLAY "Unknown account type. Valid "
+                               "types are listed in ACCTYPES.DAT. "
+                               "Please re-enter."
+                       END-IF
+                   END-PERFORM
+
+                   PERFORM DETERMINE-MIN-BALANCE
+
+                   MOVE 0 TO USER-BALANCE
+                   PERFORM UNTIL USER-BALANCE >= WS-MIN-BALANCE
+                       DISPLAY "Enter Initial Balance : "
+                       ACCEPT USER-BALANCE
+                       IF USER-BALANCE < WS-MIN-BALANCE
+                           MOVE WS-MIN-BALANCE TO Formatv
+                           DISPLAY "Opening balance must be at least "
+                               Formatv " for this account type."
+                       END-IF
+                   END-PERFORM
                    MOVE USER-BALANCE TO Formatv
 
-                   MOVE 1234 TO USER-PIN
+                   DISPLAY "Enter Phone Number : "
+                   ACCEPT USER-PHONE
+                   DISPLAY "Enter Address : "
+                   ACCEPT USER-ADDRESS
+
+                   MOVE SPACES TO USER-SEC-QUESTION
+                   MOVE SPACES TO USER-SEC-ANSWER
+                   DISPLAY "Set up a security question for "
+                       "self-service PIN recovery? (Y/N): "
+                   ACCEPT WS-SEC-SETUP
+                   IF WS-SEC-SETUP = "Y" OR WS-SEC-SETUP = "y"
+                       DISPLAY "Enter Security Question : "
+                       ACCEPT USER-SEC-QUESTION
+                       DISPLAY "Enter Answer            : "
+                       ACCEPT USER-SEC-ANSWER
+                       MOVE FUNCTION UPPER-CASE(
+                           FUNCTION TRIM(USER-SEC-ANSWER))
+                           TO USER-SEC-ANSWER
+                   END-IF
+
+                   COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+                   COMPUTE WS-NEW-PIN =
+                       (WS-PIN-RANDOM * 8999) + 1000
+                   COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+                   COMPUTE USER-PIN-SALT =
+                       (WS-PIN-RANDOM * 8999) + 1000
+                   COMPUTE USER-PIN-HASH =
+                       FUNCTION MOD(
+                         (WS-NEW-PIN * 7919) +
+                         (USER-PIN-SALT * 104729), 9999999999)
 
                    MOVE "ACTIVE" TO USER-STATUS
+                   MOVE "Y" TO USER-PIN-FORCE
+                   MOVE USER-BALANCE TO USER-EOD-BALANCE
 
                       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE
                        MOVE WS-DATE(1:4) TO WS-YEAR
@@ -167,6 +328,10 @@
                        *> CLOSE TRANSACTIONS-FILE
 
                        DISPLAY "User registered successfully."
+                       DISPLAY "Temporary PIN (give to customer once): "
+                           WS-NEW-PIN
+                       DISPLAY "Customer must change this PIN on "
+                           "first login."
 
                    NOT INVALID KEY
               DISPLAY "Duplicate Account Number. Registration failed."
@@ -184,4 +349,290 @@
            END-IF
            GOBACK.
 
+       REGISTER-BATCH.
+           DISPLAY "Enter batch file name (LINE SEQUENTIAL, one "
+               "customer per line, fields "
+           DISPLAY "NAME,NRC,ACCTYPE,BALANCE,PHONE,ADDRESS): "
+           ACCEPT WS-BATCH-FILENAME
+           OPEN INPUT BATCH-FILE
+           IF BATCH-STATUS NOT = "00"
+               DISPLAY "Could not open batch file. Status: "
+                   BATCH-STATUS
+           ELSE
+               MOVE 0 TO WS-BATCH-SUCCESS
+               MOVE 0 TO WS-BATCH-REJECT
+               MOVE 0 TO WS-BATCH-LINENO
+               MOVE "N" TO WS-BATCH-EOF
+               PERFORM UNTIL WS-BATCH-EOF = "Y"
+                   READ BATCH-FILE
+                       AT END MOVE "Y" TO WS-BATCH-EOF
+                       NOT AT END
+                           ADD 1 TO WS-BATCH-LINENO
+                           PERFORM PROCESS-BATCH-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-FILE
+               DISPLAY "Batch registration complete: "
+                   WS-BATCH-SUCCESS " succeeded, "
+                   WS-BATCH-REJECT " rejected."
+           END-IF.
+
+       PROCESS-BATCH-ROW.
+           MOVE "Y" TO WS-ROW-OK
+           MOVE SPACES TO WS-REJECT-REASON
+
+           UNSTRING BATCH-LINE DELIMITED BY ","
+               INTO BR-NAME BR-NRC BR-ACCTYPE BR-BALANCE-TEXT
+                    BR-PHONE BR-ADDRESS
+
+           ADD 1 TO WS-BATCH-SEQ
+           IF WS-BATCH-SEQ > 99999999
+               MOVE 0 TO WS-BATCH-SEQ
+           END-IF
+           ACCEPT WS-DATE FROM DATE
+           COMPUTE WS-AUTO-ACCNO =
+               (WS-DATE * 100000000) + WS-BATCH-SEQ
+           MOVE WS-AUTO-ACCNO TO USER-ACC-NO
+           MOVE USER-ACC-NO TO WS-NEW-ACC-NO
+
+           READ USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO WS-ROW-OK
+                   MOVE "Duplicate account number" TO WS-REJECT-REASON
+           END-READ
+           MOVE WS-NEW-ACC-NO TO USER-ACC-NO
+
+           IF WS-ROW-OK = "Y"
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(BR-NAME))
+                   TO USER-NAME
+
+               MOVE FUNCTION TRIM(BR-NRC) TO CLEAN-NRC
+               MOVE FUNCTION UPPER-CASE(CLEAN-NRC) TO CLEAN-NRC
+               MOVE "N" TO VALID-NRC
+
+               UNSTRING CLEAN-NRC DELIMITED BY "/"
+                   INTO REGION-CODE REST-NRC
+
+               IF FUNCTION LENGTH(REST-NRC) = 15
+                   MOVE REST-NRC(1:6)   TO TOWNSHIP-CODE
+                   MOVE REST-NRC(7:1)   TO OPEN-BRACKET
+                   MOVE REST-NRC(8:1)   TO NATIONALITY
+                   MOVE REST-NRC(9:1)   TO CLOSE-BRACKET
+                   MOVE REST-NRC(10:6)  TO NRC-NUMBER
+
+                   IF OPEN-BRACKET = "(" AND
+                      CLOSE-BRACKET = ")" AND
+                      TOWNSHIP-CODE IS ALPHABETIC AND
+                      NATIONALITY = "N" AND
+                      NRC-NUMBER IS NUMERIC
+                       MOVE "Y" TO VALID-NRC
+                   END-IF
+               END-IF
+
+               IF VALID-NRC NOT = "Y"
+                   MOVE "N" TO WS-ROW-OK
+                   MOVE "Bad NRC format" TO WS-REJECT-REASON
+               END-IF
+
+               IF WS-ROW-OK = "Y"
+                   PERFORM VALIDATE-NRC-CODE
+                   IF WS-VALID-NRC-CODE NOT = "Y"
+                       MOVE "N" TO WS-ROW-OK
+                       MOVE "Unknown region/township code"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = "Y"
+               PERFORM CHECK-DUPLICATE-NRC
+               IF WS-DUP-NRC = "Y"
+                   MOVE "N" TO WS-ROW-OK
+                   MOVE "Duplicate NRC" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = "Y"
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(BR-ACCTYPE))
+                   TO USER-ACC-TYPE
+               PERFORM VALIDATE-ACCTYPE
+               IF WS-VALID-ACCTYPE NOT = "Y"
+                   MOVE "N" TO WS-ROW-OK
+                   MOVE "Unknown account type" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = "Y"
+               PERFORM DETERMINE-MIN-BALANCE
+               COMPUTE USER-BALANCE =
+                   FUNCTION NUMVAL(BR-BALANCE-TEXT)
+               IF USER-BALANCE < WS-MIN-BALANCE
+                   MOVE "N" TO WS-ROW-OK
+                   MOVE "Balance below minimum" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = "Y"
+               MOVE FUNCTION TRIM(BR-PHONE) TO USER-PHONE
+               MOVE FUNCTION TRIM(BR-ADDRESS) TO USER-ADDRESS
+               MOVE SPACES TO USER-SEC-QUESTION
+               MOVE SPACES TO USER-SEC-ANSWER
+
+               COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+               COMPUTE WS-NEW-PIN =
+                   (WS-PIN-RANDOM * 8999) + 1000
+               COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+               COMPUTE USER-PIN-SALT =
+                   (WS-PIN-RANDOM * 8999) + 1000
+               COMPUTE USER-PIN-HASH =
+                   FUNCTION MOD(
+                     (WS-NEW-PIN * 7919) +
+                     (USER-PIN-SALT * 104729), 9999999999)
+
+               MOVE "ACTIVE" TO USER-STATUS
+               MOVE "Y" TO USER-PIN-FORCE
+               MOVE USER-BALANCE TO USER-EOD-BALANCE
+
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE
+               MOVE WS-DATE(1:4) TO WS-YEAR
+               MOVE WS-DATE(5:2) TO WS-MONTH
+               MOVE WS-DATE(7:2) TO WS-DAY
+               STRING WS-YEAR DELIMITED SIZE
+                      "-" DELIMITED SIZE
+                      WS-MONTH DELIMITED SIZE
+                      "-" DELIMITED SIZE
+                      WS-DAY DELIMITED SIZE
+                   INTO WS-REG-DATE
+               MOVE WS-REG-DATE TO USER-REG-DATE
+
+               WRITE USER-RECORD
+                   INVALID KEY
+                       MOVE "N" TO WS-ROW-OK
+                       MOVE "Write failed" TO WS-REJECT-REASON
+               END-WRITE
+           END-IF
+
+           IF WS-ROW-OK = "Y"
+               ADD 1 TO WS-BATCH-SUCCESS
+               DISPLAY "Row " WS-BATCH-LINENO ": registered as "
+                   "account " USER-ACC-NO " (PIN " WS-NEW-PIN ")"
+           ELSE
+               ADD 1 TO WS-BATCH-REJECT
+               DISPLAY "Row " WS-BATCH-LINENO ": REJECTED - "
+                   WS-REJECT-REASON
+           END-IF.
+
+       CHECK-DUPLICATE-NRC.
+           MOVE "N" TO WS-DUP-NRC
+           MOVE "N" TO WS-SCAN-END
+           MOVE 0 TO USER-ACC-NO
+           START USERS-FILE KEY IS NOT LESS THAN USER-ACC-NO
+               INVALID KEY MOVE "Y" TO WS-SCAN-END
+           END-START
+
+           PERFORM UNTIL WS-SCAN-END = "Y"
+               READ USERS-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-SCAN-END
+                   NOT AT END
+                       IF USER-NRC = CLEAN-NRC
+                           MOVE "Y" TO WS-DUP-NRC
+                           MOVE "Y" TO WS-SCAN-END
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE WS-NEW-ACC-NO TO USER-ACC-NO.
+
+       VALIDATE-CHECK-DIGIT.
+           MOVE 0 TO WS-CHECK-SUM
+           PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-CHECK-IDX > 15
+               ADD WS-ACCNO-DIGIT(WS-CHECK-IDX) TO WS-CHECK-SUM
+           END-PERFORM
+           COMPUTE WS-EXPECTED-CHECK = FUNCTION MOD(WS-CHECK-SUM, 10)
+           IF WS-EXPECTED-CHECK = WS-ACCNO-DIGIT(16)
+               MOVE "Y" TO WS-VALID-CHECK
+           ELSE
+               MOVE "N" TO WS-VALID-CHECK
+           END-IF.
+
+       DETERMINE-MIN-BALANCE.
+           MOVE 0 TO WS-MIN-BALANCE
+           PERFORM VARYING AT-IDX FROM 1 BY 1
+                   UNTIL AT-IDX > ACCTYPE-COUNT
+               IF AT-TYPE(AT-IDX) = FUNCTION TRIM(USER-ACC-TYPE)
+                   MOVE AT-MIN-BAL(AT-IDX) TO WS-MIN-BALANCE
+               END-IF
+           END-PERFORM.
+
+       READ-ACCTYPES.
+           MOVE 0 TO ACCTYPE-COUNT
+           OPEN INPUT ACCTYPE-FILE
+           IF ACCTYPE-STATUS = "00"
+               PERFORM UNTIL ACCTYPE-STATUS NOT = "00"
+                   READ ACCTYPE-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO ACCTYPE-COUNT
+                           UNSTRING ACCTYPE-LINE DELIMITED BY ","
+                               INTO AT-TYPE(ACCTYPE-COUNT)
+                                    WS-PARAM-VALUE
+                                    WS-PARAM-VALUE2
+                           MOVE FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(AT-TYPE(ACCTYPE-COUNT)))
+                               TO AT-TYPE(ACCTYPE-COUNT)
+                           COMPUTE AT-RATE(ACCTYPE-COUNT) =
+                               FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           COMPUTE AT-MIN-BAL(ACCTYPE-COUNT) =
+                               FUNCTION NUMVAL(WS-PARAM-VALUE2)
+                   END-READ
+               END-PERFORM
+               CLOSE ACCTYPE-FILE
+           END-IF.
+
+       VALIDATE-ACCTYPE.
+           MOVE "N" TO WS-VALID-ACCTYPE
+           PERFORM VARYING AT-IDX FROM 1 BY 1
+                   UNTIL AT-IDX > ACCTYPE-COUNT
+               IF AT-TYPE(AT-IDX) = FUNCTION TRIM(USER-ACC-TYPE)
+                   MOVE "Y" TO WS-VALID-ACCTYPE
+               END-IF
+           END-PERFORM.
+
+       READ-NRC-CODES.
+           MOVE 0 TO NRC-CODE-COUNT
+           OPEN INPUT NRC-CODE-FILE
+           IF NRC-CODE-STATUS = "00"
+               PERFORM UNTIL NRC-CODE-STATUS NOT = "00"
+                   READ NRC-CODE-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           ADD 1 TO NRC-CODE-COUNT
+                           UNSTRING NRC-CODE-LINE DELIMITED BY ","
+                               INTO NC-REGION(NRC-CODE-COUNT)
+                                    NC-TOWNSHIP(NRC-CODE-COUNT)
+                           MOVE FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(NC-REGION(NRC-CODE-COUNT)))
+                               TO NC-REGION(NRC-CODE-COUNT)
+                           MOVE FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(
+                                   NC-TOWNSHIP(NRC-CODE-COUNT)))
+                               TO NC-TOWNSHIP(NRC-CODE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE NRC-CODE-FILE
+           END-IF.
+
+       VALIDATE-NRC-CODE.
+           MOVE "N" TO WS-VALID-NRC-CODE
+           PERFORM VARYING NC-IDX FROM 1 BY 1
+                   UNTIL NC-IDX > NRC-CODE-COUNT
+               IF NC-REGION(NC-IDX) = REGION-CODE AND
+                  NC-TOWNSHIP(NC-IDX) = FUNCTION TRIM(TOWNSHIP-CODE)
+                   MOVE "Y" TO WS-VALID-NRC-CODE
+               END-IF
+           END-PERFORM.
+
            END PROGRAM Register.
