@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODReconciliation.
+
+      *> Standalone end-of-day batch job (run outside the interactive
+      *> ATM/admin menus, e.g. from a nightly scheduler). For a given
+      *> business date it sums that day's deposits, withdrawals,
+      *> transfers, fees and interest per account from TRANSACTIONS.dat,
+      *> applies them to each account's last reconciled closing balance
+      *> (USER-EOD-BALANCE), and flags any account where the computed
+      *> balance does not match the live USER-BALANCE. Accounts that
+      *> reconcile cleanly have USER-EOD-BALANCE advanced to the new
+      *> checkpoint so the next run only has to explain the next day's
+      *> movements.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRANSACTION-ID
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD USER-FILE.
+           COPY "USER-RECORD.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 TRANS-STATUS            PIC XX.
+       01 FILE-STATUS             PIC XX.
+       01 REPORT-STATUS           PIC XX.
+       01 REPORT-FILENAME         PIC X(30).
+
+       01 WS-RECON-DATE           PIC 9(8).
+       01 WS-END-FILE             PIC X VALUE "N".
+           88 END-FILE            VALUE "Y".
+
+       01 MOVEMENT-TABLE.
+           05 MOVEMENT-COUNT      PIC 9(5) VALUE 0.
+           05 MOVEMENT-ENTRY OCCURS 5000 TIMES.
+              10 MV-ACC-NO        PIC 9(16).
+              10 MV-NET-AMOUNT    PIC S9(15)V99.
+
+       01 WS-TABLE-MAX            PIC 9(5) VALUE 5000.
+       01 WS-TABLE-WARNED         PIC X VALUE "N".
+           88 TABLE-WARNED-YES    VALUE "Y".
+
+       01 MV-IDX                  PIC 9(5).
+       01 WS-FOUND-IDX            PIC 9(5).
+       01 WS-FOUND                PIC X.
+           88 WS-WAS-FOUND        VALUE "Y".
+
+       01 WS-AMOUNT-NUMERIC       PIC S9(15)V99.
+       01 WS-EXPECTED-BALANCE     PIC S9(15)V99.
+       01 WS-DIFFERENCE           PIC S9(15)V99.
+
+       01 WS-CALL-ACC-NO          PIC 9(16).
+       01 WS-CALL-AMOUNT          PIC S9(15)V99.
+
+       01 WS-MATCH-COUNT          PIC 9(5) VALUE 0.
+       01 WS-MISMATCH-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-REPORT-ACCNO         PIC Z(15)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " "
+           DISPLAY "          END-OF-DAY RECONCILIATION BATCH"
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Enter Business Date to Reconcile (YYYYMMDD): "
+           ACCEPT WS-RECON-DATE
+
+           STRING "RECON-" WS-RECON-DATE ".csv"
+               DELIMITED BY SIZE INTO REPORT-FILENAME
+
+           PERFORM LOAD-MOVEMENTS
+           PERFORM OPEN-REPORT
+           PERFORM CHECK-ACCOUNTS
+           PERFORM CLOSE-REPORT
+
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Accounts reconciled : " WS-MATCH-COUNT
+           DISPLAY "Accounts mismatched : " WS-MISMATCH-COUNT
+           DISPLAY "Exceptions written to " REPORT-FILENAME
+           DISPLAY "-----------------------------------------------"
+           GOBACK.
+
+       LOAD-MOVEMENTS.
+           MOVE "N" TO WS-END-FILE
+           MOVE 0 TO MOVEMENT-COUNT
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL END-FILE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET END-FILE TO TRUE
+                   NOT AT END
+                       IF TR-DATE = WS-RECON-DATE
+                           PERFORM APPLY-MOVEMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+       APPLY-MOVEMENT.
+           COMPUTE WS-AMOUNT-NUMERIC =
+               FUNCTION NUMVAL(TR-AMOUNT) +
+               FUNCTION NUMVAL(TR-DECIMAL) / 100
+
+           EVALUATE TR-TYPE
+               WHEN 1
+                   MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                   MOVE WS-AMOUNT-NUMERIC TO WS-CALL-AMOUNT
+                   PERFORM ADD-MOVEMENT
+               WHEN 2
+                   MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                   COMPUTE WS-CALL-AMOUNT = 0 - WS-AMOUNT-NUMERIC
+                   PERFORM ADD-MOVEMENT
+               WHEN 3
+                   MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                   COMPUTE WS-CALL-AMOUNT = 0 - WS-AMOUNT-NUMERIC
+                   PERFORM ADD-MOVEMENT
+                   MOVE TR-RECEIVER-NO TO WS-CALL-ACC-NO
+                   MOVE WS-AMOUNT-NUMERIC TO WS-CALL-AMOUNT
+                   PERFORM ADD-MOVEMENT
+               WHEN 4
+      *> A reversal's TR-RECEIVER-NO encodes direction: 0 = debit
+      *> TR-ACC-NO (a deposit was reversed), = TR-ACC-NO = credit
+      *> TR-ACC-NO (a withdrawal was reversed), otherwise the
+      *> inverse of a transfer (credit TR-ACC-NO, debit receiver).
+                   EVALUATE TRUE
+                       WHEN TR-RECEIVER-NO = 0
+                           MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                           COMPUTE WS-CALL-AMOUNT =
+                               0 - WS-AMOUNT-NUMERIC
+                           PERFORM ADD-MOVEMENT
+                       WHEN TR-RECEIVER-NO = TR-ACC-NO
+                           MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                           MOVE WS-AMOUNT-NUMERIC TO WS-CALL-AMOUNT
+                           PERFORM ADD-MOVEMENT
+                       WHEN OTHER
+                           MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                           MOVE WS-AMOUNT-NUMERIC TO WS-CALL-AMOUNT
+                           PERFORM ADD-MOVEMENT
+                           MOVE TR-RECEIVER-NO TO WS-CALL-ACC-NO
+                           COMPUTE WS-CALL-AMOUNT =
+                               0 - WS-AMOUNT-NUMERIC
+                           PERFORM ADD-MOVEMENT
+                   END-EVALUATE
+               WHEN 5
+                   MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                   MOVE WS-AMOUNT-NUMERIC TO WS-CALL-AMOUNT
+                   PERFORM ADD-MOVEMENT
+               WHEN 6
+                   MOVE TR-ACC-NO TO WS-CALL-ACC-NO
+                   COMPUTE WS-CALL-AMOUNT = 0 - WS-AMOUNT-NUMERIC
+                   PERFORM ADD-MOVEMENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       ADD-MOVEMENT.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING MV-IDX FROM 1 BY 1
+                   UNTIL MV-IDX > MOVEMENT-COUNT
+               IF MV-ACC-NO(MV-IDX) = WS-CALL-ACC-NO
+                   ADD WS-CALL-AMOUNT TO MV-NET-AMOUNT(MV-IDX)
+                   MOVE "Y" TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF NOT WS-WAS-FOUND
+               IF MOVEMENT-COUNT >= WS-TABLE-MAX
+                   IF NOT TABLE-WARNED-YES
+                       SET TABLE-WARNED-YES TO TRUE
+                       DISPLAY "WARNING: movement table limit ("
+                           WS-TABLE-MAX ") reached - remaining "
+                           "accounts for this date are not checked."
+                   END-IF
+               ELSE
+                   ADD 1 TO MOVEMENT-COUNT
+                   MOVE WS-CALL-ACC-NO TO MV-ACC-NO(MOVEMENT-COUNT)
+                   MOVE WS-CALL-AMOUNT TO
+                       MV-NET-AMOUNT(MOVEMENT-COUNT)
+               END-IF
+           END-IF.
+
+       OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-LINE FROM
+               "ACCOUNT,PRIOR-CLOSE,NET-MOVEMENT,EXPECTED,LIVE,DIFF".
+
+       CHECK-ACCOUNTS.
+           OPEN I-O USER-FILE
+           PERFORM VARYING MV-IDX FROM 1 BY 1
+                   UNTIL MV-IDX > MOVEMENT-COUNT
+               MOVE MV-ACC-NO(MV-IDX) TO USER-ACC-NO
+               READ USER-FILE
+                   INVALID KEY
+                       DISPLAY "[WARNING]: Account " USER-ACC-NO
+                           " has transactions on " WS-RECON-DATE
+                           " but no USERS.DAT record."
+                   NOT INVALID KEY
+                       PERFORM RECONCILE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE USER-FILE.
+
+       RECONCILE-ACCOUNT.
+           COMPUTE WS-EXPECTED-BALANCE =
+               USER-EOD-BALANCE + MV-NET-AMOUNT(MV-IDX)
+           COMPUTE WS-DIFFERENCE =
+               USER-BALANCE - WS-EXPECTED-BALANCE
+
+           IF WS-DIFFERENCE = 0
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE WS-EXPECTED-BALANCE TO USER-EOD-BALANCE
+               REWRITE USER-RECORD
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY "[MISMATCH] Account " USER-ACC-NO
+                   " expected " WS-EXPECTED-BALANCE
+                   " live " USER-BALANCE
+                   " diff " WS-DIFFERENCE
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE MV-ACC-NO(MV-IDX) TO WS-REPORT-ACCNO
+           STRING
+               FUNCTION TRIM(WS-REPORT-ACCNO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-EOD-BALANCE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               MV-NET-AMOUNT(MV-IDX) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-EXPECTED-BALANCE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-BALANCE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-DIFFERENCE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       CLOSE-REPORT.
+           CLOSE REPORT-FILE.
+
+       END PROGRAM EODReconciliation.
