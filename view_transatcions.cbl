@@ -14,16 +14,7 @@
        FILE SECTION.
 
        FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRANSACTION-ID  PIC 9(5).
-           05 TRANSACTION-CDE PIC 9(8).
-           05 TR-ACC-NO       PIC 9(16).
-           05 TR-RECEIVER-NO  PIC 9(16).
-           05 TR-TYPE         PIC 9(1).
-           05 TR-DATE         PIC 9(8).
-           05 TR-TIME         PIC 9(6).
-           05 TR-AMOUNT       PIC 9(15).
-           05 TR-DECIMAL      PIC 9(2).
+           COPY "TRANSACTION-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01 TRANS-STATUS        PIC XX.
