@@ -0,0 +1,496 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WithdrawMoney.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT TRAN-CONTROL-FILE ASSIGN TO "TRANCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CTL-STATUS.
+
+           SELECT RECEIPT-FILE ASSIGN TO DYNAMIC RECEIPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-STATUS.
+
+           SELECT DECLINED-FILE ASSIGN TO "DECLINEDTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECLINED-STATUS.
+
+           SELECT PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMS-STATUS.
+
+           SELECT SUSPICIOUS-FILE ASSIGN TO "SUSPICIOUS-ACTIVITY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUSPICIOUS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD USER-FILE.
+           COPY "USER-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD TRAN-CONTROL-FILE.
+           COPY "TRAN-CONTROL.cpy".
+
+       FD RECEIPT-FILE.
+       01 RECEIPT-LINE            PIC X(100).
+
+       FD DECLINED-FILE.
+       01 DECLINED-LINE           PIC X(120).
+
+       FD PARAMS-FILE.
+       01 PARAM-LINE              PIC X(80).
+
+       FD SUSPICIOUS-FILE.
+       01 SUSPICIOUS-LINE         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RANDOM         USAGE COMP-1 VALUE 0.
+       01 UNIQUE-ID         PIC 9(8).
+       01 FILE-STATUS       PIC XX.
+       01 TRANS-STATUS      PIC XX.
+       01 CTL-STATUS        PIC XX.
+       01 LAST-TRANSACTION-ID PIC 9(5) VALUE ZEROS.
+       01 WS-TODAY            PIC 9(8).
+       01 WS-DATE             PIC X(10).
+       01 WS-TIME             PIC 9(8).
+       01 WS-CUR-TIME         PIC X(6).
+       01 UNIQUE-FOUND        PIC X VALUE 'N'.
+       01 FORMAT-BALANCE      PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.ZZ.
+       01 WS-SUFFICIENT-FUNDS PIC X VALUE 'Y'.
+       01 WS-MIN-BALANCE      PIC 9(15)V99 VALUE 0.
+       01 RECEIPT-FILENAME    PIC X(30).
+       01 RECEIPT-STATUS      PIC XX.
+
+       01 DECLINED-STATUS     PIC XX.
+       01 WS-DECLINE-DATE     PIC 9(8).
+       01 WS-DECLINE-TIME     PIC 9(6).
+       01 WS-DECLINE-REASON   PIC X(40).
+
+       01 PARAMS-STATUS       PIC XX.
+       01 WS-PARAM-NAME       PIC X(20).
+       01 WS-PARAM-VALUE      PIC X(20).
+       01 WS-AML-THRESHOLD    PIC 9(15)V99 VALUE 1000000.
+
+       01 SUSPICIOUS-STATUS   PIC XX.
+       01 WS-SUSP-DATE        PIC 9(8).
+       01 WS-SUSP-TIME        PIC 9(6).
+
+       01 WS-HOLD-RECORD       PIC X(269).
+       01 WS-LINKED-ACC-NO     PIC 9(16) VALUE 0.
+       01 WS-SHORTFALL         PIC 9(15)V99 VALUE 0.
+       01 WS-LINKED-MIN-BALANCE PIC 9(15)V99 VALUE 0.
+       01 WS-OVERDRAFT-PULLED  PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LNK-ACCNO           PIC 9(16).
+       01 LNK-AMOUNT          PIC 9(15)V99.
+       01 RTN-AMOUNT          PIC 9(15)V99.
+       01 LNK-OPERATOR-ID     PIC X(20).
+
+       PROCEDURE DIVISION USING LNK-ACCNO LNK-AMOUNT RTN-AMOUNT
+           LNK-OPERATOR-ID.
+
+       MAIN-PARAGRAPH.
+           PERFORM READ-PARAMS
+           MOVE 'Y' TO WS-SUFFICIENT-FUNDS
+           OPEN I-O USER-FILE
+           MOVE LNK-ACCNO TO USER-ACC-NO
+           READ USER-FILE
+               INVALID KEY
+                   DISPLAY "[WARNING]: Account not found."
+                   MOVE "Withdrawal declined - account not found" TO
+                       WS-DECLINE-REASON
+                   PERFORM WRITE-DECLINED
+                   CLOSE USER-FILE
+                   GOBACK
+           END-READ
+
+           IF FILE-STATUS = "51"
+               DISPLAY "[WARNING]: Account is locked by another "
+                   "transaction. Try again shortly."
+               MOVE "Withdrawal declined - account locked" TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               GOBACK
+           END-IF
+
+           IF USER-STATUS = "LOCKED" OR USER-STATUS = "INACTIVE"
+               DISPLAY "[WARNING]: Account status is " USER-STATUS
+                   " - withdrawal not allowed."
+               MOVE "Withdrawal declined - account " TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               MOVE USER-BALANCE TO RTN-AMOUNT
+               GOBACK
+           END-IF
+
+           PERFORM DETERMINE-MIN-BALANCE
+
+           MOVE 'N' TO WS-OVERDRAFT-PULLED
+           IF (LNK-AMOUNT > USER-BALANCE OR
+              (USER-BALANCE - LNK-AMOUNT) < WS-MIN-BALANCE)
+              AND USER-LINKED-ACC NOT = 0
+              AND USER-LINKED-ACC NOT = LNK-ACCNO
+               PERFORM PULL-FROM-LINKED-ACCOUNT
+           END-IF
+
+           IF LNK-AMOUNT > USER-BALANCE
+               MOVE 'N' TO WS-SUFFICIENT-FUNDS
+               DISPLAY "[WARNING]: Insufficient funds."
+               MOVE "Withdrawal declined - insufficient funds" TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+           ELSE
+               IF (USER-BALANCE - LNK-AMOUNT) < WS-MIN-BALANCE
+                   MOVE 'N' TO WS-SUFFICIENT-FUNDS
+                   DISPLAY "[WARNING]: Withdrawal declined - would drop"
+                       " balance below the required minimum."
+                   MOVE "Withdrawal declined - below minimum balance"
+                       TO WS-DECLINE-REASON
+                   PERFORM WRITE-DECLINED
+                   CLOSE USER-FILE
+               ELSE
+                   SUBTRACT LNK-AMOUNT FROM USER-BALANCE
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           DISPLAY "[ERROR]: Failed to update balance."
+                           ADD LNK-AMOUNT TO USER-BALANCE
+                           CLOSE USER-FILE
+                           MOVE USER-BALANCE TO RTN-AMOUNT
+                           GOBACK
+                   END-REWRITE
+                   CLOSE USER-FILE
+                   PERFORM WRITE-TRANSACTION
+                   PERFORM WRITE-RECEIPT
+
+                   IF LNK-AMOUNT > WS-AML-THRESHOLD
+                       PERFORM WRITE-SUSPICIOUS
+                   END-IF
+
+                   DISPLAY "===================================="
+                   "========"
+                   DISPLAY "Account ID     : " LNK-ACCNO
+                   DISPLAY "Transaction ID : " TRANSACTION-CDE
+                   MOVE LNK-AMOUNT TO FORMAT-BALANCE
+                   DISPLAY "Withdraw Amount: " FORMAT-BALANCE
+                   MOVE USER-BALANCE TO FORMAT-BALANCE
+                   DISPLAY "New Balance    : " FORMAT-BALANCE
+                   IF WS-OVERDRAFT-PULLED = 'Y'
+                       MOVE WS-SHORTFALL TO FORMAT-BALANCE
+                       DISPLAY "Pulled from linked acct "
+                           WS-LINKED-ACC-NO ": " FORMAT-BALANCE
+                   END-IF
+                   DISPLAY "------------------------------------"
+                   "--------"
+                   DISPLAY "Withdrawal successful."
+                   DISPLAY "===================================="
+                   "========"
+               END-IF
+           END-IF
+
+           MOVE USER-BALANCE TO RTN-AMOUNT
+           GOBACK.
+
+       DETERMINE-MIN-BALANCE.
+           EVALUATE FUNCTION UPPER-CASE(USER-ACC-TYPE)
+               WHEN "SAVINGS"
+                   MOVE 1000 TO WS-MIN-BALANCE
+               WHEN "SPECIAL"
+                   MOVE 5000 TO WS-MIN-BALANCE
+               WHEN OTHER
+                   MOVE 0 TO WS-MIN-BALANCE
+           END-EVALUATE.
+
+       GENERATE-RANDOM.
+           COMPUTE WS-RANDOM = FUNCTION RANDOM
+           COMPUTE UNIQUE-ID = (WS-RANDOM * 89999999) + 10000000.
+
+       PULL-FROM-LINKED-ACCOUNT.
+           COMPUTE WS-SHORTFALL =
+               WS-MIN-BALANCE + LNK-AMOUNT - USER-BALANCE
+           IF WS-SHORTFALL NOT > 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE USER-LINKED-ACC TO WS-LINKED-ACC-NO
+           MOVE USER-RECORD TO WS-HOLD-RECORD
+           MOVE WS-LINKED-ACC-NO TO USER-ACC-NO
+
+           READ USER-FILE
+               INVALID KEY
+                   MOVE WS-HOLD-RECORD TO USER-RECORD
+               NOT INVALID KEY
+                   IF USER-STATUS NOT = "ACTIVE"
+                       MOVE WS-HOLD-RECORD TO USER-RECORD
+                   ELSE
+                       PERFORM DETERMINE-LINKED-MIN-BALANCE
+                       IF (USER-BALANCE - WS-SHORTFALL) <
+                          WS-LINKED-MIN-BALANCE
+                           MOVE WS-HOLD-RECORD TO USER-RECORD
+                       ELSE
+                           SUBTRACT WS-SHORTFALL FROM USER-BALANCE
+                           REWRITE USER-RECORD
+                               INVALID KEY
+                                   MOVE WS-HOLD-RECORD TO USER-RECORD
+                               NOT INVALID KEY
+                                   MOVE WS-HOLD-RECORD TO USER-RECORD
+                                   ADD WS-SHORTFALL TO USER-BALANCE
+                                   MOVE 'Y' TO WS-OVERDRAFT-PULLED
+                                   PERFORM WRITE-OVERDRAFT-TRANSACTION
+                           END-REWRITE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       DETERMINE-LINKED-MIN-BALANCE.
+           EVALUATE FUNCTION UPPER-CASE(USER-ACC-TYPE)
+               WHEN "SAVINGS"
+                   MOVE 1000 TO WS-LINKED-MIN-BALANCE
+               WHEN "SPECIAL"
+                   MOVE 5000 TO WS-LINKED-MIN-BALANCE
+               WHEN OTHER
+                   MOVE 0 TO WS-LINKED-MIN-BALANCE
+           END-EVALUATE.
+
+       WRITE-OVERDRAFT-TRANSACTION.
+
+           MOVE 'N' TO UNIQUE-FOUND
+           OPEN I-O TRANSACTION-FILE
+
+           PERFORM UNTIL UNIQUE-FOUND = 'Y'
+               PERFORM GENERATE-RANDOM
+               MOVE UNIQUE-ID TO TRANSACTION-CDE
+
+               START TRANSACTION-FILE KEY IS = TRANSACTION-CDE
+                   INVALID KEY
+                       MOVE 'Y' TO UNIQUE-FOUND
+                   NOT INVALID KEY
+                       PERFORM GENERATE-RANDOM
+
+               END-START
+           END-PERFORM
+
+           PERFORM GET-NEXT-TRANSACTION-ID
+
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-TODAY
+
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-TIME(1:2) DELIMITED BY SIZE
+                  WS-TIME(3:2) DELIMITED BY SIZE
+                  WS-TIME(5:2) DELIMITED BY SIZE
+                  INTO WS-CUR-TIME
+
+           MOVE UNIQUE-ID           TO TRANSACTION-CDE
+           MOVE LAST-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE WS-LINKED-ACC-NO    TO TR-ACC-NO
+           MOVE LNK-ACCNO           TO TR-RECEIVER-NO
+           MOVE 3                   TO TR-TYPE     *> 3 = Transfer
+           MOVE WS-TODAY            TO TR-DATE
+           MOVE WS-CUR-TIME         TO TR-TIME
+           MOVE LNK-OPERATOR-ID     TO TR-OPERATOR-ID
+           COMPUTE TR-AMOUNT  = FUNCTION INTEGER-PART(WS-SHORTFALL)
+           COMPUTE TR-DECIMAL = FUNCTION MOD(WS-SHORTFALL * 100, 100)
+
+           WRITE TRANSACTION-RECORD INVALID KEY
+               DISPLAY "[ERROR]: Writing overdraft transaction "
+                   "record failed."
+           END-WRITE
+
+           CLOSE TRANSACTION-FILE.
+
+       WRITE-TRANSACTION.
+
+           MOVE 'N' TO UNIQUE-FOUND
+           ACCEPT WS-TODAY FROM DATE
+           ACCEPT WS-CUR-TIME FROM TIME
+
+           OPEN I-O TRANSACTION-FILE
+
+           PERFORM UNTIL UNIQUE-FOUND = 'Y'
+               PERFORM GENERATE-RANDOM
+               MOVE UNIQUE-ID TO TRANSACTION-CDE
+
+               START TRANSACTION-FILE KEY IS = TRANSACTION-CDE
+                   INVALID KEY
+                       MOVE 'Y' TO UNIQUE-FOUND
+                   NOT INVALID KEY
+                       PERFORM GENERATE-RANDOM
+
+               END-START
+           END-PERFORM
+
+           PERFORM GET-NEXT-TRANSACTION-ID
+
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-TODAY
+
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-TIME(1:2) DELIMITED BY SIZE
+                  WS-TIME(3:2) DELIMITED BY SIZE
+                  WS-TIME(5:2) DELIMITED BY SIZE
+                  INTO WS-CUR-TIME
+
+           MOVE UNIQUE-ID           TO TRANSACTION-CDE
+           MOVE LAST-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE LNK-ACCNO           TO TR-ACC-NO
+           MOVE 0                   TO TR-RECEIVER-NO
+           MOVE 2                   TO TR-TYPE       *> 2 = Withdraw
+           MOVE WS-TODAY            TO TR-DATE
+           MOVE WS-CUR-TIME         TO TR-TIME
+           MOVE LNK-OPERATOR-ID     TO TR-OPERATOR-ID
+           COMPUTE TR-AMOUNT  = FUNCTION INTEGER-PART(LNK-AMOUNT)
+           COMPUTE TR-DECIMAL = FUNCTION MOD(LNK-AMOUNT * 100, 100)
+
+           WRITE TRANSACTION-RECORD INVALID KEY
+               DISPLAY "[ERROR]: Writing transaction record is failed."
+           END-WRITE
+
+           CLOSE TRANSACTION-FILE.
+
+       GET-NEXT-TRANSACTION-ID.
+           OPEN I-O TRAN-CONTROL-FILE
+           IF CTL-STATUS = "35"
+               OPEN OUTPUT TRAN-CONTROL-FILE
+               CLOSE TRAN-CONTROL-FILE
+               OPEN I-O TRAN-CONTROL-FILE
+           END-IF
+
+           MOVE 1 TO CTL-KEY
+           READ TRAN-CONTROL-FILE KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE 1 TO LAST-TRANSACTION-ID
+                   WRITE TRAN-CONTROL-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE CTL-LAST-TRANSACTION-ID TO LAST-TRANSACTION-ID
+                   REWRITE TRAN-CONTROL-RECORD
+           END-READ
+
+           CLOSE TRAN-CONTROL-FILE.
+
+       WRITE-DECLINED.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-DECLINE-DATE
+           ACCEPT WS-DECLINE-TIME FROM TIME
+           OPEN EXTEND DECLINED-FILE
+           STRING
+               WS-DECLINE-DATE DELIMITED BY SIZE
+               WS-DECLINE-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LNK-ACCNO DELIMITED BY SIZE
+               ",WITHDRAW," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DECLINE-REASON) DELIMITED BY SIZE
+               INTO DECLINED-LINE
+           END-STRING
+           WRITE DECLINED-LINE
+           CLOSE DECLINED-FILE.
+
+       READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF PARAMS-STATUS = "00"
+               PERFORM UNTIL PARAMS-STATUS NOT = "00"
+                   READ PARAMS-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           UNSTRING PARAM-LINE DELIMITED BY ","
+                               INTO WS-PARAM-NAME WS-PARAM-VALUE
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "AMLTHRESHOLD"
+                               COMPUTE WS-AML-THRESHOLD =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMS-FILE
+           END-IF.
+
+       WRITE-SUSPICIOUS.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-SUSP-DATE
+           ACCEPT WS-SUSP-TIME FROM TIME
+           OPEN EXTEND SUSPICIOUS-FILE
+           STRING
+               WS-SUSP-DATE DELIMITED BY SIZE
+               WS-SUSP-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LNK-ACCNO DELIMITED BY SIZE
+               ",WITHDRAW," DELIMITED BY SIZE
+               LNK-AMOUNT DELIMITED BY SIZE
+               INTO SUSPICIOUS-LINE
+           END-STRING
+           WRITE SUSPICIOUS-LINE
+           CLOSE SUSPICIOUS-FILE.
+
+       WRITE-RECEIPT.
+           STRING "RECEIPT-" TRANSACTION-CDE ".txt"
+               DELIMITED BY SIZE INTO RECEIPT-FILENAME
+
+           OPEN OUTPUT RECEIPT-FILE
+
+           WRITE RECEIPT-LINE FROM "==== ATM WITHDRAWAL RECEIPT ===="
+           STRING "Transaction ID : " TRANSACTION-CDE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Account No     : " LNK-ACCNO
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE LNK-AMOUNT TO FORMAT-BALANCE
+           STRING "Withdraw Amount: " FORMAT-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE USER-BALANCE TO FORMAT-BALANCE
+           STRING "New Balance    : " FORMAT-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Date           : " WS-TODAY
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Time           : " WS-CUR-TIME
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           WRITE RECEIPT-LINE FROM "================================"
+
+           CLOSE RECEIPT-FILE.
+
+       END PROGRAM WithdrawMoney.
