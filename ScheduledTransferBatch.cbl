@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ScheduledTransferBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHED-FILE ASSIGN TO "SCHEDULEDTRANSFERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCHED-ID
+               FILE STATUS IS SCHED-STATUS-CODE.
+
+           SELECT PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMS-STATUS.
+
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               FILE STATUS IS USERS-STATUS-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHED-FILE.
+           COPY "SCHEDULED-TRANSFER.cpy".
+
+       FD  PARAMS-FILE.
+       01  PARAM-LINE             PIC X(80).
+
+       FD  USER-FILE.
+           COPY "USER-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  SCHED-STATUS-CODE      PIC XX.
+       01  WS-SCAN-END            PIC X VALUE "N".
+       01  WS-TODAY               PIC 9(8).
+       01  WS-CUR-DATE            PIC X(10).
+       01  WS-JULIAN              PIC 9(8).
+
+       01  PARAMS-STATUS          PIC XX.
+       01  WS-PARAM-NAME          PIC X(20).
+       01  WS-PARAM-VALUE         PIC X(20).
+       01  WS-BUSINESS-DATE       PIC 9(8) VALUE 0.
+
+       01  RTN-AMOUNT             PIC 9(15)V99.
+       01  WS-BATCH-OPERATOR-ID   PIC X(20) VALUE "SCHEDULEDBATCH".
+       01  WS-RUN-COUNT           PIC 9(5) VALUE 0.
+       01  WS-SKIP-COUNT          PIC 9(5) VALUE 0.
+
+       01  USERS-STATUS-CODE      PIC XX.
+       01  WS-BEFORE-BALANCE      PIC 9(15)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-PARAMS
+           PERFORM DETERMINE-TODAY
+
+           OPEN I-O SCHED-FILE
+           IF SCHED-STATUS-CODE NOT = "00"
+               DISPLAY "No scheduled transfers on file."
+               GOBACK
+           END-IF
+
+           MOVE 0 TO SCHED-ID
+           START SCHED-FILE KEY IS NOT LESS THAN SCHED-ID
+               INVALID KEY MOVE "Y" TO WS-SCAN-END
+           END-START
+
+           PERFORM UNTIL WS-SCAN-END = "Y"
+               READ SCHED-FILE NEXT RECORD
+                   AT END MOVE "Y" TO WS-SCAN-END
+                   NOT AT END
+                       IF SCHED-ACTIVE AND
+                          SCHED-NEXT-DATE <= WS-TODAY
+                           PERFORM RUN-DUE-TRANSFER
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SCHED-FILE
+           DISPLAY "Scheduled transfer batch complete. "
+               WS-RUN-COUNT " transfer(s) executed, "
+               WS-SKIP-COUNT " declined/skipped."
+           GOBACK.
+
+       RUN-DUE-TRANSFER.
+           MOVE 0 TO WS-BEFORE-BALANCE
+           OPEN INPUT USER-FILE
+           IF USERS-STATUS-CODE = "00"
+               MOVE SCHED-FROM-ACC TO USER-ACC-NO
+               READ USER-FILE
+                   NOT INVALID KEY
+                       MOVE USER-BALANCE TO WS-BEFORE-BALANCE
+               END-READ
+               CLOSE USER-FILE
+           END-IF
+
+           CALL "TransferMoney" USING SCHED-FROM-ACC SCHED-TO-ACC
+               SCHED-AMOUNT RTN-AMOUNT WS-BATCH-OPERATOR-ID
+
+      *> TransferMoney only ever lowers the sender's balance when it
+      *> actually posts the transfer - every decline path returns the
+      *> balance it read unchanged. A reread is needed because the
+      *> CALL leaves TransferMoney's own USER-FILE handle closed.
+           IF RTN-AMOUNT = WS-BEFORE-BALANCE
+               ADD 1 TO WS-SKIP-COUNT
+               DISPLAY "[WARNING]: Scheduled transfer " SCHED-ID
+                   " was declined; leaving it ACTIVE for retry."
+           ELSE
+               ADD 1 TO WS-RUN-COUNT
+
+               EVALUATE TRUE
+                   WHEN SCHED-ONCE
+                       MOVE "DONE" TO SCHED-STATUS
+                   WHEN SCHED-WEEKLY
+                       COMPUTE WS-JULIAN =
+                           FUNCTION INTEGER-OF-DATE(SCHED-NEXT-DATE) + 7
+                       COMPUTE SCHED-NEXT-DATE =
+                           FUNCTION DATE-OF-INTEGER(WS-JULIAN)
+                   WHEN SCHED-MONTHLY
+                       COMPUTE WS-JULIAN =
+                           FUNCTION INTEGER-OF-DATE(SCHED-NEXT-DATE)
+                               + 30
+                       COMPUTE SCHED-NEXT-DATE =
+                           FUNCTION DATE-OF-INTEGER(WS-JULIAN)
+               END-EVALUATE
+
+               REWRITE SCHEDULED-TRANSFER-RECORD
+                   INVALID KEY
+                       DISPLAY "[ERROR]: Could not update schedule "
+                           SCHED-ID
+               END-REWRITE
+           END-IF.
+
+       DETERMINE-TODAY.
+           IF WS-BUSINESS-DATE NOT = 0
+               MOVE WS-BUSINESS-DATE TO WS-TODAY
+           ELSE
+               ACCEPT WS-CUR-DATE FROM DATE
+               STRING "20" WS-CUR-DATE(1:2) DELIMITED BY SIZE
+                   WS-CUR-DATE(3:2) DELIMITED BY SIZE
+                   WS-CUR-DATE(5:2) DELIMITED BY SIZE
+                   INTO WS-TODAY
+           END-IF.
+
+       READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF PARAMS-STATUS = "00"
+               PERFORM UNTIL PARAMS-STATUS NOT = "00"
+                   READ PARAMS-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           UNSTRING PARAM-LINE DELIMITED BY ","
+                               INTO WS-PARAM-NAME WS-PARAM-VALUE
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "BUSINESSDATE"
+                               COMPUTE WS-BUSINESS-DATE =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMS-FILE
+           END-IF.
