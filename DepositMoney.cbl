@@ -7,7 +7,8 @@
            SELECT USER-FILE ASSIGN TO "USERS.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS ACC-NO
+               RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STATUS.
 
            SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
@@ -15,38 +16,62 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TRANSACTION-ID
                ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
                FILE STATUS IS TRANS-STATUS.
 
+           SELECT TRAN-CONTROL-FILE ASSIGN TO "TRANCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CTL-STATUS.
+
+           SELECT RECEIPT-FILE ASSIGN TO DYNAMIC RECEIPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPT-STATUS.
+
+           SELECT DECLINED-FILE ASSIGN TO "DECLINEDTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECLINED-STATUS.
+
+           SELECT PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMS-STATUS.
+
+           SELECT SUSPICIOUS-FILE ASSIGN TO "SUSPICIOUS-ACTIVITY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUSPICIOUS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD USER-FILE.
-       01 USER-RECORD.
-           05 ACC-NO         PIC 9(16).
-           05 USER-NAME      PIC X(25).
-           05 USER-NRC       PIC X(20).
-           05 ACC-TYPE       PIC X(10).
-           05 ACC-BALANCE    PIC 9(15)V99.
-           05 ACC-PIN        PIC X(4).
-           05 ACC-STATUS     PIC X(6).
-           05 ACC-DATE       PIC X(10).
+           COPY "USER-RECORD.cpy".
 
        FD TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRANSACTION-ID  PIC 9(5).
-           05 TRANSACTION-CDE PIC 9(8).
-           05 TR-ACC-NO       PIC 9(16).
-           05 TR-RECEIVER-NO  PIC 9(16).
-           05 TR-TYPE         PIC 9(1).
-           05 TR-DATE         PIC 9(8).
-           05 TR-TIME         PIC 9(6).
-           05 TR-AMOUNT       PIC 9(15)V99.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD TRAN-CONTROL-FILE.
+           COPY "TRAN-CONTROL.cpy".
+
+       FD RECEIPT-FILE.
+       01 RECEIPT-LINE            PIC X(100).
+
+       FD DECLINED-FILE.
+       01 DECLINED-LINE           PIC X(120).
+
+       FD PARAMS-FILE.
+       01 PARAM-LINE              PIC X(80).
+
+       FD SUSPICIOUS-FILE.
+       01 SUSPICIOUS-LINE         PIC X(120).
 
        WORKING-STORAGE SECTION.
        01 WS-RANDOM         USAGE COMP-1 VALUE 0.
        01 UNIQUE-ID         PIC 9(8).
        01 FILE-STATUS       PIC XX.
        01 TRANS-STATUS      PIC XX.
+       01 CTL-STATUS        PIC XX.
        01 LAST-TRANSACTION-ID PIC 9(5) VALUE ZEROS.
        01 WS-TODAY            PIC 9(8).
        01 WS-DATE             PIC X(10).
@@ -54,49 +79,99 @@
        01 WS-CUR-TIME         PIC X(6).
        01 UNIQUE-FOUND        PIC X VALUE 'N'.
        01 FORMAT-BALANCE      PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.ZZ.
+       01 RECEIPT-FILENAME    PIC X(30).
+       01 RECEIPT-STATUS      PIC XX.
 
        01 TEMP-BALANCE        PIC 9(15)V99.
 
+       01 DECLINED-STATUS     PIC XX.
+       01 WS-DECLINE-DATE     PIC 9(8).
+       01 WS-DECLINE-TIME     PIC 9(6).
+       01 WS-DECLINE-REASON   PIC X(40).
+
+       01 PARAMS-STATUS       PIC XX.
+       01 WS-PARAM-NAME       PIC X(20).
+       01 WS-PARAM-VALUE      PIC X(20).
+       01 WS-AML-THRESHOLD    PIC 9(15)V99 VALUE 1000000.
+       01 WS-BUSINESS-DATE    PIC 9(8) VALUE 0.
+
+       01 SUSPICIOUS-STATUS   PIC XX.
+       01 WS-SUSP-DATE        PIC 9(8).
+       01 WS-SUSP-TIME        PIC 9(6).
+
        LINKAGE SECTION.
        01 LNK-ACCNO           PIC 9(16).
        01 LNK-AMOUNT          PIC 9(15)V99.
        01 RTN-AMOUNT          PIC 9(15)V99.
+       01 LNK-OPERATOR-ID     PIC X(20).
 
-       PROCEDURE DIVISION USING LNK-ACCNO LNK-AMOUNT RTN-AMOUNT.
+       PROCEDURE DIVISION USING LNK-ACCNO LNK-AMOUNT RTN-AMOUNT
+           LNK-OPERATOR-ID.
 
        MAIN-PARAGRAPH.
+           PERFORM READ-PARAMS
            OPEN I-O USER-FILE
-           MOVE LNK-ACCNO TO ACC-NO
+           MOVE LNK-ACCNO TO USER-ACC-NO
            READ USER-FILE
                INVALID KEY
                    DISPLAY "[WARNING]: Account not found."
+                   MOVE "Deposit declined - account not found" TO
+                       WS-DECLINE-REASON
+                   PERFORM WRITE-DECLINED
                    CLOSE USER-FILE
-                   STOP RUN
+                   GOBACK
            END-READ
 
-           ADD LNK-AMOUNT TO ACC-BALANCE
+           IF FILE-STATUS = "51"
+               DISPLAY "[WARNING]: Account is locked by another "
+                   "transaction. Try again shortly."
+               MOVE "Deposit declined - account locked" TO
+                   WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               GOBACK
+           END-IF
+
+           IF USER-STATUS = "LOCKED" OR USER-STATUS = "INACTIVE"
+               DISPLAY "[WARNING]: Account status is " USER-STATUS
+                   " - deposit not allowed."
+               MOVE "Deposit declined - account " TO WS-DECLINE-REASON
+               PERFORM WRITE-DECLINED
+               CLOSE USER-FILE
+               MOVE USER-BALANCE TO RTN-AMOUNT
+               GOBACK
+           END-IF
+
+           ADD LNK-AMOUNT TO USER-BALANCE
            REWRITE USER-RECORD
                INVALID KEY
                    DISPLAY "[ERROR]: Failed to update balance."
+                   SUBTRACT LNK-AMOUNT FROM USER-BALANCE
                    CLOSE USER-FILE
-                   STOP RUN
+                   MOVE USER-BALANCE TO RTN-AMOUNT
+                   GOBACK
            END-REWRITE
            CLOSE USER-FILE
            PERFORM WRITE-TRANSACTION
+           PERFORM WRITE-RECEIPT
+
+           IF LNK-AMOUNT > WS-AML-THRESHOLD
+               PERFORM WRITE-SUSPICIOUS
+           END-IF
 
-           MOVE ACC-BALANCE TO FORMAT-BALANCE
+           MOVE USER-BALANCE TO FORMAT-BALANCE
            WRITE USER-RECORD
            DISPLAY "============================================"
            DISPLAY "Account ID     : " LNK-ACCNO
            DISPLAY "Transaction ID : " TRANSACTION-CDE
            MOVE LNK-AMOUNT TO FORMAT-BALANCE
            DISPLAY "Deposit Amount : " FORMAT-BALANCE
-           MOVE ACC-BALANCE TO FORMAT-BALANCE
+           MOVE USER-BALANCE TO FORMAT-BALANCE
            DISPLAY "New Balance    : " FORMAT-BALANCE
            DISPLAY "--------------------------------------------"
            DISPLAY "Deposit successful."
            DISPLAY "============================================"
-           MOVE ACC-BALANCE TO RTN-AMOUNT
+           MOVE USER-BALANCE TO RTN-AMOUNT
            GOBACK.
 
        GENERATE-RANDOM.
@@ -123,23 +198,7 @@
                END-START
            END-PERFORM
 
-           MOVE 'N' TO UNIQUE-FOUND
-
-           MOVE 0 TO TRANSACTION-ID
-           START TRANSACTION-FILE KEY IS >= TRANSACTION-ID
-               INVALID KEY CONTINUE
-           END-START
-
-           PERFORM UNTIL TRANS-STATUS NOT = "00"
-               READ TRANSACTION-FILE NEXT
-                   AT END EXIT PERFORM
-                   NOT AT END
-                       MOVE TRANSACTION-ID TO LAST-TRANSACTION-ID
-               END-READ
-           END-PERFORM
-
-           ADD 1 TO LAST-TRANSACTION-ID
-
+           PERFORM GET-NEXT-TRANSACTION-ID
 
            ACCEPT WS-DATE FROM DATE
            STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
@@ -147,6 +206,10 @@
                   WS-DATE(5:2) DELIMITED BY SIZE
                   INTO WS-TODAY
 
+           IF WS-BUSINESS-DATE NOT = 0
+               MOVE WS-BUSINESS-DATE TO WS-TODAY
+           END-IF
+
            ACCEPT WS-TIME FROM TIME
            STRING WS-TIME(1:2) DELIMITED BY SIZE
                   WS-TIME(3:2) DELIMITED BY SIZE
@@ -160,10 +223,130 @@
            MOVE 1                   TO TR-TYPE       *> 1 = Deposit
            MOVE WS-TODAY            TO TR-DATE
            MOVE WS-CUR-TIME         TO TR-TIME
-           MOVE LNK-AMOUNT          TO TR-AMOUNT
+           MOVE LNK-OPERATOR-ID     TO TR-OPERATOR-ID
+           COMPUTE TR-AMOUNT  = FUNCTION INTEGER-PART(LNK-AMOUNT)
+           COMPUTE TR-DECIMAL = FUNCTION MOD(LNK-AMOUNT * 100, 100)
 
            WRITE TRANSACTION-RECORD INVALID KEY
                DISPLAY "[ERROR]: Writing transaction record is failed."
            END-WRITE
 
            CLOSE TRANSACTION-FILE.
+
+       GET-NEXT-TRANSACTION-ID.
+           OPEN I-O TRAN-CONTROL-FILE
+           IF CTL-STATUS = "35"
+               OPEN OUTPUT TRAN-CONTROL-FILE
+               CLOSE TRAN-CONTROL-FILE
+               OPEN I-O TRAN-CONTROL-FILE
+           END-IF
+
+           MOVE 1 TO CTL-KEY
+           READ TRAN-CONTROL-FILE KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE 1 TO LAST-TRANSACTION-ID
+                   WRITE TRAN-CONTROL-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE CTL-LAST-TRANSACTION-ID TO LAST-TRANSACTION-ID
+                   REWRITE TRAN-CONTROL-RECORD
+           END-READ
+
+           CLOSE TRAN-CONTROL-FILE.
+
+       WRITE-DECLINED.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-DECLINE-DATE
+           ACCEPT WS-DECLINE-TIME FROM TIME
+           OPEN EXTEND DECLINED-FILE
+           STRING
+               WS-DECLINE-DATE DELIMITED BY SIZE
+               WS-DECLINE-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LNK-ACCNO DELIMITED BY SIZE
+               ",DEPOSIT," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DECLINE-REASON) DELIMITED BY SIZE
+               INTO DECLINED-LINE
+           END-STRING
+           WRITE DECLINED-LINE
+           CLOSE DECLINED-FILE.
+
+       READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF PARAMS-STATUS = "00"
+               PERFORM UNTIL PARAMS-STATUS NOT = "00"
+                   READ PARAMS-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           UNSTRING PARAM-LINE DELIMITED BY ","
+                               INTO WS-PARAM-NAME WS-PARAM-VALUE
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "AMLTHRESHOLD"
+                               COMPUTE WS-AML-THRESHOLD =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "BUSINESSDATE"
+                               COMPUTE WS-BUSINESS-DATE =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMS-FILE
+           END-IF.
+
+       WRITE-SUSPICIOUS.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-SUSP-DATE
+           ACCEPT WS-SUSP-TIME FROM TIME
+           OPEN EXTEND SUSPICIOUS-FILE
+           STRING
+               WS-SUSP-DATE DELIMITED BY SIZE
+               WS-SUSP-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               LNK-ACCNO DELIMITED BY SIZE
+               ",DEPOSIT," DELIMITED BY SIZE
+               LNK-AMOUNT DELIMITED BY SIZE
+               INTO SUSPICIOUS-LINE
+           END-STRING
+           WRITE SUSPICIOUS-LINE
+           CLOSE SUSPICIOUS-FILE.
+
+       WRITE-RECEIPT.
+           STRING "RECEIPT-" TRANSACTION-CDE ".txt"
+               DELIMITED BY SIZE INTO RECEIPT-FILENAME
+
+           OPEN OUTPUT RECEIPT-FILE
+
+           WRITE RECEIPT-LINE FROM "==== ATM DEPOSIT RECEIPT ===="
+           STRING "Transaction ID : " TRANSACTION-CDE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Account No     : " LNK-ACCNO
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE LNK-AMOUNT TO FORMAT-BALANCE
+           STRING "Deposit Amount : " FORMAT-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           MOVE USER-BALANCE TO FORMAT-BALANCE
+           STRING "New Balance    : " FORMAT-BALANCE
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Date           : " WS-TODAY
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           STRING "Time           : " WS-CUR-TIME
+               DELIMITED BY SIZE INTO RECEIPT-LINE
+           WRITE RECEIPT-LINE
+           WRITE RECEIPT-LINE FROM "=============================="
+
+           CLOSE RECEIPT-FILE.
