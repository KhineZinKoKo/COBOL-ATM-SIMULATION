@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TransactionLookup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  TRANS-STATUS          PIC XX.
+       01  WS-LOOKUP-CDE         PIC 9(8).
+       01  WS-AGAIN              PIC X VALUE 'Y'.
+       01  T-TYPE                PIC X(9).
+       01  TR-YEAR               PIC 9(4).
+       01  TR-MONTH              PIC 9(2).
+       01  TR-DAY                PIC 9(2).
+       01  TR-HOUR               PIC 9(2).
+       01  TR-MINUTES            PIC 9(2).
+       01  TR-SECONDS            PIC 9(2).
+       01  BALANCE               PIC 9(15)V99.
+       01  FormatV               PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+       01 TEMP         PIC 9.
+       01 ADMIN-CHOICE PIC 99.
+
+       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE.
+       MAIN-PROCEDURE.
+
+           IF ADMIN-CHOICE = 10
+
+           DISPLAY "==================================================="
+           "============="
+           DISPLAY "                 TRANSACTION CODE LOOKUP "
+           DISPLAY "==================================================="
+           "============="
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "Error opening TRANSACTIONS.dat. Status: "
+                   TRANS-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-AGAIN NOT = 'Y' AND WS-AGAIN NOT = 'y'
+               DISPLAY "Enter Transaction Code (as printed on "
+                   "receipt): "
+               ACCEPT WS-LOOKUP-CDE
+               MOVE WS-LOOKUP-CDE TO TRANSACTION-CDE
+
+               READ TRANSACTION-FILE KEY IS TRANSACTION-CDE
+                   INVALID KEY
+                       DISPLAY "No transaction found with that code."
+                   NOT INVALID KEY
+                       PERFORM DISPLAY-RESULT
+               END-READ
+
+               DISPLAY "Look up another transaction code? (Y/N): "
+               ACCEPT WS-AGAIN
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+
+           END-IF
+           GOBACK.
+
+       DISPLAY-RESULT.
+           EVALUATE TR-TYPE
+               WHEN 1
+                   MOVE "DEPOSIT  " TO T-TYPE
+               WHEN 2
+                   MOVE "WITHDRAW " TO T-TYPE
+               WHEN 3
+                   MOVE "TRANSFER " TO T-TYPE
+               WHEN 4
+                   MOVE "REVERSAL " TO T-TYPE
+               WHEN 5
+                   MOVE "INTEREST " TO T-TYPE
+               WHEN 6
+                   MOVE "FEE      " TO T-TYPE
+               WHEN OTHER
+                   MOVE "UNKNOWN  " TO T-TYPE
+           END-EVALUATE
+
+           MOVE TR-DATE(1:4) TO TR-YEAR
+           MOVE TR-DATE(5:2) TO TR-MONTH
+           MOVE TR-DATE(7:2) TO TR-DAY
+
+           MOVE TR-TIME(1:2) TO TR-HOUR
+           MOVE TR-TIME(3:2) TO TR-MINUTES
+           MOVE TR-TIME(5:2) TO TR-SECONDS
+
+           MOVE TR-AMOUNT TO BALANCE
+           COMPUTE BALANCE = BALANCE + (TR-DECIMAL / 100)
+           MOVE BALANCE TO FormatV
+
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+           DISPLAY "Transaction ID   : " TRANSACTION-ID
+           DISPLAY "Transaction Code : " TRANSACTION-CDE
+           DISPLAY "From Account     : " TR-ACC-NO
+           DISPLAY "To Account       : " TR-RECEIVER-NO
+           DISPLAY "Type             : " T-TYPE
+           DISPLAY "Date             : " TR-YEAR "-" TR-MONTH "-"
+               TR-DAY
+           DISPLAY "Time             : " TR-HOUR ":" TR-MINUTES ":"
+               TR-SECONDS
+           DISPLAY "Amount           : " FormatV
+           DISPLAY "Operator         : " TR-OPERATOR-ID
+           DISPLAY "---------------------------------------------------"
+           "-------------".
