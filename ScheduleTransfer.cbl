@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ScheduleTransfer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHED-FILE ASSIGN TO "SCHEDULEDTRANSFERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCHED-ID
+               FILE STATUS IS SCHED-STATUS-CODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHED-FILE.
+           COPY "SCHEDULED-TRANSFER.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  SCHED-STATUS-CODE      PIC XX.
+       01  WS-RANDOM              USAGE COMP-1 VALUE 0.
+       01  UNIQUE-FOUND           PIC X VALUE 'N'.
+       01  WS-TO-ACC              PIC 9(16).
+       01  WS-AMOUNT              PIC 9(15)V99.
+       01  WS-FREQ-CHOICE         PIC X.
+       01  WS-START-DATE          PIC 9(8).
+       01  WS-AGAIN               PIC X VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LNK-FROM-ACC           PIC 9(16).
+       01  LNK-OPERATOR-ID        PIC X(20).
+
+       PROCEDURE DIVISION USING LNK-FROM-ACC, LNK-OPERATOR-ID.
+       MAIN-PROCEDURE.
+           OPEN I-O SCHED-FILE
+           IF SCHED-STATUS-CODE = "35"
+               CLOSE SCHED-FILE
+               OPEN OUTPUT SCHED-FILE
+               CLOSE SCHED-FILE
+               OPEN I-O SCHED-FILE
+           END-IF
+
+           PERFORM UNTIL WS-AGAIN NOT = 'Y' AND WS-AGAIN NOT = 'y'
+               DISPLAY "=== SCHEDULE A RECURRING TRANSFER ==="
+               DISPLAY "Enter Receiver Account Number : "
+               ACCEPT WS-TO-ACC
+               IF WS-TO-ACC = LNK-FROM-ACC
+                   DISPLAY "You cannot schedule a transfer to your "
+                       "own account."
+               ELSE
+                   DISPLAY "Enter Amount                  : "
+                   ACCEPT WS-AMOUNT
+                   IF WS-AMOUNT NOT > 0
+                       DISPLAY "Amount must be greater than 0."
+                   ELSE
+                       DISPLAY "Enter Frequency (O=Once, W=Weekly, "
+                           "M=Monthly): "
+                       ACCEPT WS-FREQ-CHOICE
+                       MOVE FUNCTION UPPER-CASE(WS-FREQ-CHOICE)
+                           TO WS-FREQ-CHOICE
+                       IF WS-FREQ-CHOICE = "O" OR WS-FREQ-CHOICE = "W"
+                          OR WS-FREQ-CHOICE = "M"
+                           DISPLAY "Enter First Run Date (YYYYMMDD): "
+                           ACCEPT WS-START-DATE
+                           PERFORM ADD-SCHEDULE
+                       ELSE
+                           DISPLAY "Frequency must be O, W, or M."
+                       END-IF
+                   END-IF
+               END-IF
+
+               DISPLAY "Schedule another transfer? (Y/N): "
+               ACCEPT WS-AGAIN
+           END-PERFORM
+
+           CLOSE SCHED-FILE
+           GOBACK.
+
+       ADD-SCHEDULE.
+           MOVE 'N' TO UNIQUE-FOUND
+           PERFORM UNTIL UNIQUE-FOUND = 'Y'
+               COMPUTE WS-RANDOM = FUNCTION RANDOM
+               COMPUTE SCHED-ID =
+                   (WS-RANDOM * 89999999) + 10000000
+               READ SCHED-FILE
+                   INVALID KEY MOVE 'Y' TO UNIQUE-FOUND
+                   NOT INVALID KEY CONTINUE
+               END-READ
+           END-PERFORM
+
+           MOVE LNK-FROM-ACC   TO SCHED-FROM-ACC
+           MOVE WS-TO-ACC      TO SCHED-TO-ACC
+           MOVE WS-AMOUNT      TO SCHED-AMOUNT
+           MOVE WS-START-DATE  TO SCHED-NEXT-DATE
+           MOVE LNK-OPERATOR-ID TO SCHED-OPERATOR-ID
+           MOVE "ACTIVE"       TO SCHED-STATUS
+
+           EVALUATE WS-FREQ-CHOICE
+               WHEN "O" MOVE "ONCE"    TO SCHED-FREQUENCY
+               WHEN "W" MOVE "WEEKLY"  TO SCHED-FREQUENCY
+               WHEN "M" MOVE "MONTHLY" TO SCHED-FREQUENCY
+           END-EVALUATE
+
+           WRITE SCHEDULED-TRANSFER-RECORD
+               INVALID KEY
+                   DISPLAY "[ERROR]: Could not save schedule."
+               NOT INVALID KEY
+                   DISPLAY "Scheduled transfer saved. ID: " SCHED-ID
+           END-WRITE.
