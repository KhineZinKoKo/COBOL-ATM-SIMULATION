@@ -6,22 +6,16 @@
        FILE-CONTROL.
              SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS TRANSACTION-ID.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRANSACTION-ID  PIC 9(5).
-           05 TRANSACTION-CDE PIC 9(8).
-           05 TR-ACC-NO       PIC 9(16).
-           05 TR-RECEIVER-NO  PIC 9(16).
-           05 TR-TYPE         PIC 9(1).
-           05 TR-DATE         PIC 9(8).
-           05 TR-TIME         PIC 9(6).
-           05 TR-AMOUNT       PIC 9(15).
-           05 TR-DECIMAL      PIC 9(2).
+           COPY "TRANSACTION-RECORD.cpy".
 
 
        WORKING-STORAGE SECTION.
@@ -40,6 +34,9 @@
        01  HEADER-DISPLAYED      PIC X VALUE 'N'.
        01  T-TYPE                PIC X(9).
        01 TRANS-STATUS        PIC XX.
+       01 WS-ROW-COUNT           PIC 9(4) VALUE 0.
+       01 WS-PAGE-SIZE           PIC 9(4) VALUE 10.
+       01 WS-PAUSE-KEY           PIC X.
 
 
        LINKAGE SECTION.
@@ -52,20 +49,39 @@
 
            OPEN INPUT TRANSACTION-FILE
 
-           PERFORM UNTIL EOF
-               READ TRANSACTION-FILE NEXT
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-
-                       IF SEARCH-ACCOUNT-NO = TR-ACC-NO OR
-                          (SEARCH-ACCOUNT-NO = 0000000000000000
-                          AND Choice = 1)
+           IF SEARCH-ACCOUNT-NO = 0000000000000000 AND Choice = 1
+               PERFORM UNTIL EOF
+                   READ TRANSACTION-FILE NEXT
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
                            PERFORM DISPLAY-HEADER
                            PERFORM DISPLAY-RESULT
-                       END-IF
-               END-READ
-           END-PERFORM
+                           PERFORM PAGE-BREAK-CHECK
+                   END-READ
+               END-PERFORM
+           ELSE
+               MOVE SEARCH-ACCOUNT-NO TO TR-ACC-NO
+               START TRANSACTION-FILE KEY IS = TR-ACC-NO
+                   INVALID KEY
+                       SET EOF TO TRUE
+               END-START
+
+               PERFORM UNTIL EOF
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           IF TR-ACC-NO NOT = SEARCH-ACCOUNT-NO
+                               SET EOF TO TRUE
+                           ELSE
+                               PERFORM DISPLAY-HEADER
+                               PERFORM DISPLAY-RESULT
+                               PERFORM PAGE-BREAK-CHECK
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
 
            CLOSE TRANSACTION-FILE
 
@@ -118,6 +134,12 @@
                    MOVE "WITHDRAW " TO T-TYPE
                WHEN 3
                    MOVE "TRANSFER " TO T-TYPE
+               WHEN 4
+                   MOVE "REVERSAL " TO T-TYPE
+               WHEN 5
+                   MOVE "INTEREST " TO T-TYPE
+               WHEN 6
+                   MOVE "FEE      " TO T-TYPE
                WHEN OTHER
                    MOVE "UNKNOWN  " TO T-TYPE
            END-EVALUATE
@@ -142,3 +164,12 @@
                    TR-HOUR ":" TR-MINUTES ":" TR-SECONDS "     | "
                    TRANSACTION-CDE"        |  "
                    FormatV " | ".
+
+       PAGE-BREAK-CHECK.
+           ADD 1 TO WS-ROW-COUNT
+           IF WS-ROW-COUNT >= WS-PAGE-SIZE
+               DISPLAY "-- press any key for next page --"
+                   WITH NO ADVANCING
+               ACCEPT WS-PAUSE-KEY
+               MOVE 0 TO WS-ROW-COUNT
+           END-IF.
