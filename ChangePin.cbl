@@ -7,21 +7,14 @@
            SELECT USER-FILE ASSIGN TO "USERS.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS ACC-NO
+               RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE.
-       01  USER-RECORD.
-           05 ACC-NO         PIC 9(16).
-           05 USER-NAME      PIC X(25).
-           05 USER-NRC       PIC X(20).
-           05 ACC-TYPE       PIC X(10).
-           05 ACC-BALANCE    PIC 9(15)V99.
-           05 ACC-PIN        PIC 9(4).
-           05 ACC-STATUS     PIC X(8).
-           05 ACC-DATE       PIC X(10).
+           COPY "USER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-OLD-PIN        PIC 9(4).
@@ -30,6 +23,9 @@
        01  WS-CONFIRM        PIC X(1).
        01  FILE-STATUS       PIC XX.
        01  DUMMY             PIC X.
+       01  WS-OLD-PIN-HASH   PIC 9(10).
+       01  WS-NEW-PIN-HASH   PIC 9(10).
+       01  WS-PIN-RANDOM     USAGE COMP-1 VALUE 0.
 
        LINKAGE SECTION.
        01  SEARCH-ACCOUNT-NO PIC 9(16).
@@ -42,19 +38,30 @@
                STOP RUN
            END-IF
 
-           MOVE SEARCH-ACCOUNT-NO TO ACC-NO
+           MOVE SEARCH-ACCOUNT-NO TO USER-ACC-NO
 
-           READ USER-FILE KEY IS ACC-NO
+           READ USER-FILE KEY IS USER-ACC-NO
                INVALID KEY
                    CLOSE USER-FILE
                    ACCEPT DUMMY
                    GOBACK
            END-READ
 
-           DISPLAY "Old Pin No: "ACC-PIN
+           IF FILE-STATUS = "51"
+               DISPLAY "Account is locked by another transaction. "
+               "Try again shortly."
+               CLOSE USER-FILE
+               ACCEPT DUMMY
+               GOBACK
+           END-IF
+
            DISPLAY "Enter Old PIN: "
            ACCEPT WS-OLD-PIN
-           IF WS-OLD-PIN NOT = ACC-PIN
+           COMPUTE WS-OLD-PIN-HASH =
+               FUNCTION MOD(
+                 (WS-OLD-PIN * 7919) +
+                 (USER-PIN-SALT * 104729), 9999999999)
+           IF WS-OLD-PIN-HASH NOT = USER-PIN-HASH
                DISPLAY "Incorrect Old PIN."
                CLOSE USER-FILE
                DISPLAY "Press enter to exit."
@@ -75,7 +82,13 @@
            DISPLAY "Confirm PIN change (Y/N): "
            ACCEPT WS-CONFIRM
            IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
-               MOVE WS-NEW-PIN TO ACC-PIN
+               COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+               COMPUTE USER-PIN-SALT = (WS-PIN-RANDOM * 8999) + 1000
+               COMPUTE USER-PIN-HASH =
+                   FUNCTION MOD(
+                     (WS-NEW-PIN * 7919) +
+                     (USER-PIN-SALT * 104729), 9999999999)
+               MOVE "N" TO USER-PIN-FORCE
                REWRITE USER-RECORD
                    INVALID KEY
                        DISPLAY "Failed to update PIN."
