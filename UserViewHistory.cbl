@@ -8,21 +8,24 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
                FILE STATUS IS TRANS-STATUS.
 
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               FILE STATUS IS USER-STATUS-CODE.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  USER-FILE.
+           COPY "USER-RECORD.cpy".
+
        FD  TRANSACTION-FILE.
-       01 TRANSACTION-RECORD.
-           05 TRANSACTION-ID  PIC 9(5).
-           05 TRANSACTION-CDE PIC 9(8).
-           05 TR-ACC-NO       PIC 9(16).
-           05 TR-RECEIVER-NO  PIC 9(16).
-           05 TR-TYPE         PIC 9(1).
-           05 TR-DATE         PIC 9(8).
-           05 TR-TIME         PIC 9(6).
-           05 TR-AMOUNT       PIC 9(15).
-           05 TR-DECIMAL      PIC 99.
+           COPY "TRANSACTION-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG           PIC X VALUE 'N'.
@@ -40,6 +43,18 @@
        01  TR-MINUTES            PIC 9(2).
        01  TR-SECONDS            PIC 9(2).
 
+       01  USER-STATUS-CODE      PIC XX.
+       01  WS-VIEW-MODE          PIC 9 VALUE 1.
+       01  WS-DELTA              PIC S9(15)V99 VALUE 0.
+       01  WS-TOTAL-DELTA        PIC S9(15)V99 VALUE 0.
+       01  WS-OPENING-BALANCE    PIC S9(15)V99 VALUE 0.
+       01  WS-RUNNING-BALANCE    PIC S9(15)V99 VALUE 0.
+       01  DISPLAY-RUNNING       PIC ZZZZZZZZZZZ9.99-.
+       01  PASSBOOK-DISPLAYED    PIC X VALUE 'N'.
+       01  WS-DATE-FILTER        PIC X VALUE 'N'.
+       01  WS-FROM-DATE          PIC 9(8) VALUE 0.
+       01  WS-TO-DATE            PIC 9(8) VALUE 99999999.
+
 
        LINKAGE SECTION.
        01  SEARCH-ACCOUNT-NO     PIC 9(16).
@@ -48,17 +63,50 @@
            MOVE 'N' TO WS-EOF-FLAG
            MOVE 'N' TO HEADER-DISPLAYED
 
+           DISPLAY "1. Full Transaction History"
+           DISPLAY "2. Passbook Statement (with running balance)"
+           DISPLAY "Enter choice: "
+           ACCEPT WS-VIEW-MODE
+
+           MOVE 0 TO WS-FROM-DATE
+           MOVE 99999999 TO WS-TO-DATE
+           DISPLAY "Filter by date range? (Y/N): "
+           ACCEPT WS-DATE-FILTER
+           IF WS-DATE-FILTER = 'Y' OR WS-DATE-FILTER = 'y'
+               DISPLAY "From Date (YYYYMMDD, 0 for no lower bound): "
+               ACCEPT WS-FROM-DATE
+               DISPLAY "To Date (YYYYMMDD, 0 for no upper bound): "
+               ACCEPT WS-TO-DATE
+               IF WS-TO-DATE = 0
+                   MOVE 99999999 TO WS-TO-DATE
+               END-IF
+           END-IF
+
+           IF WS-VIEW-MODE = 2
+               PERFORM DISPLAY-PASSBOOK
+               GOBACK
+           END-IF
+
            OPEN INPUT TRANSACTION-FILE
+           MOVE SEARCH-ACCOUNT-NO TO TR-ACC-NO
+           START TRANSACTION-FILE KEY IS = TR-ACC-NO
+               INVALID KEY
+                   SET EOF TO TRUE
+           END-START
 
            PERFORM UNTIL EOF
-               READ TRANSACTION-FILE NEXT
+               READ TRANSACTION-FILE NEXT RECORD
                    AT END
                        SET EOF TO TRUE
                    NOT AT END
-
-                       IF SEARCH-ACCOUNT-NO = TR-ACC-NO
-                           PERFORM DISPLAY-HEADER
-                           PERFORM DISPLAY-RESULT
+                       IF TR-ACC-NO NOT = SEARCH-ACCOUNT-NO
+                           SET EOF TO TRUE
+                       ELSE
+                           IF TR-DATE >= WS-FROM-DATE AND
+                              TR-DATE <= WS-TO-DATE
+                               PERFORM DISPLAY-HEADER
+                               PERFORM DISPLAY-RESULT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
@@ -79,6 +127,140 @@
 
            GOBACK.
 
+           DISPLAY-PASSBOOK.
+               MOVE 0 TO WS-TOTAL-DELTA
+               MOVE 'N' TO WS-EOF-FLAG
+
+               OPEN INPUT TRANSACTION-FILE
+
+               PERFORM UNTIL EOF
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           IF (TR-ACC-NO = SEARCH-ACCOUNT-NO OR
+                               TR-RECEIVER-NO = SEARCH-ACCOUNT-NO)
+                              AND TR-DATE >= WS-FROM-DATE
+                               PERFORM COMPUTE-DELTA
+                               ADD WS-DELTA TO WS-TOTAL-DELTA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+
+               OPEN INPUT USER-FILE
+               MOVE SEARCH-ACCOUNT-NO TO USER-ACC-NO
+               READ USER-FILE KEY IS USER-ACC-NO
+                   INVALID KEY
+                       DISPLAY "Account not found: " SEARCH-ACCOUNT-NO
+                       CLOSE USER-FILE
+                       EXIT PARAGRAPH
+               END-READ
+               CLOSE USER-FILE
+
+               COMPUTE WS-OPENING-BALANCE =
+                   USER-BALANCE - WS-TOTAL-DELTA
+               MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE
+
+               MOVE 'N' TO WS-EOF-FLAG
+               MOVE 'N' TO PASSBOOK-DISPLAYED
+               OPEN INPUT TRANSACTION-FILE
+
+               PERFORM UNTIL EOF
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           IF (TR-ACC-NO = SEARCH-ACCOUNT-NO OR
+                               TR-RECEIVER-NO = SEARCH-ACCOUNT-NO)
+                              AND TR-DATE >= WS-FROM-DATE
+                              AND TR-DATE <= WS-TO-DATE
+                               PERFORM DISPLAY-PASSBOOK-HEADER
+                               PERFORM COMPUTE-DELTA
+                               ADD WS-DELTA TO WS-RUNNING-BALANCE
+                               PERFORM DISPLAY-PASSBOOK-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+
+               IF PASSBOOK-DISPLAYED = 'Y'
+                   DISPLAY "+------------------------------------------"
+                           "---------------------+"
+                   DISPLAY "Passbook statement complete. Closing "
+                           "balance: " WS-RUNNING-BALANCE
+               ELSE
+                   DISPLAY "Transaction is not found for this "
+                           "account: " SEARCH-ACCOUNT-NO
+               END-IF.
+
+           COMPUTE-DELTA.
+               MOVE TR-AMOUNT TO BALANCE
+               COMPUTE BALANCE = BALANCE + (TR-DECIMAL / 100)
+               IF TR-ACC-NO = SEARCH-ACCOUNT-NO
+                   EVALUATE TR-TYPE
+                       WHEN 1 COMPUTE WS-DELTA = BALANCE
+                       WHEN 2 COMPUTE WS-DELTA = BALANCE * -1
+                       WHEN 3 COMPUTE WS-DELTA = BALANCE * -1
+                       WHEN 4
+                           EVALUATE TRUE
+                               WHEN TR-RECEIVER-NO = 0
+                                   COMPUTE WS-DELTA = BALANCE * -1
+                               WHEN TR-RECEIVER-NO = TR-ACC-NO
+                                   COMPUTE WS-DELTA = BALANCE
+                               WHEN OTHER
+                                   COMPUTE WS-DELTA = BALANCE
+                           END-EVALUATE
+                       WHEN 5 COMPUTE WS-DELTA = BALANCE
+                       WHEN 6 COMPUTE WS-DELTA = BALANCE * -1
+                       WHEN OTHER COMPUTE WS-DELTA = 0
+                   END-EVALUATE
+               ELSE
+      *> SEARCH-ACCOUNT-NO is on the receiving side (TR-RECEIVER-NO):
+      *> a transfer credits it, a transfer-reversal debits it back.
+                   EVALUATE TR-TYPE
+                       WHEN 3 COMPUTE WS-DELTA = BALANCE
+                       WHEN 4 COMPUTE WS-DELTA = BALANCE * -1
+                       WHEN OTHER COMPUTE WS-DELTA = 0
+                   END-EVALUATE
+               END-IF.
+
+           DISPLAY-PASSBOOK-HEADER.
+               IF PASSBOOK-DISPLAYED = 'N'
+                   DISPLAY " "
+                   DISPLAY "+--------------------------------------"
+                           "-------------------------+"
+                   DISPLAY "|          PASSBOOK STATEMENT FOR "
+                           "ACCOUNT " SEARCH-ACCOUNT-NO "          |"
+                   DISPLAY "+--------------------------------------"
+                           "-------------------------+"
+                   DISPLAY "|    DATE    |   TYPE    |    AMOUNT   "
+                           "  |   RUNNING BALANCE   |"
+                   DISPLAY "+--------------------------------------"
+                           "-------------------------+"
+                   MOVE 'Y' TO PASSBOOK-DISPLAYED
+               END-IF.
+
+           DISPLAY-PASSBOOK-LINE.
+               EVALUATE TR-TYPE
+                   WHEN 1 MOVE "DEPOSIT " TO T-TYPE
+                   WHEN 2 MOVE "WITHDRAW" TO T-TYPE
+                   WHEN 3 MOVE "TRANSFER" TO T-TYPE
+                   WHEN 4 MOVE "REVERSAL" TO T-TYPE
+                   WHEN 5 MOVE "INTEREST" TO T-TYPE
+                   WHEN 6 MOVE "FEE     " TO T-TYPE
+                   WHEN OTHER MOVE "UNKNOWN " TO T-TYPE
+               END-EVALUATE
+
+               MOVE TR-DATE(1:4) TO TR-YEAR
+               MOVE TR-DATE(5:2) TO TR-MONTH
+               MOVE TR-DATE(7:2) TO TR-DAY
+               MOVE WS-RUNNING-BALANCE TO DISPLAY-RUNNING
+
+               DISPLAY "| " TR-YEAR "-" TR-MONTH "-" TR-DAY " | "
+                       T-TYPE "  | " WS-DELTA "  | "
+                       DISPLAY-RUNNING "  |".
+
            DISPLAY-HEADER.
            IF HEADER-DISPLAYED = 'N'
                DISPLAY "+=============================================="
@@ -113,6 +295,12 @@
                    MOVE "WITHDRAW " TO T-TYPE
                WHEN 3
                    MOVE "TRANSFER " TO T-TYPE
+               WHEN 4
+                   MOVE "REVERSAL " TO T-TYPE
+               WHEN 5
+                   MOVE "INTEREST " TO T-TYPE
+               WHEN 6
+                   MOVE "FEE      " TO T-TYPE
                WHEN OTHER
                    MOVE "UNKNOWN  " TO T-TYPE
            END-EVALUATE
