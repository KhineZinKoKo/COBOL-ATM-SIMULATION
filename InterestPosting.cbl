@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestPosting.
+
+      ******************************************************************
+      * Month-end batch job: applies interest to every USERS.DAT
+      * account based on USER-ACC-TYPE and posts the interest as a
+      * TR-TYPE 5 ("interest") transaction on TRANSACTIONS.dat.
+      * TR-TYPE 4 is reserved for admin-initiated reversals.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ACC-NO
+               FILE STATUS IS USERS-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-STATUS.
+
+           SELECT TRAN-CONTROL-FILE ASSIGN TO "TRANCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD USERS-FILE.
+           COPY "USER-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD TRAN-CONTROL-FILE.
+           COPY "TRAN-CONTROL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USERS-STATUS          PIC XX.
+       01 TRANS-STATUS          PIC XX.
+       01 CTL-STATUS            PIC XX.
+       01 WS-OPERATOR-ID        PIC X(20) VALUE "SYSTEM".
+       01 WS-EOF                PIC X VALUE 'N'.
+           88 END-OF-USERS      VALUE 'Y'.
+
+       01 WS-RANDOM              USAGE COMP-1 VALUE 0.
+       01 UNIQUE-ID               PIC 9(8).
+       01 UNIQUE-FOUND            PIC X VALUE 'N'.
+       01 LAST-TRANSACTION-ID     PIC 9(5) VALUE ZEROS.
+       01 WS-TODAY                PIC 9(8).
+       01 WS-DATE                 PIC X(10).
+       01 WS-TIME                 PIC 9(8).
+       01 WS-CUR-TIME              PIC X(6).
+
+       01 WS-INTEREST-RATE        PIC 9V9999.
+       01 WS-INTEREST-AMOUNT      PIC 9(15)V99.
+       01 FORMAT-BALANCE          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.ZZ.
+       01 WS-ACCOUNTS-PROCESSED   PIC 9(6) VALUE 0.
+       01 WS-TOTAL-INTEREST       PIC 9(15)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "============================================"
+           DISPLAY "      MONTH-END INTEREST POSTING BATCH"
+           DISPLAY "============================================"
+
+           OPEN I-O USERS-FILE
+           IF USERS-STATUS NOT = "00"
+               DISPLAY "Error opening USERS.DAT. Status: " USERS-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 0 TO USER-ACC-NO
+           START USERS-FILE KEY IS >= USER-ACC-NO
+               INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START
+
+           PERFORM UNTIL END-OF-USERS
+               READ USERS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM APPLY-INTEREST
+               END-READ
+           END-PERFORM
+
+           CLOSE USERS-FILE
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "Accounts processed : " WS-ACCOUNTS-PROCESSED
+           MOVE WS-TOTAL-INTEREST TO FORMAT-BALANCE
+           DISPLAY "Total interest paid: " FORMAT-BALANCE
+           DISPLAY "============================================"
+           GOBACK.
+
+       APPLY-INTEREST.
+           EVALUATE FUNCTION UPPER-CASE(USER-ACC-TYPE)
+               WHEN "SAVINGS"
+                   MOVE 0.0050 TO WS-INTEREST-RATE
+               WHEN "SPECIAL"
+                   MOVE 0.0025 TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE 0 TO WS-INTEREST-RATE
+           END-EVALUATE
+
+           IF WS-INTEREST-RATE > 0 AND USER-STATUS = "ACTIVE"
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   USER-BALANCE * WS-INTEREST-RATE
+
+               IF WS-INTEREST-AMOUNT > 0
+                   ADD WS-INTEREST-AMOUNT TO USER-BALANCE
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           DISPLAY "[ERROR]: Failed to post interest: "
+                               USER-ACC-NO
+                   END-REWRITE
+
+                   PERFORM WRITE-INTEREST-TRANSACTION
+
+                   ADD 1 TO WS-ACCOUNTS-PROCESSED
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+               END-IF
+           END-IF.
+
+       GENERATE-RANDOM.
+           COMPUTE WS-RANDOM = FUNCTION RANDOM
+           COMPUTE UNIQUE-ID = (WS-RANDOM * 89999999) + 10000000.
+
+       WRITE-INTEREST-TRANSACTION.
+           ACCEPT WS-TODAY FROM DATE
+           ACCEPT WS-CUR-TIME FROM TIME
+
+           OPEN I-O TRANSACTION-FILE
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "Error opening TRANSACTIONS.dat. Status: "
+                   TRANS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO UNIQUE-FOUND
+           PERFORM UNTIL UNIQUE-FOUND = 'Y'
+               PERFORM GENERATE-RANDOM
+               MOVE UNIQUE-ID TO TRANSACTION-CDE
+
+               START TRANSACTION-FILE KEY IS = TRANSACTION-CDE
+                   INVALID KEY
+                       MOVE 'Y' TO UNIQUE-FOUND
+                   NOT INVALID KEY
+                       PERFORM GENERATE-RANDOM
+               END-START
+           END-PERFORM
+
+           PERFORM GET-NEXT-TRANSACTION-ID
+
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-TODAY
+
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-TIME(1:2) DELIMITED BY SIZE
+                  WS-TIME(3:2) DELIMITED BY SIZE
+                  WS-TIME(5:2) DELIMITED BY SIZE
+                  INTO WS-CUR-TIME
+
+           MOVE UNIQUE-ID           TO TRANSACTION-CDE
+           MOVE LAST-TRANSACTION-ID TO TRANSACTION-ID
+           MOVE USER-ACC-NO         TO TR-ACC-NO
+           MOVE 0                   TO TR-RECEIVER-NO
+           MOVE 5                   TO TR-TYPE     *> 5 = Interest
+           MOVE WS-TODAY            TO TR-DATE
+           MOVE WS-CUR-TIME         TO TR-TIME
+           MOVE WS-OPERATOR-ID      TO TR-OPERATOR-ID
+           COMPUTE TR-AMOUNT =
+               FUNCTION INTEGER-PART(WS-INTEREST-AMOUNT)
+           COMPUTE TR-DECIMAL =
+               FUNCTION MOD(WS-INTEREST-AMOUNT * 100, 100)
+
+           WRITE TRANSACTION-RECORD INVALID KEY
+               DISPLAY "[ERROR]: Writing interest transaction failed."
+           END-WRITE
+
+           CLOSE TRANSACTION-FILE.
+
+       GET-NEXT-TRANSACTION-ID.
+           OPEN I-O TRAN-CONTROL-FILE
+           IF CTL-STATUS = "35"
+               OPEN OUTPUT TRAN-CONTROL-FILE
+               CLOSE TRAN-CONTROL-FILE
+               OPEN I-O TRAN-CONTROL-FILE
+           END-IF
+
+           MOVE 1 TO CTL-KEY
+           READ TRAN-CONTROL-FILE KEY IS CTL-KEY
+               INVALID KEY
+                   MOVE 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE 1 TO LAST-TRANSACTION-ID
+                   WRITE TRAN-CONTROL-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO CTL-LAST-TRANSACTION-ID
+                   MOVE CTL-LAST-TRANSACTION-ID TO LAST-TRANSACTION-ID
+                   REWRITE TRAN-CONTROL-RECORD
+           END-READ
+
+           CLOSE TRAN-CONTROL-FILE.
+
+       END PROGRAM InterestPosting.
