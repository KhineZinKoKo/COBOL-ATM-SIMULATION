@@ -6,35 +6,66 @@
        FILE-CONTROL.
            SELECT USERS-FILE ASSIGN TO "USERS.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS USER-ACC-NO
                FILE STATUS IS USERS-STATUS.
 
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRANSACTION-ID
+               ALTERNATE RECORD KEY IS TRANSACTION-CDE
+               ALTERNATE RECORD KEY IS TR-ACC-NO
+                   WITH DUPLICATES
+               FILE STATUS IS TRANS-DASH-STATUS.
+
+           SELECT PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMS-STATUS.
+
+           SELECT ADMINS-FILE ASSIGN TO "ADMINS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADMIN-USERNAME
+               FILE STATUS IS ADMINS-STATUS.
+
+           SELECT DECLINED-FILE ASSIGN TO "DECLINEDTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECLINED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD PARAMS-FILE.
+       01 PARAM-LINE                PIC X(80).
+
        FD USERS-FILE.
-       01 USER-RECORD.
-           05 USER-ACC-NO     PIC 9(16).
-           05 USER-NAME       PIC X(25).
-           05 USER-NRC        PIC X(20).
-           05 USER-ACC-TYPE   PIC X(10).
-           05 USER-BALANCE    PIC 9(15)V99.
-           05 USER-PIN        PIC 9(4).
-           05 USER-STATUS     PIC X(8).
-           05 USER-REG-DATE   PIC X(10).
+           COPY "USER-RECORD.cpy".
+
+       FD ADMINS-FILE.
+           COPY "ADMIN-RECORD.cpy".
+
+       FD TRANSACTION-FILE.
+           COPY "TRANSACTION-RECORD.cpy".
+
+       FD DECLINED-FILE.
+       01 DECLINED-LINE             PIC X(120).
 
        WORKING-STORAGE SECTION.
        01 WS-USER-ID                PIC 9(16).
+       01 WS-OPERATOR-ID            PIC X(20).
        01 MAIN-CHOICE               PIC 9.
        01 EXIT-FLAG                 PIC X VALUE 'N'.
-       01 ADMIN-CHOICE              PIC 9.
+       01 ADMIN-CHOICE              PIC 99.
        01 USER-CHOICE               PIC 9.
        01 TEMP                      PIC X(20).
-       01 ADMIN-USERNAME            PIC X(20).
-       01 ADMIN-PASSWORD            PIC X(20).
        01 VALID-LOGIN               PIC X VALUE 'N'.
-       01 STORED-ADMIN-USERNAME     PIC X(20) VALUE "admin".
-       01 STORED-ADMIN-PASSWORD     PIC X(20) VALUE "1234".
+       01 WS-PIN-FORCE              PIC X VALUE 'N'.
+       01 DEFAULT-ADMIN-USERNAME    PIC X(20) VALUE "admin".
+       01 DEFAULT-ADMIN-PASSWORD    PIC X(20) VALUE "1234".
+       01 ADMINS-STATUS             PIC XX.
+       01 WS-ADMIN-USERNAME-INPUT   PIC X(20).
+       01 WS-ADMIN-PASSWORD-INPUT   PIC X(20).
+       01 WS-ADMIN-ROLE             PIC X(10).
        01 USERS-STATUS              PIC XX.
        01 USER-ID-INPUT             PIC 9(16).
        01 USER-PIN-INPUT            PIC 9(4).
@@ -44,18 +75,52 @@
        01 AMOUNTS                   PIC S9(15)V99.
        01 FORMAT-BALANCE            PIC $ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.ZZ.
        01 RECEIVER-ID               PIC 9(16).
+       01 WS-XFER-MODE              PIC 9.
+       01 WS-XFER-CONFIRMED         PIC X VALUE 'N'.
+       01 WS-RECEIVER-NAME          PIC X(25).
+       01 WS-RECEIVER-FOUND         PIC X VALUE 'N'.
+       01 WS-HOLD-RECORD            PIC X(269).
+
+       01 WS-COMPUTED-HASH          PIC 9(10).
+
+       01 PARAMS-STATUS             PIC XX.
+       01 WS-MIN-DEPOSIT            PIC 9(15)V99 VALUE 5000.
+       01 WS-MAX-PIN-ATTEMPTS       PIC 9(2) VALUE 3.
+       01 WS-PARAM-NAME             PIC X(20).
+       01 WS-PARAM-VALUE            PIC X(20).
+       01 WS-LAST-TRIED-ACC         PIC 9(16) VALUE 0.
+       01 WS-FAILED-ATTEMPTS        PIC 9(2) VALUE 0.
+       01 WS-LOGIN-ABORT            PIC X VALUE 'N'.
+       01 DECLINED-STATUS           PIC XX.
+       01 WS-DECLINE-DATE           PIC 9(8).
+       01 WS-DECLINE-TIME           PIC 9(6).
+       01 WS-DECLINE-REASON         PIC X(40).
+
+       01 TRANS-DASH-STATUS         PIC XX.
+       01 WS-DASH-EOF               PIC X VALUE 'N'.
+       01 WS-DASH-DATE              PIC X(10).
+       01 WS-DASH-TODAY             PIC 9(8).
+       01 WS-DASH-AMT               PIC 9(15)V99.
+       01 WS-DASH-DEPOSITS          PIC 9(15)V99 VALUE 0.
+       01 WS-DASH-WITHDRAWALS       PIC 9(15)V99 VALUE 0.
+       01 WS-DASH-TRANSFERS         PIC 9(15)V99 VALUE 0.
+       01 WS-DASH-ACTIVE            PIC 9(5) VALUE 0.
+       01 WS-DASH-INACTIVE          PIC 9(5) VALUE 0.
+       01 WS-DASH-LOCKED            PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY X'1B' & "[34m"
+           PERFORM READ-PARAMS
            PERFORM UNTIL EXIT-FLAG = 'Y'
                DISPLAY "=============================="
                DISPLAY "     MAIN MENU"
                DISPLAY "=============================="
                DISPLAY "1. Admin"
                DISPLAY "2. User"
-               DISPLAY "3. Exit"
-               DISPLAY "Enter your choice (1-3): "
+               DISPLAY "3. Forgot PIN"
+               DISPLAY "4. Exit"
+               DISPLAY "Enter your choice (1-4): "
                ACCEPT MAIN-CHOICE
 
                EVALUATE MAIN-CHOICE
@@ -70,12 +135,21 @@
                    WHEN 2
                        PERFORM USER-LOGIN
                        IF VALID-LOGIN = 'Y'
+                           PERFORM UNTIL WS-PIN-FORCE NOT = 'Y'
+                               DISPLAY "You must change your default "
+                                   "PIN before continuing."
+                               CALL 'ChangePin' USING WS-USER-ID
+                               PERFORM REFRESH-PIN-FORCE-STATUS
+                           END-PERFORM
                            PERFORM USER-MENU
                        ELSE
                            DISPLAY "Returning to main menu..."
                        END-IF
 
                    WHEN 3
+                       CALL 'ForgotPin'
+
+                   WHEN 4
                        MOVE 'Y' TO EXIT-FLAG
 
                    WHEN OTHER
@@ -87,60 +161,178 @@
 
            STOP RUN.
 
+       READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF PARAMS-STATUS = "00"
+               PERFORM UNTIL PARAMS-STATUS NOT = "00"
+                   READ PARAMS-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           UNSTRING PARAM-LINE DELIMITED BY ","
+                               INTO WS-PARAM-NAME WS-PARAM-VALUE
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "MINDEPOSIT"
+                               COMPUTE WS-MIN-DEPOSIT =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "MAXPINATTEMPTS"
+                               COMPUTE WS-MAX-PIN-ATTEMPTS =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMS-FILE
+           END-IF.
+
+       WRITE-DECLINED.
+           ACCEPT WS-DASH-DATE FROM DATE
+           STRING "20" WS-DASH-DATE(1:2) DELIMITED BY SIZE
+                  WS-DASH-DATE(3:2) DELIMITED BY SIZE
+                  WS-DASH-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-DECLINE-DATE
+           ACCEPT WS-DECLINE-TIME FROM TIME
+           OPEN EXTEND DECLINED-FILE
+           STRING
+               WS-DECLINE-DATE DELIMITED BY SIZE
+               WS-DECLINE-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-ID-INPUT DELIMITED BY SIZE
+               ",LOGIN," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DECLINE-REASON) DELIMITED BY SIZE
+               INTO DECLINED-LINE
+           END-STRING
+           WRITE DECLINED-LINE
+           CLOSE DECLINED-FILE.
+
        ADMIN-LOGIN.
            MOVE 'N' TO VALID-LOGIN
            DISPLAY "############################################"
            DISPLAY "         ADMIN LOGIN REQUIRED"
            DISPLAY "############################################"
+
+           OPEN I-O ADMINS-FILE
+           IF ADMINS-STATUS = "35"
+               OPEN OUTPUT ADMINS-FILE
+               CLOSE ADMINS-FILE
+               OPEN I-O ADMINS-FILE
+               MOVE DEFAULT-ADMIN-USERNAME TO ADMIN-USERNAME
+               MOVE DEFAULT-ADMIN-PASSWORD TO ADMIN-PASSWORD
+               MOVE "SUPERVISOR" TO ADMIN-ROLE
+               WRITE ADMIN-RECORD
+           END-IF
+
            DISPLAY "Enter Admin Username: "
-           ACCEPT ADMIN-USERNAME
+           ACCEPT WS-ADMIN-USERNAME-INPUT
            DISPLAY "Enter Admin Password: "
-           ACCEPT ADMIN-PASSWORD
-
-           IF FUNCTION TRIM(ADMIN-USERNAME) =
-              FUNCTION TRIM(STORED-ADMIN-USERNAME)
-              AND FUNCTION TRIM(ADMIN-PASSWORD) =
-              FUNCTION TRIM(STORED-ADMIN-PASSWORD)
-               MOVE 'Y' TO VALID-LOGIN
-               DISPLAY "Login successful. Access granted."
-           ELSE
-               DISPLAY "Invalid username or password."
-           END-IF.
+           ACCEPT WS-ADMIN-PASSWORD-INPUT
+
+           MOVE WS-ADMIN-USERNAME-INPUT TO ADMIN-USERNAME
+           READ ADMINS-FILE KEY IS ADMIN-USERNAME
+               INVALID KEY
+                   DISPLAY "Invalid username or password."
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(ADMIN-PASSWORD) =
+                      FUNCTION TRIM(WS-ADMIN-PASSWORD-INPUT)
+                       MOVE 'Y' TO VALID-LOGIN
+                       MOVE ADMIN-ROLE TO WS-ADMIN-ROLE
+                       MOVE ADMIN-USERNAME TO WS-OPERATOR-ID
+                       DISPLAY "Login successful. Access granted."
+                   ELSE
+                       DISPLAY "Invalid username or password."
+                   END-IF
+           END-READ
+
+           CLOSE ADMINS-FILE.
 
        USER-LOGIN.
            MOVE 'N' TO VALID-LOGIN
-           OPEN INPUT USERS-FILE
+           MOVE 'N' TO WS-LOGIN-ABORT
+           MOVE 0 TO WS-LAST-TRIED-ACC
+           MOVE 0 TO WS-FAILED-ATTEMPTS
+           OPEN I-O USERS-FILE
 
-           PERFORM UNTIL VALID-LOGIN = 'Y'
+           PERFORM UNTIL VALID-LOGIN = 'Y' OR WS-LOGIN-ABORT = 'Y'
                DISPLAY "---------- User Login ----------"
                DISPLAY "Enter User ID: "
                ACCEPT USER-ID-INPUT
                DISPLAY "Enter PIN: "
                ACCEPT USER-PIN-INPUT
 
+               IF USER-ID-INPUT NOT = WS-LAST-TRIED-ACC
+                   MOVE 0 TO WS-FAILED-ATTEMPTS
+                   MOVE USER-ID-INPUT TO WS-LAST-TRIED-ACC
+               END-IF
+
                MOVE USER-ID-INPUT TO USER-ACC-NO
 
                READ USERS-FILE KEY IS USER-ACC-NO
                    INVALID KEY
                        DISPLAY "Login failed: User not found."
+                       MOVE "Login declined - user not found" TO
+                           WS-DECLINE-REASON
+                       PERFORM WRITE-DECLINED
                    NOT INVALID KEY
-                       IF USER-PIN = USER-PIN-INPUT
-                           MOVE 'Y' TO VALID-LOGIN
-                           MOVE USER-ID-INPUT TO SESSION-USER-ID
-                           MOVE USER-ID-INPUT TO WS-USER-ID
-                           DISPLAY "Login successful!"
+                       IF USER-STATUS = "LOCKED"
+                           DISPLAY "Account is locked. See an admin "
+                               "to unlock it."
+                           MOVE 'Y' TO WS-LOGIN-ABORT
+                           MOVE "Login declined - account locked" TO
+                               WS-DECLINE-REASON
+                           PERFORM WRITE-DECLINED
                        ELSE
-                           DISPLAY "Login failed: Incorrect PIN."
+                           COMPUTE WS-COMPUTED-HASH =
+                               FUNCTION MOD(
+                                 (USER-PIN-INPUT * 7919) +
+                                 (USER-PIN-SALT * 104729), 9999999999)
+                           IF WS-COMPUTED-HASH = USER-PIN-HASH
+                               MOVE 'Y' TO VALID-LOGIN
+                               MOVE USER-ID-INPUT TO SESSION-USER-ID
+                               MOVE USER-ID-INPUT TO WS-USER-ID
+                               MOVE USER-ID-INPUT TO WS-OPERATOR-ID
+                               MOVE USER-PIN-FORCE TO WS-PIN-FORCE
+                               MOVE 0 TO WS-FAILED-ATTEMPTS
+                               DISPLAY "Login successful!"
+                           ELSE
+                               ADD 1 TO WS-FAILED-ATTEMPTS
+                               IF WS-FAILED-ATTEMPTS >=
+                                  WS-MAX-PIN-ATTEMPTS
+                                   MOVE "LOCKED" TO USER-STATUS
+                                   REWRITE USER-RECORD
+                                   DISPLAY "Too many incorrect PIN "
+                                       "attempts. Account locked."
+                                   MOVE 'Y' TO WS-LOGIN-ABORT
+                                   MOVE "Login declined - too many "
+                                       TO WS-DECLINE-REASON
+                                   PERFORM WRITE-DECLINED
+                               ELSE
+                                   DISPLAY "Login failed: Incorrect "
+                                       "PIN."
+                                   MOVE "Login declined - incorrect "
+                                       TO WS-DECLINE-REASON
+                                   PERFORM WRITE-DECLINED
+                               END-IF
+                           END-IF
                        END-IF
                END-READ
 
            END-PERFORM
            CLOSE USERS-FILE.
 
+       REFRESH-PIN-FORCE-STATUS.
+           MOVE WS-USER-ID TO USER-ACC-NO
+           OPEN INPUT USERS-FILE
+           READ USERS-FILE KEY IS USER-ACC-NO
+               NOT INVALID KEY
+                   MOVE USER-PIN-FORCE TO WS-PIN-FORCE
+           END-READ
+           CLOSE USERS-FILE.
+
        ADMIN-MENU.
            MOVE 0 TO ADMIN-CHOICE
+           PERFORM DISPLAY-ADMIN-DASHBOARD
 
-           PERFORM UNTIL ADMIN-CHOICE = 8
+           PERFORM UNTIL ADMIN-CHOICE = 0
                DISPLAY "############################################"
                DISPLAY "           WELCOME TO COBOL ATM"
                DISPLAY "############################################"
@@ -154,9 +346,14 @@
                DISPLAY "5. View User Transaction History"
                DISPLAY "6. Generate transaction reports (daily/monthly)"
                DISPLAY "7. Reset User PIN"
-               DISPLAY "8. Logout"
+               DISPLAY "8. Run Month-End Interest Posting"
+               DISPLAY "9. Update Customer Contact Details"
+               DISPLAY "10. Transaction Code Lookup"
+               DISPLAY "11. Run Scheduled Transfers Batch"
+               DISPLAY "12. Reverse a Transaction"
+               DISPLAY "0. Logout"
                DISPLAY "############################################"
-               DISPLAY "ENTER YOUR CHOICE (1-8)"
+               DISPLAY "ENTER YOUR CHOICE (0-12)"
                ACCEPT ADMIN-CHOICE
                DISPLAY "############################################"
 
@@ -166,27 +363,144 @@
                    WHEN 2
                        CALL "View" USING TEMP ADMIN-CHOICE
                    WHEN 3
-                       CALL "UpdateStatus" USING TEMP ADMIN-CHOICE
+                       CALL "UpdateStatus"
+                       USING TEMP ADMIN-CHOICE WS-OPERATOR-ID
                    WHEN 4
-                       CALL "DeleteAcc" USING TEMP ADMIN-CHOICE
+                       IF FUNCTION TRIM(WS-ADMIN-ROLE) = "SUPERVISOR"
+                           CALL "DeleteAcc"
+                           USING TEMP ADMIN-CHOICE WS-OPERATOR-ID
+                       ELSE
+                           DISPLAY "Access denied: this action "
+                               "requires the supervisor role."
+                       END-IF
                    WHEN 5
                        CALL "Main_ATM" USING TEMP ADMIN-CHOICE
                    WHEN 6
                        CALL "Monthly_Daily_Report"
                        USING TEMP ADMIN-CHOICE
                    WHEN 7
-                       CALL "ResetPIN" USING TEMP ADMIN-CHOICE
+                       IF FUNCTION TRIM(WS-ADMIN-ROLE) = "SUPERVISOR"
+                           CALL "ResetPIN"
+                           USING TEMP ADMIN-CHOICE WS-OPERATOR-ID
+                       ELSE
+                           DISPLAY "Access denied: this action "
+                               "requires the supervisor role."
+                       END-IF
                    WHEN 8
+                       CALL "InterestPosting"
+                   WHEN 9
+                       CALL "UpdateContact"
+                       USING TEMP ADMIN-CHOICE WS-OPERATOR-ID
+                   WHEN 10
+                       CALL "TransactionLookup" USING TEMP ADMIN-CHOICE
+                   WHEN 11
+                       CALL "ScheduledTransferBatch"
+                   WHEN 12
+                       IF FUNCTION TRIM(WS-ADMIN-ROLE) = "SUPERVISOR"
+                           CALL "ReverseTransaction"
+                           USING TEMP ADMIN-CHOICE WS-OPERATOR-ID
+                       ELSE
+                           DISPLAY "Access denied: this action "
+                               "requires the supervisor role."
+                       END-IF
+                   WHEN 0
                        DISPLAY "Logging out from admin menu..."
                    WHEN OTHER
                        DISPLAY "Invalid choice, try again."
                END-EVALUATE
            END-PERFORM.
 
+       DISPLAY-ADMIN-DASHBOARD.
+           MOVE 0 TO WS-DASH-DEPOSITS
+           MOVE 0 TO WS-DASH-WITHDRAWALS
+           MOVE 0 TO WS-DASH-TRANSFERS
+           MOVE 0 TO WS-DASH-ACTIVE
+           MOVE 0 TO WS-DASH-INACTIVE
+           MOVE 0 TO WS-DASH-LOCKED
+
+           ACCEPT WS-DASH-DATE FROM DATE
+           STRING "20" WS-DASH-DATE(1:2) DELIMITED BY SIZE
+                  WS-DASH-DATE(3:2) DELIMITED BY SIZE
+                  WS-DASH-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-DASH-TODAY
+
+           MOVE 'N' TO WS-DASH-EOF
+           OPEN INPUT TRANSACTION-FILE
+           IF TRANS-DASH-STATUS = "00"
+               MOVE 0 TO TRANSACTION-ID
+               START TRANSACTION-FILE KEY IS NOT LESS THAN
+                   TRANSACTION-ID
+                   INVALID KEY MOVE 'Y' TO WS-DASH-EOF
+               END-START
+
+               PERFORM UNTIL WS-DASH-EOF = 'Y'
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-DASH-EOF
+                       NOT AT END
+                           IF TR-DATE = WS-DASH-TODAY
+                               COMPUTE WS-DASH-AMT =
+                                   TR-AMOUNT + (TR-DECIMAL / 100)
+                               EVALUATE TR-TYPE
+                                   WHEN 1
+                                       ADD WS-DASH-AMT TO
+                                           WS-DASH-DEPOSITS
+                                   WHEN 2
+                                       ADD WS-DASH-AMT TO
+                                           WS-DASH-WITHDRAWALS
+                                   WHEN 3
+                                       ADD WS-DASH-AMT TO
+                                           WS-DASH-TRANSFERS
+                               END-EVALUATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF
+
+           MOVE 'N' TO WS-DASH-EOF
+           OPEN INPUT USERS-FILE
+           IF USERS-STATUS = "00"
+               MOVE 0 TO USER-ACC-NO
+               START USERS-FILE KEY IS NOT LESS THAN USER-ACC-NO
+                   INVALID KEY MOVE 'Y' TO WS-DASH-EOF
+               END-START
+
+               PERFORM UNTIL WS-DASH-EOF = 'Y'
+                   READ USERS-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-DASH-EOF
+                       NOT AT END
+                           EVALUATE FUNCTION UPPER-CASE(USER-STATUS)
+                               WHEN "ACTIVE"
+                                   ADD 1 TO WS-DASH-ACTIVE
+                               WHEN "INACTIVE"
+                                   ADD 1 TO WS-DASH-INACTIVE
+                               WHEN "LOCKED"
+                                   ADD 1 TO WS-DASH-LOCKED
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE USERS-FILE
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "+-------------- DAILY OPERATIONS SUMMARY ---+"
+           DISPLAY "Today's Date            : " WS-DASH-TODAY
+           MOVE WS-DASH-DEPOSITS TO FORMAT-BALANCE
+           DISPLAY "Total Deposits Today    : " FORMAT-BALANCE
+           MOVE WS-DASH-WITHDRAWALS TO FORMAT-BALANCE
+           DISPLAY "Total Withdrawals Today : " FORMAT-BALANCE
+           MOVE WS-DASH-TRANSFERS TO FORMAT-BALANCE
+           DISPLAY "Total Transfers Today   : " FORMAT-BALANCE
+           DISPLAY "Active Accounts         : " WS-DASH-ACTIVE
+           DISPLAY "Inactive Accounts       : " WS-DASH-INACTIVE
+           DISPLAY "Locked Accounts         : " WS-DASH-LOCKED
+           DISPLAY "+--------------------------------------------+"
+           DISPLAY " ".
+
        USER-MENU.
            MOVE 0 TO USER-CHOICE
 
-           PERFORM UNTIL USER-CHOICE = 7
+           PERFORM UNTIL USER-CHOICE = 0
                DISPLAY "============================================"
                DISPLAY "             WELCOME TO COBOL ATM"
                DISPLAY "============================================"
@@ -198,9 +512,11 @@
                DISPLAY "  4. Transfer Money"
                DISPLAY "  5. Transaction History"
                DISPLAY "  6. Change PIN"
-               DISPLAY "  7. Logout"
+               DISPLAY "  7. Schedule a Recurring Transfer"
+               DISPLAY "  8. Manage Beneficiaries"
+               DISPLAY "  0. Logout"
                DISPLAY "--------------------------------------------"
-               DISPLAY "Please select an option (1-7): "
+               DISPLAY "Please select an option (0-8): "
                DISPLAY "============================================"
                ACCEPT USER-CHOICE
 
@@ -211,22 +527,23 @@
                        CALL 'Balance' USING WS-USER-ID
 
                    WHEN 2
-                       PERFORM UNTIL AMOUNTS >= 5000
+                       PERFORM UNTIL AMOUNTS >= WS-MIN-DEPOSIT
                        MOVE USER-BALANCE TO FORMAT-BALANCE
                        DISPLAY "Your Balance: " FORMAT-BALANCE
                        DISPLAY "Enter the amount to deposit..."
                        ACCEPT AMOUNTS
 
-                       IF AMOUNTS < 5000
-                           DISPLAY "Deposit amount should be greater "
-                           "than 0..."
-                           "than 5000..."
+                       IF AMOUNTS < WS-MIN-DEPOSIT
+                           MOVE WS-MIN-DEPOSIT TO FORMAT-BALANCE
+                           DISPLAY "Deposit amount should be at least "
+                           FORMAT-BALANCE "..."
                        END-IF
                        DISPLAY "======================================="
                        "====="
                        END-PERFORM
                        CALL 'DepositMoney'
                        USING WS-USER-ID AMOUNTS USER-BALANCE
+                       WS-OPERATOR-ID
                        MOVE 0 TO AMOUNTS
 
                    WHEN 3
@@ -244,20 +561,37 @@
                        END-PERFORM
                        CALL 'WithdrawMoney'
                        USING WS-USER-ID AMOUNTS USER-BALANCE
+                       WS-OPERATOR-ID
                        MOVE 0 TO AMOUNTS
 
                    WHEN 4
+                       MOVE 0 TO RECEIVER-ID
+                       DISPLAY "Transfer to a (1) typed account "
+                           "number or (2) saved beneficiary? "
+                       ACCEPT WS-XFER-MODE
+                       IF WS-XFER-MODE = 2
+                           CALL 'Beneficiary'
+                               USING WS-USER-ID 1 RECEIVER-ID
+                       END-IF
+
+                       MOVE 'N' TO WS-XFER-CONFIRMED
+                       PERFORM UNTIL WS-XFER-CONFIRMED = 'Y'
                        PERFORM UNTIL AMOUNTS > 0 AND
-                       RECEIVER-ID NOT EQUAL WS-USER-ID
+                       RECEIVER-ID NOT EQUAL WS-USER-ID AND
+                       RECEIVER-ID NOT EQUAL 0
                        MOVE USER-BALANCE TO FORMAT-BALANCE
                        DISPLAY "Your Balance: " FORMAT-BALANCE
-                       DISPLAY "Enter the account ID for transfer..."
-                       ACCEPT RECEIVER-ID
+                       IF RECEIVER-ID EQUAL 0
+                           DISPLAY "Enter the account ID for transfer"
+                           "..."
+                           ACCEPT RECEIVER-ID
+                       END-IF
                        DISPLAY "Enter the amount to transfer..."
                        ACCEPT AMOUNTS
                        IF RECEIVER-ID EQUAL WS-USER-ID
                            DISPLAY "You cannot transfer to your own "
                            "account..."
+                           MOVE 0 TO RECEIVER-ID
                        END-IF
                        IF AMOUNTS < 1
                            DISPLAY "Transfer amount should be greater "
@@ -266,9 +600,32 @@
                        DISPLAY "======================================="
                        "====="
                        END-PERFORM
+
+                       PERFORM LOOKUP-RECEIVER-NAME
+                       IF WS-RECEIVER-FOUND = 'Y'
+                           MOVE AMOUNTS TO FORMAT-BALANCE
+                           DISPLAY "Transfer " FORMAT-BALANCE " to "
+                               RECEIVER-ID " (" WS-RECEIVER-NAME ")"
+                           DISPLAY "Confirm this transfer? (Y/N): "
+                           ACCEPT WS-XFER-CONFIRMED
+                           MOVE FUNCTION UPPER-CASE(WS-XFER-CONFIRMED)
+                               TO WS-XFER-CONFIRMED
+                           IF WS-XFER-CONFIRMED NOT = 'Y'
+                               DISPLAY "Transfer cancelled."
+                               MOVE 0 TO RECEIVER-ID
+                               MOVE 0 TO AMOUNTS
+                           END-IF
+                       ELSE
+                           DISPLAY "No account found for that number. "
+                               "Please re-enter."
+                           MOVE 0 TO RECEIVER-ID
+                           MOVE 0 TO AMOUNTS
+                       END-IF
+                       END-PERFORM
+
                        CALL 'TransferMoney'
                        USING WS-USER-ID RECEIVER-ID AMOUNTS
-                       USER-BALANCE
+                       USER-BALANCE WS-OPERATOR-ID
                        MOVE 0 TO AMOUNTS
 
                    WHEN 5
@@ -277,12 +634,39 @@
                    WHEN 6
                        CALL 'ChangePin' USING WS-USER-ID
                    WHEN 7
+                       CALL 'ScheduleTransfer'
+                           USING WS-USER-ID WS-OPERATOR-ID
+                   WHEN 8
+                       MOVE 0 TO WS-XFER-MODE
+                       CALL 'Beneficiary'
+                           USING WS-USER-ID WS-XFER-MODE RECEIVER-ID
+                   WHEN 0
                        DISPLAY "Log out..."
 
                    WHEN OTHER
-                       DISPLAY "Invalid. Please enter number between 1 "
-                       "to 6"
+                       DISPLAY "Invalid. Please enter number between 0 "
+                       "and 8"
                END-EVALUATE
            END-PERFORM.
 
+       LOOKUP-RECEIVER-NAME.
+           MOVE 'N' TO WS-RECEIVER-FOUND
+           MOVE SPACES TO WS-RECEIVER-NAME
+           MOVE USER-RECORD TO WS-HOLD-RECORD
+
+           OPEN INPUT USERS-FILE
+           IF USERS-STATUS = "00"
+               MOVE RECEIVER-ID TO USER-ACC-NO
+               READ USERS-FILE KEY IS USER-ACC-NO
+                   INVALID KEY
+                       MOVE 'N' TO WS-RECEIVER-FOUND
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-RECEIVER-FOUND
+                       MOVE USER-NAME TO WS-RECEIVER-NAME
+               END-READ
+               CLOSE USERS-FILE
+           END-IF
+
+           MOVE WS-HOLD-RECORD TO USER-RECORD.
+
        END PROGRAM Main_Reg.
