@@ -8,20 +8,20 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STATUS.
 
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE            PIC X(120).
+
        FD  USER-FILE.
-       01  USER-RECORD.
-           05 USER-ACC-NO     PIC 9(16).
-           05 USER-NAME       PIC X(25).
-           05 USER-NRC        PIC X(20).
-           05 USER-ACC-TYPE   PIC X(10).
-           05 USER-BALANCE    PIC 9(15)V99.
-           05 USER-PIN        PIC 9(4).
-           05 USER-STATUS     PIC X(8).
-           05 USER-REG-DATE   PIC X(10).
+           COPY "USER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01  ACCNO             PIC 9(16).
@@ -32,11 +32,18 @@
        01  WS-AGAIN          PIC X VALUE 'Y'.
        01  WS-STATUS-CLEAN PIC X(8).
        01  CHOICE PIC 9(1).
+       01  AUDIT-STATUS      PIC XX.
+       01  OLD-STATUS        PIC X(8).
+       01  WS-AUDIT-DATE     PIC 9(8).
+       01  WS-AUDIT-TIME     PIC 9(6).
+       01  WS-REASON         PIC X(40).
+       01  WS-DATE           PIC X(10).
 
        LINKAGE SECTION.
        01 TEMP PIC 9.
-       01 ADMIN-CHOICE    PIC 9.
-       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE.
+       01 ADMIN-CHOICE    PIC 99.
+       01 LNK-OPERATOR-ID PIC X(20).
+       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE, LNK-OPERATOR-ID.
        MAIN-PROCEDURE.
 
            IF ADMIN-CHOICE = 3
@@ -64,6 +71,12 @@
                DISPLAY "-----------------------------------------------"
            "----------------"
            NOT INVALID KEY
+               IF FILE-STATUS = "51"
+               DISPLAY "Account is locked by another transaction. "
+               "Try again shortly."
+               DISPLAY "-----------------------------------------------"
+           "----------------"
+               ELSE
                DISPLAY "==============================================="
            "================="
                DISPLAY "             Update User Account Information "
@@ -71,6 +84,7 @@
            "================="
                DISPLAY "Account NO      : " USER-ACC-NO
 
+               MOVE USER-STATUS TO OLD-STATUS
                PERFORM ACCEPT-INPUT
 
 
@@ -89,6 +103,10 @@
                END-EVALUATE
                MOVE NEW-STATUS TO USER-STATUS
                DISPLAY "-----------------------------------------------"
+           "----------------"
+               DISPLAY "Enter reason for this status change: "
+               ACCEPT WS-REASON
+               DISPLAY "-----------------------------------------------"
            "----------------"
                DISPLAY "Are you sure you want to update the status "
                "of this account? (Y/N) "
@@ -103,12 +121,14 @@
                           DISPLAY "Account status updated successfully!"
                           DISPLAY "------------------------------------"
            "---------------------------"
+                          PERFORM WRITE-AUDIT-LOG
                    END-REWRITE
                ELSE
                    DISPLAY "Account status update cancelled by admin."
                    DISPLAY "------------------------------------"
            "---------------------------"
                END-IF
+               END-IF
            END-READ
 
                DISPLAY "Do you want to update the status of another "
@@ -131,4 +151,30 @@
                DISPLAY "Enter New Status ("
                "1.Active 2.Inactive 3.Locked):"
                ACCEPT CHOICE.
+
+               WRITE-AUDIT-LOG.
+               ACCEPT WS-DATE FROM DATE
+               STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                      WS-DATE(3:2) DELIMITED BY SIZE
+                      WS-DATE(5:2) DELIMITED BY SIZE
+                      INTO WS-AUDIT-DATE
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               OPEN EXTEND AUDIT-FILE
+               STRING
+                   WS-AUDIT-DATE DELIMITED BY SIZE
+                   WS-AUDIT-TIME DELIMITED BY SIZE
+                   ",STATUS_CHANGE," DELIMITED BY SIZE
+                   USER-ACC-NO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   OLD-STATUS DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NEW-STATUS DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-REASON) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(LNK-OPERATOR-ID) DELIMITED BY SIZE
+                   INTO AUDIT-LINE
+               END-STRING
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE.
        END PROGRAM UpdateStatus.
