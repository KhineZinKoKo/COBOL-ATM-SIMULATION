@@ -14,7 +14,7 @@
        01 Check PIC A VALUE 'Y'.
        LINKAGE SECTION.
        01 Temp PIC 9.
-       01 ADMIN-CHOICE PIC 9.
+       01 ADMIN-CHOICE PIC 99.
        PROCEDURE DIVISION USING TEMP,ADMIN-CHOICE.
        IF ADMIN-CHOICE=5
 
