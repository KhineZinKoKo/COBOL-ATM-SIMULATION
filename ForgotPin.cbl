@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ForgotPin.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT PARAMS-FILE ASSIGN TO "PARAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT DECLINED-FILE ASSIGN TO "DECLINEDTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECLINED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+           COPY "USER-RECORD.cpy".
+
+       FD  PARAMS-FILE.
+       01  PARAM-LINE            PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE            PIC X(120).
+
+       FD  DECLINED-FILE.
+       01  DECLINED-LINE         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCNO              PIC 9(16).
+       01  WS-NRC-INPUT          PIC X(20).
+       01  WS-ANSWER-INPUT       PIC X(20).
+       01  WS-NEW-PIN            PIC 9(4).
+       01  WS-CONFIRM-PIN        PIC 9(4).
+       01  FILE-STATUS           PIC XX.
+       01  DUMMY                 PIC X.
+       01  WS-PIN-RANDOM         USAGE COMP-1 VALUE 0.
+       01  WS-FOUND              PIC X VALUE "N".
+       01  WS-FAILED-ATTEMPTS    PIC 9(2) VALUE 0.
+       01  WS-MAX-PIN-ATTEMPTS   PIC 9(2) VALUE 3.
+       01  WS-VERIFIED           PIC X VALUE "N".
+
+       01  PARAMS-STATUS         PIC XX.
+       01  WS-PARAM-NAME         PIC X(20).
+       01  WS-PARAM-VALUE        PIC X(20).
+
+       01  AUDIT-STATUS          PIC XX.
+       01  WS-AUDIT-DATE         PIC 9(8).
+       01  WS-AUDIT-TIME         PIC 9(6).
+
+       01  DECLINED-STATUS       PIC XX.
+       01  WS-DECLINE-DATE       PIC 9(8).
+       01  WS-DECLINE-TIME       PIC 9(6).
+       01  WS-DECLINE-REASON     PIC X(40).
+       01  WS-DATE               PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-PARAMS
+           DISPLAY "==================================================="
+           DISPLAY "          SELF-SERVICE PIN RECOVERY"
+           DISPLAY "==================================================="
+
+           OPEN I-O USER-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening USERS.DAT. Status: " FILE-STATUS
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter Account Number: "
+           ACCEPT WS-ACCNO
+           MOVE WS-ACCNO TO USER-ACC-NO
+
+           READ USER-FILE KEY IS USER-ACC-NO
+               INVALID KEY
+                   DISPLAY "Account not found!"
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y"
+               IF USER-STATUS = "LOCKED"
+                   DISPLAY "Account is locked. See an admin to "
+                       "unlock it before recovering a PIN."
+                   MOVE "N" TO WS-FOUND
+               END-IF
+           END-IF
+
+           IF WS-FOUND = "Y"
+               IF FUNCTION TRIM(USER-SEC-QUESTION) = SPACES
+                   DISPLAY "No security question is on file for this "
+                       "account. See an admin for a PIN reset."
+               ELSE
+                   DISPLAY "Enter NRC No          : "
+                   ACCEPT WS-NRC-INPUT
+                   DISPLAY "Security Question     : "
+                       FUNCTION TRIM(USER-SEC-QUESTION)
+
+                   PERFORM UNTIL WS-VERIFIED = "Y" OR
+                       WS-FAILED-ATTEMPTS >= WS-MAX-PIN-ATTEMPTS
+                       DISPLAY "Enter Answer          : "
+                       ACCEPT WS-ANSWER-INPUT
+                       MOVE FUNCTION UPPER-CASE(
+                           FUNCTION TRIM(WS-ANSWER-INPUT))
+                           TO WS-ANSWER-INPUT
+
+                       IF FUNCTION TRIM(WS-NRC-INPUT) = USER-NRC
+                          AND WS-ANSWER-INPUT = USER-SEC-ANSWER
+                           MOVE "Y" TO WS-VERIFIED
+                       ELSE
+                           ADD 1 TO WS-FAILED-ATTEMPTS
+                           MOVE "PIN recovery declined - NRC/answer "
+                               TO WS-DECLINE-REASON
+                           PERFORM WRITE-DECLINED
+                           IF WS-FAILED-ATTEMPTS < WS-MAX-PIN-ATTEMPTS
+                               DISPLAY "NRC or answer incorrect. "
+                                   "Please try again."
+                           END-IF
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-VERIFIED = "Y"
+                       DISPLAY "Enter New PIN: "
+                       ACCEPT WS-NEW-PIN
+                       DISPLAY "Confirm New PIN: "
+                       ACCEPT WS-CONFIRM-PIN
+                       IF WS-NEW-PIN NOT = WS-CONFIRM-PIN
+                           DISPLAY "PINs do not match. PIN not changed."
+                       ELSE
+                           COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+                           COMPUTE USER-PIN-SALT =
+                               (WS-PIN-RANDOM * 8999) + 1000
+                           COMPUTE USER-PIN-HASH =
+                               FUNCTION MOD(
+                                 (WS-NEW-PIN * 7919) +
+                                 (USER-PIN-SALT * 104729), 9999999999)
+                           MOVE "N" TO USER-PIN-FORCE
+                           REWRITE USER-RECORD
+                               INVALID KEY
+                                   DISPLAY "Failed to update PIN."
+                               NOT INVALID KEY
+                                   DISPLAY "PIN changed successfully."
+                                   PERFORM WRITE-AUDIT-LOG
+                           END-REWRITE
+                       END-IF
+                   ELSE
+                       DISPLAY "Too many incorrect attempts. See an "
+                           "admin for a PIN reset."
+                   END-IF
+               END-IF
+           END-IF
+
+           CLOSE USER-FILE
+           DISPLAY "Press ENTER to return to Main Menu..."
+           ACCEPT DUMMY
+           GOBACK.
+
+       READ-PARAMS.
+           OPEN INPUT PARAMS-FILE
+           IF PARAMS-STATUS = "00"
+               PERFORM UNTIL PARAMS-STATUS NOT = "00"
+                   READ PARAMS-FILE
+                       AT END EXIT PERFORM
+                       NOT AT END
+                           UNSTRING PARAM-LINE DELIMITED BY ","
+                               INTO WS-PARAM-NAME WS-PARAM-VALUE
+                           IF FUNCTION TRIM(WS-PARAM-NAME) =
+                              "MAXPINATTEMPTS"
+                               COMPUTE WS-MAX-PIN-ATTEMPTS =
+                                   FUNCTION NUMVAL(WS-PARAM-VALUE)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMS-FILE
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           STRING
+               WS-AUDIT-DATE DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               ",PIN_SELF_RESET," DELIMITED BY SIZE
+               USER-ACC-NO DELIMITED BY SIZE
+               ",N/A,RESET," DELIMITED BY SIZE
+               USER-ACC-NO DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
+       WRITE-DECLINED.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-DECLINE-DATE
+           ACCEPT WS-DECLINE-TIME FROM TIME
+           OPEN EXTEND DECLINED-FILE
+           STRING
+               WS-DECLINE-DATE DELIMITED BY SIZE
+               WS-DECLINE-TIME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-ACC-NO DELIMITED BY SIZE
+               ",PIN_RECOVERY," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DECLINE-REASON) DELIMITED BY SIZE
+               INTO DECLINED-LINE
+           END-STRING
+           WRITE DECLINED-LINE
+           CLOSE DECLINED-FILE.
+
+       END PROGRAM ForgotPin.
