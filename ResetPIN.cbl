@@ -8,34 +8,41 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STATUS.
 
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE            PIC X(120).
+
        FD  USER-FILE.
-       01  USER-RECORD.
-           05 USER-ACC-NO     PIC 9(16).
-           05 USER-NAME       PIC X(25).
-           05 USER-NRC        PIC X(20).
-           05 USER-ACC-TYPE   PIC X(10).
-           05 USER-BALANCE    PIC 9(15)V99.
-           05 USER-PIN        PIC 9(4).
-           05 USER-STATUS     PIC X(8).
-           05 USER-REG-DATE   PIC X(10).
+           COPY "USER-RECORD.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-ACCNO              PIC 9(16).
-       01  WS-NEW-PIN            PIC 9(4) VALUE 1234.
+       01  WS-NEW-PIN            PIC 9(4).
        01  WS-CONFIRM            PIC X(1).
        01  FILE-STATUS           PIC XX.
        01  WS-AGAIN              PIC X VALUE 'Y'.
        01  DUMMY                 PIC X.
+       01  WS-PIN-RANDOM         USAGE COMP-1 VALUE 0.
+       01  AUDIT-STATUS          PIC XX.
+       01  WS-AUDIT-DATE         PIC 9(8).
+       01  WS-AUDIT-TIME         PIC 9(6).
+       01  RESET-ACC-NO          PIC 9(16).
+       01  WS-DATE               PIC X(10).
 
        LINKAGE SECTION.
        01 TEMP       PIC 9.
-       01 ADMIN-CHOICE    PIC 9.
+       01 ADMIN-CHOICE    PIC 99.
+       01 LNK-OPERATOR-ID PIC X(20).
 
-       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE.
+       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE, LNK-OPERATOR-ID.
        MAIN-PROCEDURE.
 
            IF ADMIN-CHOICE = 7
@@ -63,6 +70,12 @@
            DISPLAY "---------------------------------------------------"
            "-------------"
            NOT INVALID KEY
+               IF FILE-STATUS = "51"
+           DISPLAY "Account is locked by another transaction. "
+           "Try again shortly."
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+               ELSE
                IF FUNCTION UPPER-CASE(USER-STATUS) = "LOCKED"
            DISPLAY "PIN reset is not allowed: Account is LOCKED."
            DISPLAY "---------------------------------------------------"
@@ -76,8 +89,7 @@
                    DISPLAY "Account No    : " USER-ACC-NO
                    DISPLAY "User Name     : " USER-NAME
                    DISPLAY "Status        : " USER-STATUS
-                   DISPLAY "Current PIN   : " USER-PIN
-                   DISPLAY "PIN will be reset to default: 1234"
+                   DISPLAY "A new random PIN will be generated."
            DISPLAY "---------------------------------------------------"
            "-------------"
 
@@ -86,16 +98,29 @@
            DISPLAY "---------------------------------------------------"
            "-------------"
                        IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
-                       MOVE 1234 TO USER-PIN
+                       COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+                       COMPUTE WS-NEW-PIN =
+                           (WS-PIN-RANDOM * 8999) + 1000
+                       COMPUTE WS-PIN-RANDOM = FUNCTION RANDOM
+                       COMPUTE USER-PIN-SALT =
+                           (WS-PIN-RANDOM * 8999) + 1000
+                       COMPUTE USER-PIN-HASH =
+                           FUNCTION MOD(
+                             (WS-NEW-PIN * 7919) +
+                             (USER-PIN-SALT * 104729), 9999999999)
+                       MOVE "Y" TO USER-PIN-FORCE
                        REWRITE USER-RECORD
                            INVALID KEY
                            DISPLAY "Error: Unable to update PIN!"
            DISPLAY "---------------------------------------------------"
            "-------------"
                            NOT INVALID KEY
-                       DISPLAY "PIN reset successfully to 1234!"
+                       DISPLAY "New temporary PIN (give to customer "
+                           "once): " WS-NEW-PIN
            DISPLAY "---------------------------------------------------"
            "-------------"
+                       MOVE USER-ACC-NO TO RESET-ACC-NO
+                       PERFORM WRITE-AUDIT-LOG
                        END-REWRITE
                    ELSE
                        DISPLAY "PIN reset cancelled by admin."
@@ -103,6 +128,7 @@
            "-------------"
                    END-IF
                END-IF
+               END-IF
            END-READ
 
             DISPLAY "Do you want to reset PIN another user "
@@ -119,4 +145,25 @@
            END-IF
 
            GOBACK.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           STRING
+               WS-AUDIT-DATE DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               ",PIN_RESET," DELIMITED BY SIZE
+               RESET-ACC-NO DELIMITED BY SIZE
+               ",N/A,RESET," DELIMITED BY SIZE
+               FUNCTION TRIM(LNK-OPERATOR-ID) DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
        END PROGRAM ResetPIN.
