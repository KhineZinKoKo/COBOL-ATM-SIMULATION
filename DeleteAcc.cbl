@@ -9,21 +9,27 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS USER-ACC-NO
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STATUS.
 
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CLOSED-ACC-FILE ASSIGN TO "CLOSEDACC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLOSED-ACC-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE            PIC X(120).
+
+       FD  CLOSED-ACC-FILE.
+       01  CLOSED-ACC-LINE       PIC X(150).
+
        FD  USER-FILE.
-       01  USER-RECORD.
-           05 USER-ACC-NO     PIC 9(16).
-           05 USER-NAME       PIC X(25).
-           05 USER-NRC        PIC X(20).
-           05 USER-ACC-TYPE   PIC X(10).
-           05 USER-BALANCE    PIC 9(15)V99.
-           05 USER-PIN        PIC 9(4).
-           05 USER-STATUS     PIC X(8).
-           05 USER-REG-DATE   PIC X(10).
+           COPY "USER-RECORD.cpy".
 
 
        WORKING-STORAGE SECTION.
@@ -35,12 +41,20 @@
        01  DUMMY             PIC X.
        01  cleanBalance      PIC X(20).
        01  WS-AGAIN          PIC X VALUE 'Y'.
+       01  AUDIT-STATUS      PIC XX.
+       01  WS-AUDIT-DATE     PIC 9(8).
+       01  WS-AUDIT-TIME     PIC 9(6).
+       01  WS-DATE           PIC X(10).
+       01  DEL-ACC-NO        PIC 9(16).
+       01  CLOSED-ACC-STATUS PIC XX.
+       01  WS-CLOSED-BAL     PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
 
 
        LINKAGE SECTION.
        01 TEMP PIC 9.
-       01 ADMIN-CHOICE    PIC 9.
-       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE.
+       01 ADMIN-CHOICE    PIC 99.
+       01 LNK-OPERATOR-ID PIC X(20).
+       PROCEDURE DIVISION USING TEMP, ADMIN-CHOICE, LNK-OPERATOR-ID.
        MAIN-PROCEDURE.
 
 
@@ -72,6 +86,12 @@
            DISPLAY "---------------------------------------------------"
            "-------------"
                NOT INVALID KEY
+               IF FILE-STATUS = "51"
+               DISPLAY "Account is locked by another transaction. "
+               "Try again shortly."
+           DISPLAY "---------------------------------------------------"
+           "-------------"
+               ELSE
                MOVE USER-BALANCE TO WS-BAL-NUMERIC
                MOVE USER-BALANCE TO FORMATTED-BAL
 
@@ -100,11 +120,14 @@
            DISPLAY "---------------------------------------------------"
            "-------------"
            IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+           MOVE USER-ACC-NO TO DEL-ACC-NO
+           PERFORM WRITE-CLOSED-ACCOUNT
            DELETE USER-FILE
                INVALID KEY
                    DISPLAY "Error deleting record!"
                NOT INVALID KEY
                    DISPLAY "User account permanently deleted!"
+                   PERFORM WRITE-AUDIT-LOG
            DISPLAY "---------------------------------------------------"
            "-------------"
            END-DELETE
@@ -114,6 +137,7 @@
            "-------------"
            END-IF
            END-IF
+           END-IF
            END-READ
 
            DISPLAY "Do you want to delete another user account? (Y/N): "
@@ -130,4 +154,52 @@
            END-IF
 
            GOBACK.
+
+       WRITE-CLOSED-ACCOUNT.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE
+           MOVE USER-BALANCE TO WS-CLOSED-BAL
+           OPEN EXTEND CLOSED-ACC-FILE
+           STRING
+               USER-ACC-NO       DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-NAME         DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-NRC          DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-ACC-TYPE     DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               USER-REG-DATE     DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CLOSED-BAL) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-AUDIT-DATE     DELIMITED BY SIZE
+               INTO CLOSED-ACC-LINE
+           END-STRING
+           WRITE CLOSED-ACC-LINE
+           CLOSE CLOSED-ACC-FILE.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-DATE FROM DATE
+           STRING "20" WS-DATE(1:2) DELIMITED BY SIZE
+                  WS-DATE(3:2) DELIMITED BY SIZE
+                  WS-DATE(5:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           STRING
+               WS-AUDIT-DATE DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               ",DELETE," DELIMITED BY SIZE
+               DEL-ACC-NO DELIMITED BY SIZE
+               ",N/A,DELETED," DELIMITED BY SIZE
+               FUNCTION TRIM(LNK-OPERATOR-ID) DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
            END PROGRAM DeleteAcc.
